@@ -0,0 +1,59 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAP-TIMED.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - TIMING WRAPPER AROUND
+001000*                    GAP. THE PRIME-GAP SEARCH SCANS EVERY
+001100*                    NUMBER FROM M THROUGH N WITH NO UPPER
+001200*                    BOUND OF ITS OWN, SO A WIDE SEARCH RANGE
+001300*                    CAN RUN AWAY UNNOTICED; THIS LOGS ELAPSED
+001400*                    TIME AND THE SEARCH-RANGE SIZE TO THE
+001500*                    RUN-HISTORY FILE.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 LOCAL-STORAGE SECTION.
+001900 01  WS-START-TIME               PIC 9(08).
+002000 01  WS-END-TIME                 PIC 9(08).
+002100 01  WS-KEY-INPUT                PIC X(20).
+002200*--------------------------------------------------------------
+002300* COPY RUNLOG SUPPLIES RUN-LOG-ENTRY FOR THE CALL TO THE SHARED
+002400* RUN-HISTORY-LOGGER.
+002500*--------------------------------------------------------------
+002600 COPY RUNLOG.
+002700 LINKAGE SECTION.
+002800 01  G                           PIC 99.
+002900 01  M                           PIC 9(08).
+003000 01  N                           PIC 9(08).
+003100 01  RESULT.
+003200     05  RES-A                   PIC 9(08).
+003300     05  RES-B                   PIC 9(08).
+003400 PROCEDURE DIVISION USING G M N RESULT.
+003500 0000-MAINLINE.
+003600     ACCEPT WS-START-TIME FROM TIME
+003700     CALL "gap" USING G M N RESULT
+003800     ACCEPT WS-END-TIME FROM TIME
+003900     CALL "ELAPSED-TIMER" USING WS-START-TIME WS-END-TIME
+004000         RUN-LOG-ELAPSED-CENTISECONDS
+004100     COMPUTE RUN-LOG-ITERATION-COUNT = N - M
+004200     PERFORM 2000-LOG-RUN THRU 2000-EXIT
+004300     GOBACK.
+004400 0000-EXIT.
+004500     EXIT.
+004600 2000-LOG-RUN.
+004700     MOVE "GAPTIME " TO RUN-LOG-PROGRAM-ID
+004800     STRING "M=" DELIMITED BY SIZE
+004900         M DELIMITED BY SIZE
+005000         " N=" DELIMITED BY SIZE
+005100         N DELIMITED BY SIZE
+005200         INTO WS-KEY-INPUT
+005300     MOVE WS-KEY-INPUT TO RUN-LOG-KEY-INPUT
+005400     MOVE SPACES TO RUN-LOG-RESULT
+005500     MOVE ZERO TO RUN-LOG-RETURN-CODE
+005600     CALL "RUN-HISTORY-LOGGER" USING RUN-LOG-ENTRY.
+005700 2000-EXIT.
+005800     EXIT.
+005900 END PROGRAM GAP-TIMED.
