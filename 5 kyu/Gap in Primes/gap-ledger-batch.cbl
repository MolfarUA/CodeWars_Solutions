@@ -0,0 +1,102 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAP-LEDGER-BATCH.
+000300 AUTHOR. NUMBER-THEORY-NEWSLETTER.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  NTN  INITIAL VERSION - SCANS A RANGE OF GAP
+001000*                    SIZES, CALLS GAP FOR EACH, AND PERSISTS
+001100*                    EVERY (G, M, N) TRIPLE FOUND TO AN INDEXED
+001200*                    LEDGER KEYED BY GAP SIZE. GAP SIZES ALREADY
+001300*                    SOLVED IN A PRIOR RUN ARE SKIPPED SO THE
+001400*                    MONTHLY NEWSLETTER RUN DOESN'T RE-DERIVE
+001500*                    THE SAME GAPS EVERY MONTH.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT GAP-LEDGER-FILE ASSIGN TO "GAPLEDGR"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS GL-GAP-SIZE
+002500         FILE STATUS IS WS-LEDGER-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  GAP-LEDGER-FILE.
+002900 01  GAP-LEDGER-RECORD.
+003000     05  GL-GAP-SIZE         PIC 9(02).
+003100     05  GL-PRIME-M          PIC 9(08).
+003200     05  GL-PRIME-N          PIC 9(08).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-LEDGER-STATUS        PIC X(02)       VALUE SPACES.
+003500     88  WS-LEDGER-OK                        VALUE '00'.
+003600     88  WS-LEDGER-NOT-FOUND                 VALUE '23'.
+003700 01  WS-GAP-SIZE             PIC 9(02)       VALUE ZERO.
+003800 01  WS-RANGE-LOW            PIC 9(08)       VALUE 3.
+003900 01  WS-RANGE-HIGH           PIC 9(08)       VALUE 1000000.
+004000 01  WS-CALL-M               PIC 9(08).
+004100 01  WS-CALL-N               PIC 9(08).
+004200 01  WS-RESULT-PAIR.
+004300     05  WS-RES-A            PIC 9(08).
+004400     05  WS-RES-B            PIC 9(08).
+004500 77  WS-GAPS-SOLVED-NOW      PIC 9(04)       VALUE ZERO COMP.
+004600 77  WS-GAPS-SKIPPED         PIC 9(04)       VALUE ZERO COMP.
+004700 77  WS-MAX-GAP-SIZE         PIC 9(02)       VALUE 98.
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005100     PERFORM 2000-PROCESS-GAP-SIZE THRU 2000-EXIT
+005200         VARYING WS-GAP-SIZE FROM 2 BY 2
+005300         UNTIL WS-GAP-SIZE > WS-MAX-GAP-SIZE.
+005400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005500     STOP RUN.
+005600 0000-EXIT.
+005700     EXIT.
+005800 1000-INITIALIZE.
+005900     MOVE ZERO TO WS-GAPS-SOLVED-NOW WS-GAPS-SKIPPED
+006000     OPEN I-O GAP-LEDGER-FILE
+006100     IF NOT WS-LEDGER-OK
+006200         CLOSE GAP-LEDGER-FILE
+006300         OPEN OUTPUT GAP-LEDGER-FILE
+006400         CLOSE GAP-LEDGER-FILE
+006500         OPEN I-O GAP-LEDGER-FILE
+006600     END-IF.
+006700 1000-EXIT.
+006800     EXIT.
+006900*--------------------------------------------------------------
+007000* SKIP ANY GAP SIZE ALREADY ON THE LEDGER FROM A PRIOR RUN -
+007100* OTHERWISE CALL GAP ACROSS THE STANDARD NEWSLETTER RANGE AND
+007200* RECORD WHAT IT FINDS.
+007300*--------------------------------------------------------------
+007400 2000-PROCESS-GAP-SIZE.
+007500     MOVE WS-GAP-SIZE TO GL-GAP-SIZE
+007600     READ GAP-LEDGER-FILE
+007700         KEY IS GL-GAP-SIZE
+007800         INVALID KEY CONTINUE
+007900     END-READ
+008000     IF WS-LEDGER-OK
+008100         ADD 1 TO WS-GAPS-SKIPPED
+008200     ELSE
+008300         MOVE WS-RANGE-LOW TO WS-CALL-M
+008400         MOVE WS-RANGE-HIGH TO WS-CALL-N
+008500         MOVE ZERO TO WS-RESULT-PAIR
+008600         CALL "gap" USING
+008700             WS-GAP-SIZE WS-CALL-M WS-CALL-N WS-RESULT-PAIR
+008800         IF WS-RES-B NOT = ZERO
+008900             MOVE WS-GAP-SIZE TO GL-GAP-SIZE
+009000             MOVE WS-RES-A TO GL-PRIME-M
+009100             MOVE WS-RES-B TO GL-PRIME-N
+009200             WRITE GAP-LEDGER-RECORD
+009300             ADD 1 TO WS-GAPS-SOLVED-NOW
+009400         END-IF
+009500     END-IF.
+009600 2000-EXIT.
+009700     EXIT.
+009800 9000-TERMINATE.
+009900     CLOSE GAP-LEDGER-FILE.
+010000 9000-EXIT.
+010100     EXIT.
+010200 END PROGRAM GAP-LEDGER-BATCH.
