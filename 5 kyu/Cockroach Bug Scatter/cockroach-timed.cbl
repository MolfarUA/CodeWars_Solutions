@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COCKROACH-TIMED.
+000300 AUTHOR. FLOORPLAN-SIMULATION.
+000400 INSTALLATION. FACILITIES-ENGINEERING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  FLR  INITIAL VERSION - TIMING WRAPPER AROUND
+001000*                    COCKROACHES. THE PER-ROOM SCAN WALKS THE
+001100*                    BOUNDARY CELL BY CELL, SO AN UNEXPECTEDLY
+001200*                    LARGE ROOM GRID RUNS PROPORTIONATELY
+001300*                    LONGER; THIS LOGS ELAPSED TIME AND THE
+001400*                    ROOM CELL COUNT TO THE RUN-HISTORY FILE SO
+001500*                    A RUNAWAY GRID IS CAUGHT EARLY.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 LOCAL-STORAGE SECTION.
+001900 01  WS-START-TIME               PIC 9(08).
+002000 01  WS-END-TIME                 PIC 9(08).
+002100 01  WS-KEY-INPUT                PIC X(20).
+002200*--------------------------------------------------------------
+002300* COPY RUNLOG SUPPLIES RUN-LOG-ENTRY FOR THE CALL TO THE SHARED
+002400* RUN-HISTORY-LOGGER.
+002500*--------------------------------------------------------------
+002600 COPY RUNLOG.
+002700 LINKAGE SECTION.
+002800 01  ROOM-STR.
+002900     05  H                       PIC 9(02).
+003000     05  W                       PIC 9(02).
+003100     05  ROW                     PIC X(34)
+003200                                 OCCURS 2 TO 34 TIMES
+003300                                 DEPENDING ON H
+003400                                 INDEXED BY I.
+003500 01  RESULT.
+003600     03  R                       PIC 9(02) OCCURS 10 TIMES.
+003700 PROCEDURE DIVISION USING ROOM-STR RESULT.
+003800 0000-MAINLINE.
+003900     ACCEPT WS-START-TIME FROM TIME
+004000     CALL "Cockroaches" USING ROOM-STR RESULT
+004100     ACCEPT WS-END-TIME FROM TIME
+004200     CALL "ELAPSED-TIMER" USING WS-START-TIME WS-END-TIME
+004300         RUN-LOG-ELAPSED-CENTISECONDS
+004400     COMPUTE RUN-LOG-ITERATION-COUNT = H * W
+004500     PERFORM 2000-LOG-RUN THRU 2000-EXIT
+004600     GOBACK.
+004700 0000-EXIT.
+004800     EXIT.
+004900 2000-LOG-RUN.
+005000     MOVE "COCKRCTM" TO RUN-LOG-PROGRAM-ID
+005100     STRING "H=" DELIMITED BY SIZE
+005200         H DELIMITED BY SIZE
+005300         " W=" DELIMITED BY SIZE
+005400         W DELIMITED BY SIZE
+005500         INTO WS-KEY-INPUT
+005600     MOVE WS-KEY-INPUT TO RUN-LOG-KEY-INPUT
+005700     MOVE SPACES TO RUN-LOG-RESULT
+005800     MOVE ZERO TO RUN-LOG-RETURN-CODE
+005900     CALL "RUN-HISTORY-LOGGER" USING RUN-LOG-ENTRY.
+006000 2000-EXIT.
+006100     EXIT.
+006200 END PROGRAM COCKROACH-TIMED.
