@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COCKROACH-ROOM-BATCH.
+000300 AUTHOR. FLOORPLAN-SIMULATION.
+000400 INSTALLATION. FACILITIES-ENGINEERING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  FLR  INITIAL VERSION - DRIVES COCKROACHES
+001000*                    ACROSS A MULTI-ROOM FLOOR-PLAN FILE AND
+001100*                    CHECKPOINTS AFTER EACH COMPLETED ROOM SO A
+001200*                    RESTART AFTER AN ABEND SKIPS ROOMS ALREADY
+001300*                    SCORED INSTEAD OF RERUNNING THE WHOLE JOB.
+001400*   2026-08-09  FLR  OPEN EXTEND ON THE CHECKPOINT FILE NOW
+001500*                    FALLS BACK TO OPEN OUTPUT WHEN THE FILE
+001600*                    DOESN'T EXIST YET - THE FIRST-RUN CASE THIS
+001700*                    FEATURE MOST NEEDS TO HANDLE, SINCE OPEN
+001800*                    EXTEND ON A MISSING LINE SEQUENTIAL FILE
+001900*                    FAILS WITHOUT CREATING IT.
+002000*--------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT ROOM-INPUT-FILE ASSIGN TO "ROOMIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT ROOM-RESULT-FILE ASSIGN TO "ROOMOUT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT CHECKPOINT-FILE ASSIGN TO "ROOMCKPT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-CKPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ROOM-INPUT-FILE.
+003500 01  ROOM-INPUT-RECORD.
+003600     05  RI-ROOM-ID          PIC 9(04).
+003700     05  RI-L                PIC 9(02).
+003800     05  RI-M                PIC 9(02).
+003900     05  RI-ROOM-DATA        PIC X(1156).
+004000 FD  ROOM-RESULT-FILE.
+004100 01  ROOM-RESULT-RECORD      PIC X(80).
+004200 FD  CHECKPOINT-FILE.
+004300 01  CHECKPOINT-RECORD       PIC 9(04).
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-CKPT-STATUS          PIC X(02)       VALUE SPACES.
+004600     88  WS-CKPT-OK                          VALUE '00'.
+004700     88  WS-CKPT-NOT-FOUND                   VALUE '35'.
+004800 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+004900     88  WS-EOF                              VALUE 'Y'.
+005000 77  WS-CKPT-EOF-SWITCH      PIC X(01)       VALUE 'N'.
+005100     88  WS-CKPT-EOF                         VALUE 'Y'.
+005200 01  WS-ROOM-ROW-INDEX       PIC 9(02)       VALUE ZERO COMP.
+005300 01  WS-DATA-OFFSET          PIC 9(04)       VALUE ZERO COMP.
+005400 01  WS-HOLE-INDEX           PIC 9(02)       VALUE ZERO COMP.
+005500 01  WS-ALREADY-DONE-SWITCH  PIC X(01)       VALUE 'N'.
+005600     88  WS-ALREADY-DONE                     VALUE 'Y'.
+005700 01  WS-DONE-TABLE.
+005800     05  WS-DONE-ENTRY OCCURS 9999 TIMES
+005900             PIC 9(04).
+006000 77  WS-DONE-COUNT           PIC 9(04)       VALUE ZERO COMP.
+006100 77  WS-DONE-SUB             PIC 9(04)       VALUE ZERO COMP.
+006200 77  WS-ROOMS-PROCESSED      PIC 9(04)       VALUE ZERO COMP.
+006300 77  WS-ROOMS-SKIPPED        PIC 9(04)       VALUE ZERO COMP.
+006400 01  WS-COCKROACH-INPUT.
+006500     05  CI-L                PIC 9(02).
+006600     05  CI-M                PIC 9(02).
+006700     05  CI-ROOM OCCURS 2 TO 34 TIMES
+006800             DEPENDING ON CI-L.
+006900         07  CI-E            PIC X OCCURS 34 TIMES.
+007000 01  WS-COCKROACH-RESULT.
+007100     03  CR-HOLE             PIC 9(02) OCCURS 10 TIMES.
+007200 01  WS-DETAIL-LINE.
+007300     05  WS-DL-ROOM-ID       PIC 9(04).
+007400     05  FILLER              PIC X(02)       VALUE SPACES.
+007500     05  WS-DL-HOLES         PIC X(40).
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007900     PERFORM 2000-PROCESS-ROOM THRU 2000-EXIT
+008000         UNTIL WS-EOF.
+008100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008200     STOP RUN.
+008300 0000-EXIT.
+008400     EXIT.
+008500*--------------------------------------------------------------
+008600* LOAD THE SET OF ROOM-IDS ALREADY CHECKPOINTED FROM A PRIOR,
+008700* INTERRUPTED RUN, THEN OPEN THE INPUT AND RESULT FILES.
+008800*--------------------------------------------------------------
+008900 1000-INITIALIZE.
+009000     MOVE ZERO TO WS-DONE-COUNT WS-ROOMS-PROCESSED
+009100         WS-ROOMS-SKIPPED
+009200     OPEN INPUT CHECKPOINT-FILE
+009300     IF WS-CKPT-OK
+009400         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+009500         PERFORM 1200-LOAD-DONE-ENTRY THRU 1200-EXIT
+009600             UNTIL WS-CKPT-EOF
+009700         CLOSE CHECKPOINT-FILE
+009800     ELSE
+009900         SET WS-CKPT-EOF TO TRUE
+010000     END-IF
+010100     OPEN INPUT ROOM-INPUT-FILE
+010200     OPEN OUTPUT ROOM-RESULT-FILE
+010300     OPEN EXTEND CHECKPOINT-FILE
+010400     IF NOT WS-CKPT-OK
+010500         OPEN OUTPUT CHECKPOINT-FILE
+010600     END-IF
+010700     PERFORM 1300-READ-ROOM THRU 1300-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000 1100-READ-CHECKPOINT.
+011100     READ CHECKPOINT-FILE
+011200         AT END SET WS-CKPT-EOF TO TRUE
+011300     END-READ.
+011400 1100-EXIT.
+011500     EXIT.
+011600 1200-LOAD-DONE-ENTRY.
+011700     ADD 1 TO WS-DONE-COUNT
+011800     MOVE CHECKPOINT-RECORD TO WS-DONE-ENTRY(WS-DONE-COUNT)
+011900     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+012000 1200-EXIT.
+012100     EXIT.
+012200 1300-READ-ROOM.
+012300     READ ROOM-INPUT-FILE
+012400         AT END SET WS-EOF TO TRUE
+012500     END-READ.
+012600 1300-EXIT.
+012700     EXIT.
+012800*--------------------------------------------------------------
+012900* SKIP ANY ROOM ALREADY CHECKPOINTED; OTHERWISE BUILD THE
+013000* COCKROACHES LINKAGE STRUCTURE, SCORE THE ROOM, WRITE THE
+013100* RESULT, AND APPEND A CHECKPOINT RECORD.
+013200*--------------------------------------------------------------
+013300 2000-PROCESS-ROOM.
+013400     MOVE 'N' TO WS-ALREADY-DONE-SWITCH
+013500     PERFORM 2100-CHECK-ALREADY-DONE THRU 2100-EXIT
+013600         VARYING WS-DONE-SUB FROM 1 BY 1
+013700         UNTIL WS-DONE-SUB > WS-DONE-COUNT
+013800     IF WS-ALREADY-DONE
+013900         ADD 1 TO WS-ROOMS-SKIPPED
+014000     ELSE
+014100         MOVE RI-L TO CI-L
+014200         MOVE RI-M TO CI-M
+014300         PERFORM 2200-UNPACK-ROOM-ROW THRU 2200-EXIT
+014400             VARYING WS-ROOM-ROW-INDEX FROM 1 BY 1
+014500             UNTIL WS-ROOM-ROW-INDEX > RI-L
+014600         CALL "Cockroaches" USING
+014700             WS-COCKROACH-INPUT WS-COCKROACH-RESULT
+014800         PERFORM 2300-FORMAT-RESULT THRU 2300-EXIT
+014900         MOVE RI-ROOM-ID TO WS-DL-ROOM-ID
+015000         WRITE ROOM-RESULT-RECORD FROM WS-DETAIL-LINE
+015100         MOVE RI-ROOM-ID TO CHECKPOINT-RECORD
+015200         WRITE CHECKPOINT-RECORD
+015300         ADD 1 TO WS-ROOMS-PROCESSED
+015400     END-IF
+015500     PERFORM 1300-READ-ROOM THRU 1300-EXIT.
+015600 2000-EXIT.
+015700     EXIT.
+015800 2100-CHECK-ALREADY-DONE.
+015900     IF WS-DONE-ENTRY(WS-DONE-SUB) = RI-ROOM-ID
+016000         SET WS-ALREADY-DONE TO TRUE
+016100     END-IF.
+016200 2100-EXIT.
+016300     EXIT.
+016400 2200-UNPACK-ROOM-ROW.
+016500     COMPUTE WS-DATA-OFFSET =
+016600         (WS-ROOM-ROW-INDEX - 1) * 34 + 1
+016700     MOVE RI-ROOM-DATA(WS-DATA-OFFSET:34)
+016800         TO CI-ROOM(WS-ROOM-ROW-INDEX).
+016900 2200-EXIT.
+017000     EXIT.
+017100 2300-FORMAT-RESULT.
+017200     MOVE SPACES TO WS-DL-HOLES
+017300     PERFORM 2310-APPEND-HOLE THRU 2310-EXIT
+017400         VARYING WS-HOLE-INDEX FROM 1 BY 1
+017500         UNTIL WS-HOLE-INDEX > 10.
+017600 2300-EXIT.
+017700     EXIT.
+017800 2310-APPEND-HOLE.
+017900     MOVE CR-HOLE(WS-HOLE-INDEX)
+018000         TO WS-DL-HOLES((WS-HOLE-INDEX - 1) * 3 + 1:3).
+018100 2310-EXIT.
+018200     EXIT.
+018300 9000-TERMINATE.
+018400     CLOSE ROOM-INPUT-FILE ROOM-RESULT-FILE CHECKPOINT-FILE.
+018500 9000-EXIT.
+018600     EXIT.
+018700 END PROGRAM COCKROACH-ROOM-BATCH.
