@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVE-ZEROS-AUDITED.
+000300 AUTHOR. LEDGER-GAP-CLOSING.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  LGC  INITIAL VERSION - RUNS THE SAME
+001000*                    NON-ZERO-TO-FRONT COMPACTION AS
+001100*                    MOVE-ZEROS, BUT ALSO BUILDS A PARALLEL
+001200*                    ORIGINAL-INDEX TABLE SO A COMPACTED RES
+001300*                    ENTRY CAN STILL BE TRACED BACK TO ITS
+001400*                    ORIGINAL SLOT POSITION IN XS WHEN
+001500*                    RECONCILING AGAINST THE SOURCE LEDGER. THE
+001600*                    ZERO-FILLED TAIL POSITIONS THAT HAVE NO
+001700*                    ORIGINAL SURVIVING ENTRY ARE REPORTED WITH
+001800*                    AN ORIGINAL INDEX OF ZERO.
+001900*--------------------------------------------------------------
+002000 DATA DIVISION.
+002100 LINKAGE SECTION.
+002200 01  ARR.
+002300     05  ARR-LENGTH           PIC 9(02).
+002400     05  XS                   PIC 9(03) OCCURS 0 TO 20 TIMES
+002500                               DEPENDING ON ARR-LENGTH
+002600                               INDEXED BY MZ-I.
+002700 01  RESULT.
+002800     05  RES-LENGTH           PIC 9(02).
+002900     05  RES                  PIC 9(03) OCCURS 0 TO 20 TIMES
+003000                               DEPENDING ON RES-LENGTH.
+003100 01  ORIGINAL-INDEX.
+003200     05  OI-LENGTH            PIC 9(02).
+003300     05  OI                   PIC 9(02) OCCURS 0 TO 20 TIMES
+003400                               DEPENDING ON OI-LENGTH.
+003500 PROCEDURE DIVISION USING ARR RESULT ORIGINAL-INDEX.
+003600 0000-MAINLINE.
+003700     MOVE ARR-LENGTH TO RES-LENGTH
+003800     MOVE ZERO TO OI-LENGTH
+003900     PERFORM 1000-COPY-ONE-NONZERO THRU 1000-EXIT
+004000         VARYING MZ-I FROM 1 BY 1 UNTIL MZ-I > ARR-LENGTH
+004100     PERFORM 2000-PAD-ONE-ORIGINAL-INDEX THRU 2000-EXIT
+004200         UNTIL OI-LENGTH >= RES-LENGTH
+004300     GOBACK.
+004400 0000-EXIT.
+004500     EXIT.
+004600 1000-COPY-ONE-NONZERO.
+004700     IF XS(MZ-I) NOT = 0
+004800         ADD 1 TO OI-LENGTH
+004900         MOVE XS(MZ-I) TO RES(OI-LENGTH)
+005000         MOVE MZ-I TO OI(OI-LENGTH)
+005100     END-IF.
+005200 1000-EXIT.
+005300     EXIT.
+005400*--------------------------------------------------------------
+005500* THESE TAIL SLOTS ARE THE ZEROS MOVED TO THE END - ZERO BOTH
+005600* THE RESULT VALUE AND ITS ORIGINAL-INDEX ENTRY.
+005700*--------------------------------------------------------------
+005800 2000-PAD-ONE-ORIGINAL-INDEX.
+005900     ADD 1 TO OI-LENGTH
+006000     MOVE ZERO TO RES(OI-LENGTH)
+006100     MOVE ZERO TO OI(OI-LENGTH).
+006200 2000-EXIT.
+006300     EXIT.
+006400 END PROGRAM MOVE-ZEROS-AUDITED.
