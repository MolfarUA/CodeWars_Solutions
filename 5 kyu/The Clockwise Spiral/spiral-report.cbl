@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SPIRAL-REPORT.
+000300 AUTHOR. WAREHOUSE-SLOTTING.
+000400 INSTALLATION. PLANNING-SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  WHP  INITIAL VERSION - TAKES THE RESULT TABLE
+001000*                    PRODUCED BY CREATESPIRAL AND WRITES A
+001100*                    COMMA-DELIMITED GRID TO A REPORT FILE SO
+001200*                    THE SPIRAL LAYOUTS USED FOR THE WAREHOUSE
+001300*                    SLOTTING EXERCISE CAN BE REVIEWED BY THE
+001400*                    PLANNING TEAM INSTEAD OF ONLY BEING
+001500*                    CONSUMED PROGRAMMATICALLY.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT SPIRAL-REPORT-FILE ASSIGN TO "SPIRALRP"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  SPIRAL-REPORT-FILE.
+002600 01  SPIRAL-REPORT-RECORD    PIC X(500).
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-ROW-INDEX            PIC 9(02)       VALUE ZERO COMP.
+002900 01  WS-COL-INDEX            PIC 9(02)       VALUE ZERO COMP.
+003000 01  WS-LINE-WORK            PIC X(500).
+003100 01  WS-LINE-LENGTH          PIC 9(04)       VALUE ZERO COMP.
+003200 01  WS-CELL-TEXT            PIC Z(3)9.
+003300 LINKAGE SECTION.
+003400 01  N                       PIC 9(02).
+003500 01  SPIRAL-RESULT.
+003600     05  RES-LENGTH          PIC 9(02).
+003700     05  ROW OCCURS 0 TO 99 TIMES
+003800             DEPENDING ON RES-LENGTH.
+003900         07  CELL            PIC 9(04) OCCURS 99 TIMES.
+004000 PROCEDURE DIVISION USING N SPIRAL-RESULT.
+004100 0000-MAINLINE.
+004200     OPEN OUTPUT SPIRAL-REPORT-FILE
+004300     PERFORM 1000-WRITE-ROW THRU 1000-EXIT
+004400         VARYING WS-ROW-INDEX FROM 1 BY 1
+004500         UNTIL WS-ROW-INDEX > RES-LENGTH.
+004600     CLOSE SPIRAL-REPORT-FILE
+004700     GOBACK.
+004800 0000-EXIT.
+004900     EXIT.
+005000*--------------------------------------------------------------
+005100* BUILD ONE COMMA-DELIMITED REPORT LINE FOR A SINGLE SPIRAL ROW.
+005200*--------------------------------------------------------------
+005300 1000-WRITE-ROW.
+005400     MOVE SPACES TO WS-LINE-WORK
+005500     MOVE ZERO TO WS-LINE-LENGTH
+005600     PERFORM 1100-APPEND-CELL THRU 1100-EXIT
+005700         VARYING WS-COL-INDEX FROM 1 BY 1
+005800         UNTIL WS-COL-INDEX > N
+005900     MOVE WS-LINE-WORK TO SPIRAL-REPORT-RECORD
+006000     WRITE SPIRAL-REPORT-RECORD.
+006100 1000-EXIT.
+006200     EXIT.
+006300 1100-APPEND-CELL.
+006400     MOVE CELL(WS-ROW-INDEX, WS-COL-INDEX) TO WS-CELL-TEXT
+006500     IF WS-COL-INDEX > 1
+006600         STRING ',' FUNCTION TRIM(WS-CELL-TEXT)
+006700             DELIMITED BY SIZE
+006800             INTO WS-LINE-WORK
+006900             WITH POINTER WS-LINE-LENGTH
+007000     ELSE
+007100         MOVE 1 TO WS-LINE-LENGTH
+007200         STRING FUNCTION TRIM(WS-CELL-TEXT)
+007300             DELIMITED BY SIZE
+007400             INTO WS-LINE-WORK
+007500             WITH POINTER WS-LINE-LENGTH
+007600     END-IF.
+007700 1100-EXIT.
+007800     EXIT.
+007900 END PROGRAM SPIRAL-REPORT.
