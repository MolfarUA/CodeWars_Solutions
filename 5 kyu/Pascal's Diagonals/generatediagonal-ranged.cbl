@@ -0,0 +1,48 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GENERATEDIAGONAL-RANGED.
+000300 AUTHOR. COMBINATORICS-REPORTING.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CMR  INITIAL VERSION - RETURNS K CONSECUTIVE
+001000*                    PASCAL'S-TRIANGLE DIAGONALS (ROWS N
+001100*                    THROUGH N+K-1), EACH UP TO L ENTRIES, IN
+001200*                    ONE CALL BY DRIVING GENERATEDIAGONAL ONCE
+001300*                    PER ROW INTO A RESULT STRUCTURE INDEXED BY
+001400*                    ROW, INSTEAD OF MAKING THE CALLER ISSUE K
+001500*                    SEPARATE CALLS AND REASSEMBLE THE ROWS
+001600*                    ITSELF. EACH ROW'S ENTRY TABLE IS FIXED AT
+001700*                    ITS MAXIMUM WIDTH RATHER THAN SIZED TO ITS
+001800*                    OWN RES-LENGTH - AN OCCURS DEPENDING ON
+001900*                    NESTED INSIDE ANOTHER OCCURS DEPENDING ON
+002000*                    DOES NOT ADDRESS CORRECTLY ACROSS A CALL
+002100*                    BOUNDARY FOR ANY ROW PAST THE FIRST.
+002200*--------------------------------------------------------------
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-ROW-N                 PIC 9(03).
+002600 LINKAGE SECTION.
+002700 01  N                        PIC 9(03).
+002800 01  K                        PIC 9(02).
+002900 01  L                        PIC 9(02).
+003000 01  RESULT-RANGE.
+003100     05  ROW-RESULT           OCCURS 1 TO 20 TIMES
+003200                               DEPENDING ON K
+003300                               INDEXED BY RR-SUB.
+003400         07  RES-LENGTH       PIC 9(02).
+003500         07  RES              PIC 9(20) OCCURS 20 TIMES.
+003600 PROCEDURE DIVISION USING N K L RESULT-RANGE.
+003700 0000-MAINLINE.
+003800     PERFORM 1000-GENERATE-ONE-ROW THRU 1000-EXIT
+003900         VARYING RR-SUB FROM 1 BY 1 UNTIL RR-SUB > K
+004000     GOBACK.
+004100 0000-EXIT.
+004200     EXIT.
+004300 1000-GENERATE-ONE-ROW.
+004400     COMPUTE WS-ROW-N = N + RR-SUB - 1
+004500     CALL "generateDiagonal" USING WS-ROW-N L ROW-RESULT(RR-SUB).
+004600 1000-EXIT.
+004700     EXIT.
+004800 END PROGRAM GENERATEDIAGONAL-RANGED.
