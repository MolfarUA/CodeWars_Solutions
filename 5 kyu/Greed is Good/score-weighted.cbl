@@ -0,0 +1,52 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SCORE-WEIGHTED.
+000300 AUTHOR. TRAINING-SIMULATION.
+000400 INSTALLATION. GAME-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  TRN  INITIAL VERSION - SCORES A GREED ROLL
+001000*                    AGAINST A PAYOUT TABLE SUPPLIED BY THE
+001100*                    CALLER RATHER THAN A HARDCODED TABLE, SO
+001200*                    HOUSE VARIANTS WITH DIFFERENT TRIPLE AND
+001300*                    SINGLE-DIE MULTIPLIERS CAN BE SCORED
+001400*                    WITHOUT EDITING THIS PROGRAM.
+001500*--------------------------------------------------------------
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  WS-HIT-COUNTS.
+001900     05  WS-HIT           PIC 9(04) OCCURS 6 TIMES
+002000                           INDEXED BY WS-HIT-SUB.
+002100 LINKAGE SECTION.
+002200 01  DICE.
+002300     05  XS               PIC 9 OCCURS 5 TIMES
+002400                           INDEXED BY DICE-SUB.
+002500 01  PAYOUT-TABLE.
+002600     05  TRIPLE-PAYOUT    PIC 9(04) OCCURS 6 TIMES.
+002700     05  SINGLE-PAYOUT    PIC 9(04) OCCURS 6 TIMES.
+002800 01  RESULT               PIC 9(04).
+002900 PROCEDURE DIVISION USING DICE PAYOUT-TABLE RESULT.
+003000 0000-MAINLINE.
+003100     MOVE ZERO TO RESULT
+003200     MOVE ZERO TO WS-HIT-COUNTS
+003300     PERFORM 1000-TALLY-ONE-DIE THRU 1000-EXIT
+003400         VARYING DICE-SUB FROM 1 BY 1 UNTIL DICE-SUB > 5
+003500     PERFORM 2000-SCORE-ONE-FACE THRU 2000-EXIT
+003600         VARYING WS-HIT-SUB FROM 1 BY 1 UNTIL WS-HIT-SUB > 6
+003700     GOBACK.
+003800 0000-EXIT.
+003900     EXIT.
+004000 1000-TALLY-ONE-DIE.
+004100     ADD 1 TO WS-HIT(XS(DICE-SUB)).
+004200 1000-EXIT.
+004300     EXIT.
+004400 2000-SCORE-ONE-FACE.
+004500     COMPUTE RESULT = RESULT
+004600         + TRIPLE-PAYOUT(WS-HIT-SUB)
+004700             * FUNCTION INTEGER(WS-HIT(WS-HIT-SUB) / 3)
+004800         + FUNCTION MOD(WS-HIT(WS-HIT-SUB), 3)
+004900             * SINGLE-PAYOUT(WS-HIT-SUB).
+005000 2000-EXIT.
+005100     EXIT.
+005200 END PROGRAM SCORE-WEIGHTED.
