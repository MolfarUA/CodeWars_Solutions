@@ -0,0 +1,41 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REMOVENB-AUDITED.
+000300 AUTHOR. FRAUD-REVIEW.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  FRD  INITIAL VERSION - CALLS REMOVENB AND THEN
+001000*                    ADDS A SUMMARY PAIR COUNT AND AN
+001100*                    UNSOLVABLE-PUZZLE FLAG FOR THE REVIEW
+001200*                    DASHBOARD, SO THE CALLER DOESN'T HAVE TO
+001300*                    COUNT R ENTRIES ITSELF TO TELL A ZERO-PAIR
+001400*                    N FROM A HEALTHY ONE.
+001500*--------------------------------------------------------------
+001600 DATA DIVISION.
+001700 LINKAGE SECTION.
+001800 01  N                        PIC 9(08).
+001900 01  R.
+002000     05  I                    PIC 9(02).
+002100     05  RES                  OCCURS 0 TO 20 TIMES
+002200                               DEPENDING ON I.
+002300         07  A                PIC 9(08).
+002400         07  B                PIC 9(08).
+002500 01  PAIR-COUNT               PIC 9(02).
+002600 01  UNSOLVABLE-FLAG          PIC X(01).
+002700     88  PUZZLE-UNSOLVABLE                 VALUE 'Y'.
+002800     88  PUZZLE-SOLVABLE                   VALUE 'N'.
+002900 PROCEDURE DIVISION USING N R PAIR-COUNT UNSOLVABLE-FLAG.
+003000 0000-MAINLINE.
+003100     CALL "RemoveNb" USING N R
+003200     MOVE I TO PAIR-COUNT
+003300     IF PAIR-COUNT = ZERO
+003400         SET PUZZLE-UNSOLVABLE TO TRUE
+003500     ELSE
+003600         SET PUZZLE-SOLVABLE TO TRUE
+003700     END-IF
+003800     GOBACK.
+003900 0000-EXIT.
+004000     EXIT.
+004100 END PROGRAM REMOVENB-AUDITED.
