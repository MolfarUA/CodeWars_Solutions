@@ -0,0 +1,65 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SOLVE-SIGNED.
+000300 AUTHOR. SIGNAL-ANALYSIS.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SIG  INITIAL VERSION - RUNS THE SAME COMPLEX-
+001000*                    NUMBER-STYLE REDUCTION AS SOLVE BUT
+001100*                    PRESERVES THE PRE-ABS SIGNS OF THE FINAL
+001200*                    (A, B) PAIR IN A SUPPLEMENTARY OUTPUT
+001300*                    FIELD BEFORE THEY ARE DISCARDED, SINCE A
+001400*                    SIGN FLIP DURING THE REDUCTION SIGNALS
+001500*                    SOMETHING ABOUT THE UNDERLYING SEQUENCE'S
+001600*                    PERIODICITY.
+001700*--------------------------------------------------------------
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  WS-X                     PIC S9(38).
+002100 LINKAGE SECTION.
+002200 01  ARR.
+002300     05  ARR-LENGTH           PIC 9(02).
+002400     05  XS                   PIC 9(09) OCCURS 4 TO 70 TIMES
+002500                               DEPENDING ON ARR-LENGTH
+002600                               INDEXED BY SOLVE-SUB.
+002700 01  RESULT.
+002800     05  A                    PIC S9(38) SIGN LEADING.
+002900     05  B                    PIC S9(38) SIGN LEADING.
+003000 01  SIGN-FIELD.
+003100     05  A-SIGN               PIC X(01).
+003200         88  A-WAS-NEGATIVE               VALUE '-'.
+003300         88  A-WAS-NONNEGATIVE            VALUE '+'.
+003400     05  B-SIGN               PIC X(01).
+003500         88  B-WAS-NEGATIVE               VALUE '-'.
+003600         88  B-WAS-NONNEGATIVE            VALUE '+'.
+003700 PROCEDURE DIVISION USING ARR RESULT SIGN-FIELD.
+003800 0000-MAINLINE.
+003900     MOVE 1 TO A
+004000     MOVE 0 TO B
+004100     PERFORM 1000-REDUCE-ONE-PAIR THRU 1000-EXIT
+004200         VARYING SOLVE-SUB FROM 1 BY 2
+004250         UNTIL SOLVE-SUB > ARR-LENGTH
+004300     IF A < ZERO
+004400         SET A-WAS-NEGATIVE TO TRUE
+004500     ELSE
+004600         SET A-WAS-NONNEGATIVE TO TRUE
+004700     END-IF
+004800     IF B < ZERO
+004900         SET B-WAS-NEGATIVE TO TRUE
+005000     ELSE
+005100         SET B-WAS-NONNEGATIVE TO TRUE
+005200     END-IF
+005300     MOVE FUNCTION ABS(A) TO A
+005400     MOVE FUNCTION ABS(B) TO B
+005500     GOBACK.
+005600 0000-EXIT.
+005700     EXIT.
+005800 1000-REDUCE-ONE-PAIR.
+005900     COMPUTE WS-X = A * XS(SOLVE-SUB) - B * XS(SOLVE-SUB + 1)
+006000     COMPUTE B = A * XS(SOLVE-SUB + 1) + B * XS(SOLVE-SUB)
+006100     MOVE WS-X TO A.
+006200 1000-EXIT.
+006300     EXIT.
+006400 END PROGRAM SOLVE-SIGNED.
