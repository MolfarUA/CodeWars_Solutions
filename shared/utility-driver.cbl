@@ -0,0 +1,125 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UTILITY-DRIVER.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - GENERIC DRIVER THAT
+001000*                    READS A CONTROL FILE OF PARAMETER CARDS
+001100*                    (SEE PARMCARD.CPY) NAMING WHICH UTILITY TO
+001200*                    INVOKE AND WITH WHAT INPUT VALUES, SO AN
+001300*                    AD HOC ONE-OFF RUN AGAINST A DAY'S DATA NO
+001400*                    LONGER NEEDS A BESPOKE COBOL DRIVER
+001500*                    WRITTEN JUST FOR THAT RUN. NEW UTILITIES
+001600*                    ARE ADDED BY EXTENDING 2000-DISPATCH-CARD
+001700*                    WITH ANOTHER WHEN CLAUSE.
+001800*--------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PARAMETER-CARD-FILE ASSIGN TO "PARMIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-INPUT-STATUS.
+002600     SELECT DRIVER-REPORT-FILE ASSIGN TO "PARMOUT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-OUTPUT-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PARAMETER-CARD-FILE.
+003300 COPY PARMCARD.
+003400 FD  DRIVER-REPORT-FILE.
+003500 01  DR-RECORD                   PIC X(40).
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-INPUT-STATUS             PIC X(02)   VALUE SPACES.
+003800     88  WS-INPUT-OK                         VALUE '00'.
+003900     88  WS-INPUT-EOF                        VALUE '10'.
+004000 77  WS-OUTPUT-STATUS            PIC X(02)   VALUE SPACES.
+004100     88  WS-OUTPUT-OK                        VALUE '00'.
+004200 01  WS-DISPLAY-RESULT           PIC Z(09)9.
+004300*--------------------------------------------------------------
+004400* INTERMEDIATE FIELDS SIZED TO MATCH EACH TARGET UTILITY'S OWN
+004500* LINKAGE SECTION, SINCE PARAMETER-CARD CARRIES EVERY VALUE AS
+004600* A COMMON PIC 9(10).
+004700*--------------------------------------------------------------
+004800 01  WS-GETMINBASE-N             PIC 9(20).
+004900 01  WS-GETMINBASE-RESULT        PIC 9(20).
+005000 01  WS-AREAPERIM-L              PIC 9(04).
+005100 01  WS-AREAPERIM-W              PIC 9(04).
+005200 01  WS-AREAPERIM-RESULT         PIC 9(08).
+005300 01  WS-DIGITAL-ROOT-N           PIC 9(10).
+005400 01  WS-DIGITAL-ROOT-BASE        PIC 9(02).
+005500 01  WS-DIGITAL-ROOT-RESULT      PIC 9(02).
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005900     PERFORM 2000-DISPATCH-CARD THRU 2000-EXIT
+006000         UNTIL WS-INPUT-EOF
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006200     STOP RUN.
+006300 0000-EXIT.
+006400     EXIT.
+006500 1000-INITIALIZE.
+006600     OPEN INPUT PARAMETER-CARD-FILE
+006700     OPEN OUTPUT DRIVER-REPORT-FILE
+006800     READ PARAMETER-CARD-FILE
+006900         AT END SET WS-INPUT-EOF TO TRUE
+007000     END-READ.
+007100 1000-EXIT.
+007200     EXIT.
+007300 2000-DISPATCH-CARD.
+007400     EVALUATE PC-UTILITY-NAME
+007500         WHEN "GETMINBA"
+007600             PERFORM 2100-CALL-GETMINBASE THRU 2100-EXIT
+007700         WHEN "AREAPERI"
+007800             PERFORM 2200-CALL-AREAPERIM THRU 2200-EXIT
+007900         WHEN "DIGROOT "
+008000             PERFORM 2300-CALL-DIGITAL-ROOT THRU 2300-EXIT
+008100         WHEN OTHER
+008200             MOVE ZERO TO PC-RESULT
+008300     END-EVALUATE
+008400     PERFORM 2900-WRITE-ONE-RESULT THRU 2900-EXIT
+008500     READ PARAMETER-CARD-FILE
+008600         AT END SET WS-INPUT-EOF TO TRUE
+008700     END-READ.
+008800 2000-EXIT.
+008900     EXIT.
+009000 2100-CALL-GETMINBASE.
+009100     MOVE PC-PARM-1 TO WS-GETMINBASE-N
+009200     CALL "GetMinBase" USING WS-GETMINBASE-N WS-GETMINBASE-RESULT
+009300     MOVE WS-GETMINBASE-RESULT TO PC-RESULT.
+009400 2100-EXIT.
+009500     EXIT.
+009600 2200-CALL-AREAPERIM.
+009700     MOVE PC-PARM-1 TO WS-AREAPERIM-L
+009800     MOVE PC-PARM-2 TO WS-AREAPERIM-W
+009900     CALL "AREA-OR-PERIMETER" USING WS-AREAPERIM-L
+010000         WS-AREAPERIM-W WS-AREAPERIM-RESULT
+010100     MOVE WS-AREAPERIM-RESULT TO PC-RESULT.
+010200 2200-EXIT.
+010300     EXIT.
+010400 2300-CALL-DIGITAL-ROOT.
+010500     MOVE PC-PARM-1 TO WS-DIGITAL-ROOT-N
+010600     MOVE PC-PARM-2 TO WS-DIGITAL-ROOT-BASE
+010700     CALL "DIGITAL-ROOT-BASED" USING WS-DIGITAL-ROOT-N
+010800         WS-DIGITAL-ROOT-BASE WS-DIGITAL-ROOT-RESULT
+010900     MOVE WS-DIGITAL-ROOT-RESULT TO PC-RESULT.
+011000 2300-EXIT.
+011100     EXIT.
+011200 2900-WRITE-ONE-RESULT.
+011300     MOVE PC-RESULT TO WS-DISPLAY-RESULT
+011400     STRING PC-UTILITY-NAME DELIMITED BY SIZE
+011500         " RESULT=" DELIMITED BY SIZE
+011600         FUNCTION TRIM(WS-DISPLAY-RESULT) DELIMITED BY SIZE
+011700         INTO DR-RECORD
+011800     WRITE DR-RECORD.
+011900 2900-EXIT.
+012000     EXIT.
+012100 9000-TERMINATE.
+012200     CLOSE PARAMETER-CARD-FILE
+012300     CLOSE DRIVER-REPORT-FILE.
+012400 9000-EXIT.
+012500     EXIT.
+012600 END PROGRAM UTILITY-DRIVER.
