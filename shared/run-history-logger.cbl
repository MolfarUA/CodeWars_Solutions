@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RUN-HISTORY-LOGGER.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - SHARED RUN-HISTORY
+001000*                    LOGGER CALLED BY ANY UTILITY PROGRAM IN
+001100*                    THE SUITE THAT WANTS ITS INVOCATION
+001200*                    RECORDED. APPENDS ONE LINE PER CALL TO
+001300*                    THE SHARED RUNHIST FILE, STAMPED WITH A
+001400*                    RUN SEQUENCE NUMBER THIS PROGRAM MAINTAINS
+001500*                    ACROSS CALLS WITHIN THE RUN UNIT, SO
+001600*                    OPERATIONS HAS ONE AUDIT TRAIL OF WHAT
+001700*                    RAN, AGAINST WHAT KEY INPUT, AND WITH
+001800*                    WHAT RESULT ACROSS A DAY'S BATCH CYCLE.
+001810*   2026-08-09  BJC  CARRY THE NEW ELAPSED-TIME AND ITERATION-
+001820*                    COUNT FIELDS THROUGH TO THE RUNHIST RECORD
+001830*                    FOR THE PERFORMANCE-TIMING WRAPPERS.
+001900*--------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT RUN-HISTORY-FILE ASSIGN TO "RUNHIST"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-LOG-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  RUN-HISTORY-FILE.
+003000 01  RH-RECORD.
+003100     05  RH-SEQUENCE              PIC 9(06).
+003200     05  FILLER                   PIC X(01)   VALUE SPACE.
+003300     05  RH-PROGRAM-ID            PIC X(08).
+003400     05  FILLER                   PIC X(01)   VALUE SPACE.
+003500     05  RH-KEY-INPUT             PIC X(20).
+003600     05  FILLER                   PIC X(01)   VALUE SPACE.
+003700     05  RH-RESULT                PIC X(20).
+003800     05  FILLER                   PIC X(01)   VALUE SPACE.
+003900     05  RH-RETURN-CODE           PIC 9(02).
+003910     05  FILLER                   PIC X(01)   VALUE SPACE.
+003920     05  RH-ELAPSED-CENTISECONDS  PIC 9(09).
+003930     05  FILLER                   PIC X(01)   VALUE SPACE.
+003940     05  RH-ITERATION-COUNT       PIC 9(09).
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-SEQUENCE-NUMBER           PIC 9(06)   VALUE ZERO.
+004150 01  WS-LOG-STATUS                PIC X(02)   VALUE SPACES.
+004175     88  WS-LOG-OK                            VALUE '00'.
+004200 LINKAGE SECTION.
+004300 COPY RUNLOG.
+004500 PROCEDURE DIVISION USING RUN-LOG-ENTRY.
+004600 0000-MAINLINE.
+004700     ADD 1 TO WS-SEQUENCE-NUMBER
+004800     PERFORM 1000-OPEN-LOG THRU 1000-EXIT
+004900     MOVE WS-SEQUENCE-NUMBER TO RH-SEQUENCE
+005000     MOVE RUN-LOG-PROGRAM-ID TO RH-PROGRAM-ID
+005100     MOVE RUN-LOG-KEY-INPUT TO RH-KEY-INPUT
+005200     MOVE RUN-LOG-RESULT TO RH-RESULT
+005300     MOVE RUN-LOG-RETURN-CODE TO RH-RETURN-CODE
+005350     MOVE RUN-LOG-ELAPSED-CENTISECONDS TO RH-ELAPSED-CENTISECONDS
+005360     MOVE RUN-LOG-ITERATION-COUNT TO RH-ITERATION-COUNT
+005400     WRITE RH-RECORD
+005500     CLOSE RUN-HISTORY-FILE
+005600     GOBACK.
+005700 0000-EXIT.
+005800     EXIT.
+005900 1000-OPEN-LOG.
+006000     OPEN EXTEND RUN-HISTORY-FILE
+006100     IF NOT WS-LOG-OK
+006200         OPEN OUTPUT RUN-HISTORY-FILE
+006300     END-IF.
+006400 1000-EXIT.
+006500     EXIT.
+006600 END PROGRAM RUN-HISTORY-LOGGER.
