@@ -0,0 +1,178 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REGRESSION-HARNESS.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - NIGHTLY REGRESSION JOB.
+001000*                    READS A FIXED BATTERY OF KNOWN INPUTS
+001100*                    (SEE REGCARD.CPY), RUNS EACH THROUGH THE
+001200*                    CURRENT UTILITY IMPLEMENTATION, AND DIFFS
+001300*                    THE RESULT AGAINST THE RECORDED
+001400*                    LAST-KNOWN-GOOD ANSWER, FLAGGING DRIFT SO
+001500*                    A LATER EDIT THAT SILENTLY CHANGES A
+001600*                    ROUTINE'S BEHAVIOR GETS CAUGHT INSTEAD OF
+001700*                    SHIPPING UNNOTICED. DISPATCH LOGIC MIRRORS
+001800*                    UTILITY-DRIVER'S, SINCE BOTH ROUTE A
+001900*                    FLAT-FILE CARD TO ONE OF THE SAME SMALL
+002000*                    FIXED-ARITY NUMERIC UTILITIES.
+002100*   2026-08-09  BJC  ADDED A SAMECASE CARD TYPE - THE SAME-CASE
+002200*                    KATA HAS FIVE SEPARATE IMPLEMENTATIONS
+002300*                    CONCATENATED IN ITS SOURCE MEMBER WITH ONLY
+002400*                    THE LAST ONE ACTUALLY CALLABLE, SO IT IS
+002500*                    EXACTLY THE DRIFT SCENARIO THIS HARNESS
+002600*                    EXISTS TO CATCH. THIS CARD CALLS "SameCase"
+002700*                    ITSELF, NOT THE SAME-CASE-LOCALE WRAPPER -
+002800*                    LOCALE'S ASCII BRANCH WAS MODELED ON ONE OF
+002900*                    THE DEAD IMPLEMENTATIONS, SO IT WOULD NOT
+003000*                    HAVE CAUGHT DRIFT IN THE LIVE ROUTINE.
+003100*--------------------------------------------------------------
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT REGRESSION-INPUT-FILE ASSIGN TO "REGRIN"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-INPUT-STATUS.
+003900     SELECT REGRESSION-REPORT-FILE ASSIGN TO "REGROUT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-OUTPUT-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  REGRESSION-INPUT-FILE.
+004500 COPY REGCARD.
+004600 FD  REGRESSION-REPORT-FILE.
+004700 01  RR-RECORD                   PIC X(50).
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-INPUT-STATUS             PIC X(02)   VALUE SPACES.
+005000     88  WS-INPUT-OK                         VALUE '00'.
+005100     88  WS-INPUT-EOF                        VALUE '10'.
+005200 77  WS-OUTPUT-STATUS            PIC X(02)   VALUE SPACES.
+005300     88  WS-OUTPUT-OK                        VALUE '00'.
+005400 01  WS-ACTUAL-RESULT            PIC 9(10)   VALUE ZERO.
+005500 01  WS-DISPLAY-EXPECTED         PIC Z(09)9.
+005600 01  WS-DISPLAY-ACTUAL           PIC Z(09)9.
+005700 01  WS-DRIFT-FLAG               PIC X(01).
+005800     88  WS-RESULT-MATCHES                   VALUE 'M'.
+005900     88  WS-RESULT-DRIFTED                   VALUE 'D'.
+006000*--------------------------------------------------------------
+006100* INTERMEDIATE FIELDS SIZED TO MATCH EACH TARGET UTILITY'S OWN
+006200* LINKAGE SECTION, SINCE REGRESSION-CARD CARRIES EVERY VALUE AS
+006300* A COMMON PIC 9(10).
+006400*--------------------------------------------------------------
+006500 01  WS-GETMINBASE-N             PIC 9(20).
+006600 01  WS-GETMINBASE-RESULT        PIC 9(20).
+006700 01  WS-AREAPERIM-L              PIC 9(04).
+006800 01  WS-AREAPERIM-W              PIC 9(04).
+006900 01  WS-AREAPERIM-RESULT         PIC 9(08).
+007000 01  WS-DIGITAL-ROOT-N           PIC 9(10).
+007100 01  WS-DIGITAL-ROOT-BASE        PIC 9(02).
+007200 01  WS-DIGITAL-ROOT-RESULT      PIC 9(02).
+007300*--------------------------------------------------------------
+007400* SAMECASE'S CHARACTER PAIR RIDES THE SAME PIC 9(10) CARD FIELDS
+007500* AS EVERY OTHER UTILITY: PARM-1/PARM-2 ARE THE TWO CHARACTERS'
+007600* FUNCTION ORD VALUES, RECOVERED WITH FUNCTION CHAR. PARM-3 IS
+007700* UNUSED FOR THIS CARD TYPE.
+007800*--------------------------------------------------------------
+007900 01  WS-SAMECASE-A               PIC X(01).
+008000 01  WS-SAMECASE-B               PIC X(01).
+008100 01  WS-SAMECASE-RESULT          PIC S9.
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008500     PERFORM 2000-CHECK-ONE-CARD THRU 2000-EXIT
+008600         UNTIL WS-INPUT-EOF
+008700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008800     STOP RUN.
+008900 0000-EXIT.
+009000     EXIT.
+009100 1000-INITIALIZE.
+009200     OPEN INPUT REGRESSION-INPUT-FILE
+009300     OPEN OUTPUT REGRESSION-REPORT-FILE
+009400     READ REGRESSION-INPUT-FILE
+009500         AT END SET WS-INPUT-EOF TO TRUE
+009600     END-READ.
+009700 1000-EXIT.
+009800     EXIT.
+009900 2000-CHECK-ONE-CARD.
+010000     MOVE ZERO TO WS-ACTUAL-RESULT
+010100     EVALUATE RC-UTILITY-NAME
+010200         WHEN "GETMINBA"
+010300             PERFORM 2100-RUN-GETMINBASE THRU 2100-EXIT
+010400         WHEN "AREAPERI"
+010500             PERFORM 2200-RUN-AREAPERIM THRU 2200-EXIT
+010600         WHEN "DIGROOT "
+010700             PERFORM 2300-RUN-DIGITAL-ROOT THRU 2300-EXIT
+010800         WHEN "SAMECASE"
+010900             PERFORM 2400-RUN-SAMECASE THRU 2400-EXIT
+011000         WHEN OTHER
+011100             CONTINUE
+011200     END-EVALUATE
+011300     IF WS-ACTUAL-RESULT = RC-EXPECTED-RESULT
+011400         SET WS-RESULT-MATCHES TO TRUE
+011500     ELSE
+011600         SET WS-RESULT-DRIFTED TO TRUE
+011700     END-IF
+011800     PERFORM 2900-WRITE-ONE-RESULT THRU 2900-EXIT
+011900     READ REGRESSION-INPUT-FILE
+012000         AT END SET WS-INPUT-EOF TO TRUE
+012100     END-READ.
+012200 2000-EXIT.
+012300     EXIT.
+012400 2100-RUN-GETMINBASE.
+012500     MOVE RC-PARM-1 TO WS-GETMINBASE-N
+012600     CALL "GetMinBase" USING WS-GETMINBASE-N WS-GETMINBASE-RESULT
+012700     MOVE WS-GETMINBASE-RESULT TO WS-ACTUAL-RESULT.
+012800 2100-EXIT.
+012900     EXIT.
+013000 2200-RUN-AREAPERIM.
+013100     MOVE RC-PARM-1 TO WS-AREAPERIM-L
+013200     MOVE RC-PARM-2 TO WS-AREAPERIM-W
+013300     CALL "AREA-OR-PERIMETER" USING WS-AREAPERIM-L
+013400         WS-AREAPERIM-W WS-AREAPERIM-RESULT
+013500     MOVE WS-AREAPERIM-RESULT TO WS-ACTUAL-RESULT.
+013600 2200-EXIT.
+013700     EXIT.
+013800 2300-RUN-DIGITAL-ROOT.
+013900     MOVE RC-PARM-1 TO WS-DIGITAL-ROOT-N
+014000     MOVE RC-PARM-2 TO WS-DIGITAL-ROOT-BASE
+014100     CALL "DIGITAL-ROOT-BASED" USING WS-DIGITAL-ROOT-N
+014200         WS-DIGITAL-ROOT-BASE WS-DIGITAL-ROOT-RESULT
+014300     MOVE WS-DIGITAL-ROOT-RESULT TO WS-ACTUAL-RESULT.
+014400 2300-EXIT.
+014500     EXIT.
+014600 2400-RUN-SAMECASE.
+014700     MOVE FUNCTION CHAR(RC-PARM-1) TO WS-SAMECASE-A
+014800     MOVE FUNCTION CHAR(RC-PARM-2) TO WS-SAMECASE-B
+014900     CALL "SameCase" USING WS-SAMECASE-A WS-SAMECASE-B
+015000         WS-SAMECASE-RESULT
+015100     COMPUTE WS-ACTUAL-RESULT = FUNCTION ABS(WS-SAMECASE-RESULT).
+015200 2400-EXIT.
+015300     EXIT.
+015400 2900-WRITE-ONE-RESULT.
+015500     MOVE RC-EXPECTED-RESULT TO WS-DISPLAY-EXPECTED
+015600     MOVE WS-ACTUAL-RESULT TO WS-DISPLAY-ACTUAL
+015700     IF WS-RESULT-MATCHES
+015800         STRING RC-UTILITY-NAME DELIMITED BY SIZE
+015900             " MATCH    EXPECTED=" DELIMITED BY SIZE
+016000             FUNCTION TRIM(WS-DISPLAY-EXPECTED) DELIMITED BY SIZE
+016100             INTO RR-RECORD
+016200     ELSE
+016300         STRING RC-UTILITY-NAME DELIMITED BY SIZE
+016400             " DRIFT    EXPECTED=" DELIMITED BY SIZE
+016500             FUNCTION TRIM(WS-DISPLAY-EXPECTED) DELIMITED BY SIZE
+016600             " ACTUAL=" DELIMITED BY SIZE
+016700             FUNCTION TRIM(WS-DISPLAY-ACTUAL) DELIMITED BY SIZE
+016800             INTO RR-RECORD
+016900     END-IF
+017000     WRITE RR-RECORD.
+017100 2900-EXIT.
+017200     EXIT.
+017300 9000-TERMINATE.
+017400     CLOSE REGRESSION-INPUT-FILE
+017500     CLOSE REGRESSION-REPORT-FILE.
+017600 9000-EXIT.
+017700     EXIT.
+017800 END PROGRAM REGRESSION-HARNESS.
