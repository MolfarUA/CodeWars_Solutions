@@ -0,0 +1,63 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ELAPSED-TIMER.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - CONVERTS A PAIR OF
+001000*                    HHMMSSCC READINGS (AS RETURNED BY ACCEPT
+001100*                    ... FROM TIME) INTO AN ELAPSED-CENTISECONDS
+001200*                    COUNT, SO EVERY PERFORMANCE-TIMING WRAPPER
+001300*                    IN THE SUITE SHARES ONE PLACE THAT KNOWS
+001400*                    HOW TO DO THE ARITHMETIC. RUNS THAT DO NOT
+001500*                    CROSS MIDNIGHT ARE THE ONLY CASE HANDLED,
+001600*                    WHICH COVERS EVERY BATCH WINDOW THIS SUITE
+001700*                    RUNS IN.
+001800*--------------------------------------------------------------
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-START-HH                 PIC 9(02).
+002200 01  WS-START-MM                 PIC 9(02).
+002300 01  WS-START-SS                 PIC 9(02).
+002400 01  WS-START-CC                 PIC 9(02).
+002500 01  WS-END-HH                   PIC 9(02).
+002600 01  WS-END-MM                   PIC 9(02).
+002700 01  WS-END-SS                   PIC 9(02).
+002800 01  WS-END-CC                   PIC 9(02).
+003100 01  WS-START-CENTISECONDS       PIC 9(09).
+003200 01  WS-END-CENTISECONDS         PIC 9(09).
+003300 LINKAGE SECTION.
+003400 01  START-TIME                  PIC 9(08).
+003500 01  END-TIME                    PIC 9(08).
+003600 01  ELAPSED-CENTISECONDS        PIC 9(09).
+003700 PROCEDURE DIVISION USING START-TIME END-TIME
+003800     ELAPSED-CENTISECONDS.
+003900 0000-MAINLINE.
+003910     MOVE START-TIME(1:2) TO WS-START-HH
+003920     MOVE START-TIME(3:2) TO WS-START-MM
+003930     MOVE START-TIME(5:2) TO WS-START-SS
+003940     MOVE START-TIME(7:2) TO WS-START-CC
+003950     MOVE END-TIME(1:2) TO WS-END-HH
+003960     MOVE END-TIME(3:2) TO WS-END-MM
+003970     MOVE END-TIME(5:2) TO WS-END-SS
+003980     MOVE END-TIME(7:2) TO WS-END-CC
+004000     COMPUTE WS-START-CENTISECONDS =
+004100         ((WS-START-HH * 60 + WS-START-MM) * 60 + WS-START-SS)
+004200             * 100 + WS-START-CC
+004300     COMPUTE WS-END-CENTISECONDS =
+004400         ((WS-END-HH * 60 + WS-END-MM) * 60 + WS-END-SS)
+004500             * 100 + WS-END-CC
+004600     IF WS-END-CENTISECONDS >= WS-START-CENTISECONDS
+004700         COMPUTE ELAPSED-CENTISECONDS =
+004800             WS-END-CENTISECONDS - WS-START-CENTISECONDS
+004900     ELSE
+005000         COMPUTE ELAPSED-CENTISECONDS =
+005100             8640000 - WS-START-CENTISECONDS
+005200                 + WS-END-CENTISECONDS
+005300     END-IF
+005400     GOBACK.
+005500 0000-EXIT.
+005600     EXIT.
+005700 END PROGRAM ELAPSED-TIMER.
