@@ -0,0 +1,55 @@
+//NIGHTLY  JOB (ACCTNO),'BATCH UTILITIES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY BATCH CYCLE FOR THE STANDARD UTILITY LINEUP.
+//* STEPS RUN IN SEQUENCE AGAINST THE DAY'S EXTRACT FILES; A
+//* CONDITION CODE GREATER THAN 4 FROM ANY STEP SKIPS ALL
+//* REMAINING STEPS THAT DEPEND ON ITS OUTPUT (SEE THE COND
+//* PARAMETER ON EACH EXEC - COND=(4,LT,STEPxxx) BYPASSES THE
+//* STEP ONLY WHEN STEPxxx'S RETURN CODE EXCEEDS 4), SO A FAILED
+//* STEP DOES NOT FEED BAD OR MISSING INPUT TO THE NEXT ONE.
+//*
+//* RESTART POINTS: IF THE JOB ABENDS, RESUME WITH
+//*   RESTART=(STEP020) IF STEP010'S PRIMESVE OUTPUT IS INTACT,
+//*   RESTART=(STEP030) IF STEP010 AND STEP020 BOTH COMPLETED,
+//*   RESTART=(STEP050) IF ONLY STEP050 REMAINS TO RUN, AND SO ON
+//*   DOWN THE STEP SEQUENCE BELOW.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=PRIME-SIEVE-BATCH
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PRIMECTL DD   *
+00100000
+/*
+//PRIMESVE DD   DSN=PROD.BATCH.PRIMESVE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=GETMINBASE-CACHED,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MINBASIN DD   DSN=PROD.EXTRACT.MINBASIN,DISP=SHR
+//MINBASEC DD   DSN=PROD.BATCH.MINBASEC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=FINDNEEDLE-BATCH,COND=(4,LT,STEP020)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//NEEDLECT DD   *
+NEEDLE
+/*
+//NEEDLEIN DD   DSN=PROD.EXTRACT.NEEDLEIN,DISP=SHR
+//NEEDLRPT DD   DSN=PROD.BATCH.NEEDLRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=ISCONSTRUCTABLE-CSV-BATCH,COND=(4,LT,STEP030)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LENGTHIN DD   DSN=PROD.EXTRACT.LENGTHIN,DISP=SHR
+//CONSTCSV DD   DSN=PROD.BATCH.CONSTCSV,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=SHORTCUT-BATCH,COND=(4,LT,STEP040)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DESCIN   DD   DSN=PROD.EXTRACT.DESCIN,DISP=SHR
+//SHORTOUT DD   DSN=PROD.BATCH.SHORTOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
