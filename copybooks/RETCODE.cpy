@@ -0,0 +1,40 @@
+000100*--------------------------------------------------------------
+000200* RETCODE.CPY
+000300*--------------------------------------------------------------
+000400* SHARED RETURN-CODE CONVENTION FOR THE SMALL LINKAGE-ONLY
+000500* ARITHMETIC UTILITIES (DOUBLE-INTEGER, AREA-OR-PERIMETER,
+000600* MAKETOAST, GET-VOLUME-OF-CUBOID, AND SIMILAR ONE-LINERS).
+000700* 00 MEANS THE CALCULATION COMPLETED WITHIN THE RESULT FIELD'S
+000800* DECLARED PICTURE; ANY NONZERO VALUE MEANS THE CALLER SHOULD
+000900* NOT TRUST RESULT. JOB CONTROL CAN TEST THIS FIELD THE SAME
+001000* WAY ACROSS THE WHOLE UTILITY FAMILY INSTEAD OF EACH ONE
+001100* FAILING DIFFERENTLY.
+001200*--------------------------------------------------------------
+001300 01  UTILITY-RETURN-CODE         PIC 9(02).
+001400     88  UTILITY-RETURN-OK                       VALUE 00.
+001500     88  UTILITY-RETURN-OVERFLOW                 VALUE 10.
+001600     88  UTILITY-RETURN-INVALID-INPUT             VALUE 20.
+001700*--------------------------------------------------------------
+001800* SUITE-WIDE STATUS BLOCK. EVERY ROUTINE IN THE PROGRAM SUITE
+001900* THAT WANTS TO REPORT ITS STATUS ON A CONSISTENT LINKAGE-
+002000* SECTION STRUCTURE (RATHER THAN AN AD HOC SENTINEL RESULT
+002100* VALUE, OR NO ERROR PATH AT ALL) CARRIES THIS GROUP ALONGSIDE
+002200* ITS EXISTING PARAMETERS. UTILITY-RETURN-CODE ABOVE REMAINS
+002300* THE CONVENTION FOR THE SMALL ARITHMETIC ONE-LINERS; THIS
+002400* BLOCK IS THE SUITE-WIDE SUPERSET, ADDING A SEVERITY AND
+002500* REASON CODE THE BATCH MONITORING JOB CAN WATCH FOR ACROSS
+002600* EVERY ROUTINE REGARDLESS OF WHICH ONE RAISED IT, PLUS THE
+002700* PROGRAM-ID THAT SET IT SO A SHARED LOG LINE CAN IDENTIFY
+002800* THE SOURCE WITHOUT THE CALLER HAVING TO PASS ITS OWN NAME
+002900* ALONG SEPARATELY.
+003000*--------------------------------------------------------------
+003100 01  UTILITY-STATUS-BLOCK.
+003200     05  UTILITY-STATUS-SEVERITY     PIC 9(01).
+003300         88  UTILITY-SEVERITY-OK                   VALUE 0.
+003400         88  UTILITY-SEVERITY-WARNING              VALUE 4.
+003500         88  UTILITY-SEVERITY-ERROR                VALUE 8.
+003600     05  UTILITY-STATUS-REASON       PIC 9(04).
+003700         88  UTILITY-REASON-NONE                   VALUE 0000.
+003800         88  UTILITY-REASON-OVERFLOW                VALUE 0010.
+003900         88  UTILITY-REASON-INVALID-INPUT            VALUE 0020.
+004000     05  UTILITY-STATUS-PROGRAM-ID   PIC X(08).
