@@ -0,0 +1,29 @@
+000100*--------------------------------------------------------------
+000200* RUNLOG.CPY
+000300*--------------------------------------------------------------
+000400* LINKAGE LAYOUT FOR A CALL TO RUN-HISTORY-LOGGER, THE SHARED
+000500* TRANSACTION/RUN-HISTORY LOGGING ROUTINE. ANY PROGRAM IN THE
+000600* SUITE THAT WANTS TO RECORD ITS OWN INVOCATION IN THE SHARED
+000700* RUNHIST FILE COPIES THIS LAYOUT, FILLS IN ITS OWN PROGRAM-ID
+000800* AND A SHORT DESCRIPTION OF ITS KEY INPUT, AND CALLS
+000900* "RUN-HISTORY-LOGGER" USING RUN-LOG-ENTRY IMMEDIATELY BEFORE
+001000* GOBACK. A RUN SEQUENCE NUMBER (RATHER THAN A WALL-CLOCK
+001100* TIMESTAMP, WHICH GNUCOBOL'S FUNCTION CURRENT-DATE WOULD
+001200* SUPPLY ON A REAL MAINFRAME) IS STAMPED BY THE LOGGER ITSELF
+001300* SO EVERY CALLER'S ENTRIES SORT IN THE ORDER THEY WERE MADE.
+001400*--------------------------------------------------------------
+001410* RUN-LOG-ELAPSED-CENTISECONDS AND RUN-LOG-ITERATION-COUNT ARE
+001420* OPTIONAL: A CALLER WITH NOTHING TO TIME LEAVES THEM ZERO. THE
+001430* PERFORMANCE-TIMING WRAPPERS (PERMUTE-TIMED, GETMINBASE-TIMED,
+001440* COCKROACH-TIMED, GAP-TIMED) ARE THE CALLERS THAT POPULATE
+001450* THEM, SO OPERATIONS CAN SPOT A RUN WHOSE ELAPSED TIME OR
+001460* ITERATION COUNT IS CLIMBING TOWARD THE BATCH WINDOW BEFORE IT
+001470* ACTUALLY BLOWS THROUGH IT.
+001480*--------------------------------------------------------------
+001500 01  RUN-LOG-ENTRY.
+001600     05  RUN-LOG-PROGRAM-ID      PIC X(08).
+001700     05  RUN-LOG-KEY-INPUT       PIC X(20).
+001800     05  RUN-LOG-RESULT          PIC X(20).
+001900     05  RUN-LOG-RETURN-CODE     PIC 9(02).
+002000     05  RUN-LOG-ELAPSED-CENTISECONDS PIC 9(09).
+002100     05  RUN-LOG-ITERATION-COUNT PIC 9(09).
