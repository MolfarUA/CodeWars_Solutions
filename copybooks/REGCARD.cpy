@@ -0,0 +1,17 @@
+000100*--------------------------------------------------------------
+000200* REGCARD.CPY
+000300*--------------------------------------------------------------
+000400* ONE KNOWN-GOOD REGRESSION CASE FOR THE NIGHTLY REGRESSION
+000500* HARNESS (REGRESSION-HARNESS). RC-UTILITY-NAME AND RC-PARM-1
+000600* THROUGH RC-PARM-3 MATCH THE SAME CONTRACT AS PARMCARD.CPY'S
+000700* PARAMETER CARD; RC-EXPECTED-RESULT IS THE LAST-KNOWN-GOOD
+000800* ANSWER RECORDED AGAINST THAT INPUT THE LAST TIME A HUMAN
+000900* CONFIRMED IT WAS CORRECT, FOR THE HARNESS TO DIFF THE
+001000* CURRENT RUN'S RESULT AGAINST.
+001100*--------------------------------------------------------------
+001200 01  REGRESSION-CARD.
+001300     05  RC-UTILITY-NAME         PIC X(08).
+001400     05  RC-PARM-1               PIC 9(10).
+001500     05  RC-PARM-2               PIC 9(10).
+001600     05  RC-PARM-3               PIC 9(10).
+001700     05  RC-EXPECTED-RESULT      PIC 9(10).
