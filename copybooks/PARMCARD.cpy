@@ -0,0 +1,21 @@
+000100*--------------------------------------------------------------
+000200* PARMCARD.CPY
+000300*--------------------------------------------------------------
+000400* STANDARD PARAMETER-CARD RECORD LAYOUT FOR DRIVING A UTILITY
+000500* CALL FROM A FLAT CONTROL FILE INSTEAD OF FROM ANOTHER COBOL
+000600* PROGRAM. PC-UTILITY-NAME NAMES WHICH UTILITY THE GENERIC
+000700* DRIVER (UTILITY-DRIVER) SHOULD INVOKE; PC-PARM-1 THROUGH
+000800* PC-PARM-3 CARRY ITS INPUT VALUES LEFT-JUSTIFIED AS PLAIN
+000900* UNSIGNED NUMERICS, WHICH THE DRIVER MOVES INTO THE TARGET
+001000* UTILITY'S OWN, DIFFERENTLY-SIZED LINKAGE FIELDS BEFORE THE
+001100* CALL. THIS COVERS THE COMMON CASE OF SMALL FIXED-ARITY
+001200* NUMERIC-IN/NUMERIC-OUT UTILITIES; ROUTINES WITH OCCURS
+001300* DEPENDING ON TABLES OR MULTI-FIELD GROUP RESULTS STILL NEED
+001400* THEIR OWN BESPOKE DRIVER.
+001500*--------------------------------------------------------------
+001600 01  PARAMETER-CARD.
+001700     05  PC-UTILITY-NAME         PIC X(08).
+001800     05  PC-PARM-1               PIC 9(10).
+001900     05  PC-PARM-2               PIC 9(10).
+002000     05  PC-PARM-3               PIC 9(10).
+002100     05  PC-RESULT               PIC 9(10).
