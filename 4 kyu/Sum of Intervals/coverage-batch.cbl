@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. INTERVAL-COVERAGE-BATCH.
+000300 AUTHOR. RESOURCE-SCHEDULING.
+000400 INSTALLATION. BOOKING-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RSC  INITIAL VERSION - READS MULTIPLE INTERVAL
+001000*                    DATASETS (ROOM RESERVATIONS, EQUIPMENT
+001100*                    CHECKOUT WINDOWS) FROM ONE SEQUENTIAL FILE,
+001200*                    CALLS SUMOFINTERVALS PER DATASET, AND
+001300*                    WRITES A REPORT OF DATASET-ID PLUS TOTAL
+001400*                    COVERED UNITS.
+001500*--------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT INTERVAL-INPUT-FILE ASSIGN TO "INTRVLIN"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT COVERAGE-REPORT-FILE ASSIGN TO "INTRVLRP"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  INTERVAL-INPUT-FILE.
+002700 01  INTERVAL-INPUT-RECORD.
+002800     05  II-RECORD-TYPE      PIC X(01).
+002900         88  II-IS-HEADER                    VALUE 'H'.
+003000         88  II-IS-DETAIL                    VALUE 'D'.
+003100     05  II-DATASET-ID       PIC X(10).
+003200     05  II-INTERVAL-COUNT   PIC 9(02).
+003300     05  II-FST              PIC S9(03).
+003400     05  II-SND              PIC S9(03).
+003500 FD  COVERAGE-REPORT-FILE.
+003600 01  COVERAGE-REPORT-RECORD  PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+003900     88  WS-EOF                              VALUE 'Y'.
+004000 01  WS-CURRENT-DATASET-ID   PIC X(10).
+004100 01  WS-DETAIL-INDEX         PIC 9(02)       VALUE ZERO COMP.
+004200 01  WS-COVERAGE-RESULT      PIC 9(04)       VALUE ZERO.
+004300 01  WS-INTERVAL-SET.
+004400     05  WS-IS-LEN           PIC 9(02).
+004500     05  WS-IS-XS OCCURS 1 TO 20 TIMES
+004600             DEPENDING ON WS-IS-LEN.
+004700         07  WS-IS-FST       PIC S9(03).
+004800         07  WS-IS-SND       PIC S9(03).
+004900 01  WS-DETAIL-LINE.
+005000     05  WS-DL-DATASET-ID    PIC X(10).
+005100     05  FILLER              PIC X(02)       VALUE SPACES.
+005200     05  WS-DL-TOTAL         PIC Z(3)9.
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-PROCESS-DATASET THRU 2000-EXIT
+005700         UNTIL WS-EOF.
+005800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005900     STOP RUN.
+006000 0000-EXIT.
+006100     EXIT.
+006200 1000-INITIALIZE.
+006300     OPEN INPUT INTERVAL-INPUT-FILE
+006400     OPEN OUTPUT COVERAGE-REPORT-FILE
+006500     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+006600 1000-EXIT.
+006700     EXIT.
+006800 1100-READ-INPUT.
+006900     READ INTERVAL-INPUT-FILE
+007000         AT END SET WS-EOF TO TRUE
+007100     END-READ.
+007200 1100-EXIT.
+007300     EXIT.
+007400*--------------------------------------------------------------
+007500* A HEADER RECORD STARTS A NEW DATASET; ITS DETAIL RECORDS
+007600* FOLLOW IMMEDIATELY, ONE PER INTERVAL.
+007700*--------------------------------------------------------------
+007800 2000-PROCESS-DATASET.
+007900     IF II-IS-HEADER
+008000         MOVE II-DATASET-ID TO WS-CURRENT-DATASET-ID
+008100         MOVE II-INTERVAL-COUNT TO WS-IS-LEN
+008200         PERFORM 2100-READ-ONE-DETAIL THRU 2100-EXIT
+008300             VARYING WS-DETAIL-INDEX FROM 1 BY 1
+008400             UNTIL WS-DETAIL-INDEX > WS-IS-LEN
+008500         CALL "SumOfIntervals" USING
+008600             WS-INTERVAL-SET WS-COVERAGE-RESULT
+008700         MOVE WS-CURRENT-DATASET-ID TO WS-DL-DATASET-ID
+008800         MOVE WS-COVERAGE-RESULT TO WS-DL-TOTAL
+008900         WRITE COVERAGE-REPORT-RECORD FROM WS-DETAIL-LINE
+008950         PERFORM 1100-READ-INPUT THRU 1100-EXIT
+009000     ELSE
+009100         PERFORM 1100-READ-INPUT THRU 1100-EXIT
+009200     END-IF.
+009300 2000-EXIT.
+009400     EXIT.
+009500 2100-READ-ONE-DETAIL.
+009600     PERFORM 1100-READ-INPUT THRU 1100-EXIT
+009700     MOVE II-FST TO WS-IS-FST(WS-DETAIL-INDEX)
+009800     MOVE II-SND TO WS-IS-SND(WS-DETAIL-INDEX).
+009900 2100-EXIT.
+010000     EXIT.
+010100 9000-TERMINATE.
+010200     CLOSE INTERVAL-INPUT-FILE COVERAGE-REPORT-FILE.
+010300 9000-EXIT.
+010400     EXIT.
+010500 END PROGRAM INTERVAL-COVERAGE-BATCH.
