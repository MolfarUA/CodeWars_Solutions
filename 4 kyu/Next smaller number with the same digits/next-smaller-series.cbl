@@ -0,0 +1,54 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NEXT-SMALLER-SERIES.
+000300 AUTHOR. SEQUENCE-ID-AUDIT.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SIA  INITIAL VERSION - REPEATEDLY CALLS
+001000*                    NEXT_SMALLER_NUMBER, FEEDING EACH RESULT
+001100*                    BACK IN AS THE NEW STARTING NUMBER, AND
+001200*                    RETURNS UP TO K SUCCESSIVE NEXT-SMALLER
+001300*                    PERMUTATIONS IN DESCENDING ORDER IN ONE
+001400*                    CALL INSTEAD OF MAKING THE CALLER LOOP K
+001500*                    CALLS ITSELF. STOPS EARLY AND REPORTS THE
+001600*                    SHORTER COUNT ACTUALLY FOUND IF NO FURTHER
+001700*                    SMALLER PERMUTATION EXISTS BEFORE K IS
+001800*                    REACHED.
+001900*--------------------------------------------------------------
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  WS-CURRENT-N             PIC 9(38).
+002300 01  WS-NEXT-RESULT           PIC S9(38) SIGN LEADING.
+002400 01  WS-DONE-SWITCH           PIC X(01)  VALUE 'N'.
+002500     88  WS-DONE                         VALUE 'Y'.
+002600 LINKAGE SECTION.
+002700 01  N                        PIC 9(38).
+002800 01  K                        PIC 9(02).
+002900 01  RESULT-TABLE.
+003000     05  RES-COUNT            PIC 9(02).
+003100     05  RES                  PIC S9(38) SIGN LEADING
+003200                               OCCURS 0 TO 99 TIMES
+003300                               DEPENDING ON RES-COUNT.
+003400 PROCEDURE DIVISION USING N K RESULT-TABLE.
+003500 0000-MAINLINE.
+003600     MOVE ZERO TO RES-COUNT
+003700     MOVE N TO WS-CURRENT-N
+003800     PERFORM 1000-GENERATE-ONE THRU 1000-EXIT
+003900         UNTIL WS-DONE OR RES-COUNT >= K
+004000     GOBACK.
+004100 0000-EXIT.
+004200     EXIT.
+004300 1000-GENERATE-ONE.
+004400     CALL "next_smaller_number" USING WS-CURRENT-N WS-NEXT-RESULT
+004500     IF WS-NEXT-RESULT = -1
+004600         SET WS-DONE TO TRUE
+004700     ELSE
+004800         ADD 1 TO RES-COUNT
+004900         MOVE WS-NEXT-RESULT TO RES(RES-COUNT)
+005000         MOVE WS-NEXT-RESULT TO WS-CURRENT-N
+005100     END-IF.
+005200 1000-EXIT.
+005300     EXIT.
+005400 END PROGRAM NEXT-SMALLER-SERIES.
