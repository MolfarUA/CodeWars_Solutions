@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HAMMING-PERSISTED.
+000300 AUTHOR. MATH-SERVICES.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  MTH  INITIAL VERSION - PERSISTS THE GENERATED
+001000*                    2/3/5-SMOOTH TABLE TO A SEQUENTIAL FILE SO
+001100*                    A BATCH OF HAMMING-NUMBER LOOKUPS ACROSS
+001200*                    SEPARATE JOB STEPS DOESN'T PAY THE FULL
+001300*                    TRIPLE-NESTED PERFORM EVERY TIME LEN RESETS
+001400*                    TO ZERO BETWEEN EXECUTIONS.
+001500*--------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT HAMMING-TABLE-FILE ASSIGN TO "HAMMTBL"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-TABLE-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  HAMMING-TABLE-FILE.
+002600 01  HAMMING-TABLE-RECORD    PIC 9(16).
+002700 WORKING-STORAGE SECTION.
+002800 77  WS-TABLE-STATUS         PIC X(02)       VALUE SPACES.
+002900     88  WS-TABLE-OK                         VALUE '00'.
+003000 01  I2                      PIC 9(2).
+003100 01  I3                      PIC 9(2).
+003200 01  I5                      PIC 9(2).
+003300 01  LEN                     PIC 9(8)        VALUE ZERO.
+003350 01  WS-TABLE-INDEX          PIC 9(8)        VALUE ZERO COMP.
+003400 01  TBL.
+003500     05  XS PIC 9(16) OCCURS 1 TO 10000 TIMES
+003600             DEPENDING ON LEN.
+003700 LINKAGE SECTION.
+003800 01  N                       PIC 9(8).
+003900 01  RESULT                  PIC 9(16).
+004000 PROCEDURE DIVISION USING N RESULT.
+004100 0000-MAINLINE.
+004200     IF LEN = 0
+004300         PERFORM 1000-LOAD-OR-BUILD-TABLE THRU 1000-EXIT
+004400     END-IF
+004500     COMPUTE RESULT = XS(N)
+004600     GOBACK.
+004700 0000-EXIT.
+004800     EXIT.
+004900*--------------------------------------------------------------
+005000* TRY TO LOAD A TABLE PERSISTED FROM A PRIOR JOB STEP FIRST;
+005100* ONLY FALL BACK TO THE FULL GENERATION IF NONE IS ON DISK.
+005200*--------------------------------------------------------------
+005300 1000-LOAD-OR-BUILD-TABLE.
+005400     OPEN INPUT HAMMING-TABLE-FILE
+005500     IF WS-TABLE-OK
+005600         PERFORM 1100-READ-TABLE-ROW THRU 1100-EXIT
+005700             UNTIL LEN = 10000
+005800                 OR WS-TABLE-STATUS = '10'
+005900         CLOSE HAMMING-TABLE-FILE
+006000     ELSE
+006100         PERFORM 2000-BUILD-TABLE THRU 2000-EXIT
+006200         PERFORM 3000-SAVE-TABLE THRU 3000-EXIT
+006300     END-IF.
+006400 1000-EXIT.
+006500     EXIT.
+006600 1100-READ-TABLE-ROW.
+006700     READ HAMMING-TABLE-FILE
+006800         AT END CONTINUE
+006900     END-READ
+007000     IF WS-TABLE-STATUS NOT = '10'
+007100         ADD 1 TO LEN
+007200         MOVE HAMMING-TABLE-RECORD TO XS(LEN)
+007300     END-IF.
+007400 1100-EXIT.
+007500     EXIT.
+007600 2000-BUILD-TABLE.
+007700     PERFORM 2100-TRY-ONE-TRIPLE THRU 2100-EXIT
+007800         VARYING I2 FROM 0 BY 1 UNTIL I2 > 45
+007900         AFTER I3 FROM 0 BY 1 UNTIL I3 > 28
+008000         AFTER I5 FROM 0 BY 1 UNTIL I5 > 19
+008100     SORT XS ON ASCENDING KEY XS.
+008200 2000-EXIT.
+008300     EXIT.
+008400 2100-TRY-ONE-TRIPLE.
+008500     IF I2 * 0.6931471805599453
+008600             + I3 * 1.0986122886681098
+008700             + I5 * 1.6094379124341003 < 32
+008800         ADD 1 TO LEN
+008900         COMPUTE XS(LEN) = 2 ** I2 * 3 ** I3 * 5 ** I5
+009000     END-IF.
+009100 2100-EXIT.
+009200     EXIT.
+009300 3000-SAVE-TABLE.
+009400     OPEN OUTPUT HAMMING-TABLE-FILE
+009500     PERFORM 3100-WRITE-TABLE-ROW THRU 3100-EXIT
+009600         VARYING WS-TABLE-INDEX FROM 1 BY 1
+009700         UNTIL WS-TABLE-INDEX > LEN
+009800     CLOSE HAMMING-TABLE-FILE.
+009900 3000-EXIT.
+010000     EXIT.
+010100 3100-WRITE-TABLE-ROW.
+010200     MOVE XS(WS-TABLE-INDEX) TO HAMMING-TABLE-RECORD
+010300     WRITE HAMMING-TABLE-RECORD.
+010400 3100-EXIT.
+010500     EXIT.
+010600 END PROGRAM HAMMING-PERSISTED.
