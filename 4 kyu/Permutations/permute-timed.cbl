@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERMUTE-TIMED.
+000300 AUTHOR. ROUTING-CODE-SERVICES.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RCS  INITIAL VERSION - TIMING WRAPPER AROUND
+001000*                    PERMUTE-TO-FILE. FULL PERMUTATION
+001100*                    GENERATION IS FACTORIAL IN THE LENGTH OF
+001200*                    THE INPUT STRING, SO A SURPRISINGLY LONG
+001300*                    ROUTING CODE CAN RUN AWAY WITHOUT WARNING;
+001400*                    THIS LOGS ELAPSED TIME AND THE EXPECTED
+001500*                    PERMUTATION COUNT TO THE RUN-HISTORY FILE
+001600*                    SO OPERATIONS CAN SPOT IT EARLY.
+001700*--------------------------------------------------------------
+001800 DATA DIVISION.
+001900 LOCAL-STORAGE SECTION.
+002000 01  WS-LENGTH                   PIC 9(02).
+002100 01  WS-START-TIME               PIC 9(08).
+002200 01  WS-END-TIME                 PIC 9(08).
+002300 01  WS-ITERATION-SUB            PIC 9(02).
+002400*--------------------------------------------------------------
+002500* COPY RUNLOG SUPPLIES RUN-LOG-ENTRY FOR THE CALL TO THE SHARED
+002600* RUN-HISTORY-LOGGER.
+002700*--------------------------------------------------------------
+002800 COPY RUNLOG.
+002900 LINKAGE SECTION.
+003000 01  S                           PIC A(16).
+003100 PROCEDURE DIVISION USING S.
+003200 0000-MAINLINE.
+003300     COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(S))
+003400     ACCEPT WS-START-TIME FROM TIME
+003500     CALL "PERMUTE-TO-FILE" USING S
+003600     ACCEPT WS-END-TIME FROM TIME
+003700     CALL "ELAPSED-TIMER" USING WS-START-TIME WS-END-TIME
+003800         RUN-LOG-ELAPSED-CENTISECONDS
+003900     PERFORM 1000-ESTIMATE-ITERATIONS THRU 1000-EXIT
+004000     PERFORM 2000-LOG-RUN THRU 2000-EXIT
+004100     GOBACK.
+004200 0000-EXIT.
+004300     EXIT.
+004400*--------------------------------------------------------------
+004500* THE NUMBER OF PERMUTATIONS OF A STRING OF LENGTH WS-LENGTH IS
+004600* WS-LENGTH FACTORIAL; THAT IS THE TRUE LOOP-ITERATION COUNT OF
+004700* THE SWAP-BASED RECURSIVE GENERATOR SINCE IT VISITS EVERY
+004800* PERMUTATION EXACTLY ONCE.
+004900*--------------------------------------------------------------
+005000 1000-ESTIMATE-ITERATIONS.
+005100     MOVE 1 TO RUN-LOG-ITERATION-COUNT
+005200     IF WS-LENGTH > 1
+005300         PERFORM 1100-MULTIPLY-ONE-FACTOR THRU 1100-EXIT
+005400             VARYING WS-ITERATION-SUB FROM 2 BY 1
+005500             UNTIL WS-ITERATION-SUB > WS-LENGTH
+005600     END-IF.
+005700 1000-EXIT.
+005800     EXIT.
+005900 1100-MULTIPLY-ONE-FACTOR.
+006000     MULTIPLY WS-ITERATION-SUB BY RUN-LOG-ITERATION-COUNT.
+006100 1100-EXIT.
+006200     EXIT.
+006300 2000-LOG-RUN.
+006400     MOVE "PERMTIME" TO RUN-LOG-PROGRAM-ID
+006500     MOVE S TO RUN-LOG-KEY-INPUT
+006600     MOVE SPACES TO RUN-LOG-RESULT
+006700     MOVE ZERO TO RUN-LOG-RETURN-CODE
+006800     CALL "RUN-HISTORY-LOGGER" USING RUN-LOG-ENTRY.
+006900 2000-EXIT.
+007000     EXIT.
+007100 END PROGRAM PERMUTE-TIMED.
