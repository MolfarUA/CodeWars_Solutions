@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERMUTE-FILE-WRITER.
+000300 AUTHOR. ROUTING-CODE-SERVICES.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RCS  INITIAL VERSION - OWNS THE OUTPUT FILE FOR
+001000*                    THE FILE-OUTPUT MODE OF PERMUTATIONS. THE
+001100*                    FILE STAYS OPEN ACROSS CALLS FOR THE LIFE
+001200*                    OF THE RUN UNIT SO THE PERMUTATION-GENERATOR
+001300*                    CAN STREAM ONE PERMUTATION AT A TIME
+001400*                    WITHOUT HOLDING THE WHOLE COMBINATORIAL
+001500*                    EXPLOSION IN WORKING STORAGE.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT PERMUTATION-OUTPUT-FILE ASSIGN TO "PERMOUT"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  PERMUTATION-OUTPUT-FILE.
+002600 01  PERMUTATION-OUTPUT-RECORD PIC X(16).
+002700 WORKING-STORAGE SECTION.
+002800 LINKAGE SECTION.
+002900 01  WRITER-MODE             PIC X(01).
+003000     88  WRITER-MODE-OPEN                    VALUE 'O'.
+003100     88  WRITER-MODE-WRITE                   VALUE 'W'.
+003200     88  WRITER-MODE-CLOSE                   VALUE 'C'.
+003300 01  PERMUTATION-TEXT        PIC X(16).
+003400 PROCEDURE DIVISION USING WRITER-MODE PERMUTATION-TEXT.
+003500 0000-MAINLINE.
+003600     EVALUATE TRUE
+003700         WHEN WRITER-MODE-OPEN
+003800             OPEN OUTPUT PERMUTATION-OUTPUT-FILE
+003900         WHEN WRITER-MODE-WRITE
+004000             MOVE PERMUTATION-TEXT TO PERMUTATION-OUTPUT-RECORD
+004100             WRITE PERMUTATION-OUTPUT-RECORD
+004200         WHEN WRITER-MODE-CLOSE
+004300             CLOSE PERMUTATION-OUTPUT-FILE
+004400     END-EVALUATE
+004500     GOBACK.
+004600 0000-EXIT.
+004700     EXIT.
+004800 END PROGRAM PERMUTE-FILE-WRITER.
+005000 IDENTIFICATION DIVISION.
+005100 PROGRAM-ID. PERMUTE-TO-FILE.
+005200 AUTHOR. ROUTING-CODE-SERVICES.
+005300 INSTALLATION. BATCH-UTILITIES.
+005400 DATE-WRITTEN. 2026-08-09.
+005500 DATE-COMPILED.
+005600*--------------------------------------------------------------
+005700* MODIFICATION HISTORY
+005800*   2026-08-09  RCS  INITIAL VERSION - PUBLIC ENTRY POINT FOR
+005900*                    THE FILE-OUTPUT PERMUTATION MODE. OPENS
+006000*                    THE OUTPUT FILE THROUGH PERMUTE-FILE-WRITER,
+006100*                    DRIVES THE SWAP-BASED RECURSIVE GENERATOR
+006200*                    IN PERMUTE-TO-FILE-STEP, THEN CLOSES IT.
+006300*                    SYMBOL STRINGS UP TO 16 CHARACTERS ARE
+006400*                    SUPPORTED, COVERING THE LONGER ROUTING
+006500*                    CODES THAT DON'T FIT PERMUTATIONS' 8-CHARACTER
+006600*                    LINKAGE.
+006700*--------------------------------------------------------------
+006800 DATA DIVISION.
+006900 LOCAL-STORAGE SECTION.
+007000 01  WS-WORK-STRING          PIC A(16).
+007100 01  WS-LENGTH               PIC 9(02).
+007200 LINKAGE SECTION.
+007300 01  S                       PIC A(16).
+007400 PROCEDURE DIVISION USING S.
+007500 0000-MAINLINE.
+007600     COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(S))
+007700     CALL "PERMUTE-FILE-WRITER" USING 'O' SPACES
+007800     IF WS-LENGTH > 0
+007900         MOVE S(1:WS-LENGTH) TO WS-WORK-STRING
+008000         CALL "PERMUTE-TO-FILE-STEP" USING
+008100             WS-WORK-STRING WS-LENGTH 1
+008200     END-IF
+008300     CALL "PERMUTE-FILE-WRITER" USING 'C' SPACES
+008400     GOBACK.
+008500 0000-EXIT.
+008600     EXIT.
+008700 END PROGRAM PERMUTE-TO-FILE.
+009000 IDENTIFICATION DIVISION.
+009100 PROGRAM-ID. PERMUTE-TO-FILE-STEP RECURSIVE.
+009200 AUTHOR. ROUTING-CODE-SERVICES.
+009300 INSTALLATION. BATCH-UTILITIES.
+009400 DATE-WRITTEN. 2026-08-09.
+009500 DATE-COMPILED.
+009600*--------------------------------------------------------------
+009700* MODIFICATION HISTORY
+009800*   2026-08-09  RCS  INITIAL VERSION - SWAP-BASED RECURSIVE
+009900*                    PERMUTATION GENERATOR. WHEN POS REACHES
+010000*                    PAST THE END OF THE WORKING STRING, A
+010100*                    COMPLETE PERMUTATION HAS BEEN FORMED AND IS
+010200*                    STREAMED STRAIGHT TO PERMUTE-FILE-WRITER
+010300*                    INSTEAD OF BEING ACCUMULATED IN MEMORY.
+010400*--------------------------------------------------------------
+010500 DATA DIVISION.
+010600 LOCAL-STORAGE SECTION.
+010700 01  WS-SWAP-INDEX           PIC 9(02).
+010800 01  WS-NEXT-POS             PIC 9(02).
+010900 01  WS-SWAP-HOLD            PIC A(01).
+011000 01  WS-OUTPUT-LINE          PIC A(16).
+011100 LINKAGE SECTION.
+011200 01  WORK-STRING             PIC A(16).
+011300 01  L                       PIC 9(02).
+011400 01  POS                     PIC 9(02).
+011500 PROCEDURE DIVISION USING WORK-STRING L POS.
+011600 0000-MAINLINE.
+011700     IF POS > L
+011800         MOVE SPACES TO WS-OUTPUT-LINE
+011900         MOVE WORK-STRING(1:L) TO WS-OUTPUT-LINE
+012000         CALL "PERMUTE-FILE-WRITER" USING 'W' WS-OUTPUT-LINE
+012100         GOBACK
+012200     END-IF
+012300     COMPUTE WS-NEXT-POS = POS + 1
+012400     PERFORM 1000-SWAP-AND-RECURSE THRU 1000-EXIT
+012500         VARYING WS-SWAP-INDEX FROM POS BY 1
+012600         UNTIL WS-SWAP-INDEX > L.
+012700     GOBACK.
+012800 0000-EXIT.
+012900     EXIT.
+013000*--------------------------------------------------------------
+013100* SWAP THE CHARACTER AT POS WITH THE ONE AT THE CANDIDATE
+013200* POSITION, RECURSE ONE LEVEL DEEPER, THEN SWAP BACK SO
+013300* SIBLING CANDIDATES SEE THE ORIGINAL ORDERING.
+013400*--------------------------------------------------------------
+013500 1000-SWAP-AND-RECURSE.
+013600     MOVE WORK-STRING(POS:1) TO WS-SWAP-HOLD
+013700     MOVE WORK-STRING(WS-SWAP-INDEX:1) TO WORK-STRING(POS:1)
+013800     MOVE WS-SWAP-HOLD TO WORK-STRING(WS-SWAP-INDEX:1)
+013900     CALL "PERMUTE-TO-FILE-STEP" USING
+014000         WORK-STRING L WS-NEXT-POS
+014100     MOVE WORK-STRING(POS:1) TO WS-SWAP-HOLD
+014200     MOVE WORK-STRING(WS-SWAP-INDEX:1) TO WORK-STRING(POS:1)
+014300     MOVE WS-SWAP-HOLD TO WORK-STRING(WS-SWAP-INDEX:1).
+014400 1000-EXIT.
+014500     EXIT.
+014600 END PROGRAM PERMUTE-TO-FILE-STEP.
