@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SOLUTION-VALIDATED.
+000300 AUTHOR. COST-ALLOCATION.
+000400 INSTALLATION. BATCH-CONTROLS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CAL  INITIAL VERSION - ADDS EXPLICIT BOUNDS
+001000*                    AND NON-ZERO-ELEMENT VALIDATION AHEAD OF
+001100*                    THE GCD-REDUCTION LOOP, SINCE A MALFORMED
+001200*                    ARR-LENGTH OR A ZERO ELEMENT FROM AN
+001300*                    UPSTREAM FEED WOULD OTHERWISE RUN PAST THE
+001400*                    TABLE OR PRODUCE GARBAGE VIA LOCAL-STORAGE
+001500*                    WRAPAROUND. THIS FEEDS DIRECTLY INTO THE
+001600*                    COST-ALLOCATION BATCH WITH NO UPSTREAM
+001700*                    SANITY CHECK OF ITS OWN. AN EMPTY ARRAY IS
+001800*                    A VALID, ZERO-COST ALLOCATION AND IS LEFT
+001900*                    TO FALL STRAIGHT THROUGH TO RESULT = 0.
+002000*--------------------------------------------------------------
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  X                       PIC 9(20)       VALUE ZERO.
+002400 01  Y                       PIC 9(20)       VALUE ZERO.
+002500 01  WS-SUB                  PIC 9(05)       VALUE ZERO COMP.
+002600 LINKAGE SECTION.
+002700 01  A.
+002800     05  ARR-LENGTH          PIC 9(5).
+002900     05  XS                  PIC 9(20) OCCURS 0 TO 50000 TIMES
+003000             DEPENDING ON ARR-LENGTH.
+003100 01  RESULT                  PIC 9(20).
+003200 01  RETURN-STATUS           PIC 9(02).
+003300     88  RETURN-STATUS-OK                    VALUE 00.
+003400     88  RETURN-STATUS-BAD-LENGTH             VALUE 10.
+003500     88  RETURN-STATUS-ZERO-ELEMENT          VALUE 20.
+003600 PROCEDURE DIVISION USING A RESULT RETURN-STATUS.
+003700 0000-MAINLINE.
+003800     MOVE ZERO TO RESULT
+003900     SET RETURN-STATUS-OK TO TRUE
+004000     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+004100     IF RETURN-STATUS-OK AND ARR-LENGTH NOT = ZERO
+004200         PERFORM 2000-REDUCE-ARRAY THRU 2000-EXIT
+004300         MULTIPLY ARR-LENGTH BY RESULT
+004400     END-IF
+004500     GOBACK.
+004600 0000-EXIT.
+004700     EXIT.
+004800*--------------------------------------------------------------
+004900* ARR-LENGTH MUST BE WITHIN THE TABLE'S DECLARED RANGE AND
+005000* EVERY ELEMENT MUST BE NON-ZERO BEFORE THE GCD LOOP RUNS.
+005100*--------------------------------------------------------------
+005200 1000-VALIDATE-INPUT.
+005300     IF ARR-LENGTH > 50000
+005400         SET RETURN-STATUS-BAD-LENGTH TO TRUE
+005500     ELSE
+005600         PERFORM 1100-CHECK-ONE-ELEMENT THRU 1100-EXIT
+005700             VARYING WS-SUB FROM 1 BY 1
+005800             UNTIL WS-SUB > ARR-LENGTH
+005900                 OR NOT RETURN-STATUS-OK
+006000     END-IF.
+006100 1000-EXIT.
+006200     EXIT.
+006300 1100-CHECK-ONE-ELEMENT.
+006400     IF XS(WS-SUB) = ZERO
+006500         SET RETURN-STATUS-ZERO-ELEMENT TO TRUE
+006600     END-IF.
+006700 1100-EXIT.
+006800     EXIT.
+006900 2000-REDUCE-ARRAY.
+007000     COMPUTE RESULT = XS(1)
+007100     PERFORM 2100-REDUCE-ONE-ELEMENT THRU 2100-EXIT
+007200         VARYING WS-SUB FROM 2 BY 1
+007300         UNTIL WS-SUB > ARR-LENGTH.
+007400 2000-EXIT.
+007500     EXIT.
+007600 2100-REDUCE-ONE-ELEMENT.
+007700     MOVE XS(WS-SUB) TO X
+007800     PERFORM 2110-GCD-STEP THRU 2110-EXIT
+007900         UNTIL X = 0.
+008000 2100-EXIT.
+008100     EXIT.
+008200 2110-GCD-STEP.
+008300     MOVE X TO Y
+008400     COMPUTE X = FUNCTION REM(RESULT, X)
+008500     MOVE Y TO RESULT.
+008600 2110-EXIT.
+008700     EXIT.
+008800 END PROGRAM SOLUTION-VALIDATED.
