@@ -0,0 +1,53 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUM-OF-DIVIDED-MONITORED.
+000300 AUTHOR. INVENTORY-ANALYTICS.
+000400 INSTALLATION. SKU-REPORTING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  INV  INITIAL VERSION - WRAPS SUM-OF-DIVIDED-DIR
+001000*                    WITH THE SUITE-WIDE UTILITY-STATUS-BLOCK
+001100*                    FROM RETCODE.CPY SO THE BATCH MONITORING
+001200*                    JOB CAN WATCH THIS ROUTINE'S STATUS THE
+001300*                    SAME WAY IT WATCHES EVERY OTHER MONITORED
+001400*                    ROUTINE IN THE SUITE, RATHER THAN THIS
+001500*                    ROUTINE HAVING NO ERROR PATH AT ALL.
+001550*   2026-08-09  INV  ALSO LOGS EACH CALL TO THE SHARED
+001560*                    RUN-HISTORY-LOGGER SO THIS ROUTINE SHOWS
+001570*                    UP IN THE SUITE'S RUNHIST AUDIT TRAIL.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001750 WORKING-STORAGE SECTION.
+001760 COPY RUNLOG.
+001800 LINKAGE SECTION.
+001900 01  ARR.
+002000     05  ARR-LENGTH          PIC 9(2).
+002100     05  XS                  PIC S9(6) OCCURS 0 TO 20 TIMES
+002200             DEPENDING ON ARR-LENGTH.
+002300 01  SORT-DIRECTION          PIC X(01).
+002400     88  SORT-ASCENDING                      VALUE 'A'.
+002500     88  SORT-DESCENDING                      VALUE 'D'.
+002600 01  RESULT.
+002700     05  RES-LENGTH          PIC 9(3).
+002800     05  PAIR OCCURS 0 TO 300 TIMES
+002900             DEPENDING ON RES-LENGTH.
+003000         07  FACTOR          PIC 9(6).
+003100         07  SUMBYFACTOR     PIC S9(8).
+003200 COPY RETCODE.
+003300 PROCEDURE DIVISION USING ARR SORT-DIRECTION RESULT
+003400     UTILITY-STATUS-BLOCK.
+003500 0000-MAINLINE.
+003600     CALL "SUM-OF-DIVIDED-DIR" USING ARR SORT-DIRECTION RESULT
+003700     SET UTILITY-SEVERITY-OK TO TRUE
+003800     SET UTILITY-REASON-NONE TO TRUE
+003900     MOVE "SUMDIVDR" TO UTILITY-STATUS-PROGRAM-ID
+003950     MOVE "SUMDIVDR" TO RUN-LOG-PROGRAM-ID
+003960     MOVE ARR-LENGTH TO RUN-LOG-KEY-INPUT
+003970     MOVE RES-LENGTH TO RUN-LOG-RESULT
+003980     MOVE UTILITY-STATUS-SEVERITY TO RUN-LOG-RETURN-CODE
+003990     CALL "RUN-HISTORY-LOGGER" USING RUN-LOG-ENTRY
+004000     GOBACK.
+004100 0000-EXIT.
+004200     EXIT.
+004300 END PROGRAM SUM-OF-DIVIDED-MONITORED.
