@@ -0,0 +1,103 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUM-OF-DIVIDED-DIR.
+000300 AUTHOR. INVENTORY-ANALYTICS.
+000400 INSTALLATION. SKU-REPORTING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  INV  INITIAL VERSION - ADDS A SORT-DIRECTION
+001000*                    FLAG TO SUMOFDIVIDED SO THE FACTOR-ANALYSIS
+001100*                    REPORT CAN REQUEST THE BIGGEST-FACTOR-FIRST
+001200*                    VIEW DIRECTLY INSTEAD OF POST-SORTING THE
+001300*                    OUTPUT IN EVERY CALLER.
+001400*--------------------------------------------------------------
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 01  N                       USAGE INDEX.
+001800 01  D                       USAGE INDEX.
+001900 01  I                       USAGE INDEX.
+002000 01  J                       USAGE INDEX.
+002100 LINKAGE SECTION.
+002200 01  ARR.
+002300     05  ARR-LENGTH          PIC 9(2).
+002400     05  XS                  PIC S9(6) OCCURS 0 TO 20 TIMES
+002500             DEPENDING ON ARR-LENGTH.
+002600 01  SORT-DIRECTION          PIC X(01).
+002700     88  SORT-ASCENDING                      VALUE 'A'.
+002800     88  SORT-DESCENDING                      VALUE 'D'.
+002900 01  RESULT.
+003000     05  RES-LENGTH          PIC 9(3).
+003100     05  PAIR OCCURS 0 TO 300 TIMES
+003200             DEPENDING ON RES-LENGTH.
+003300         07  FACTOR          PIC 9(6).
+003400         07  SUMBYFACTOR     PIC S9(8).
+003500 PROCEDURE DIVISION USING ARR SORT-DIRECTION RESULT.
+003600 0000-MAINLINE.
+003700     MOVE 0 TO RES-LENGTH
+003800     PERFORM 1000-FACTOR-ONE-ELEMENT THRU 1000-EXIT
+003900         VARYING I FROM 1 BY 1
+004000         UNTIL I > ARR-LENGTH
+004100     PERFORM 2000-SORT-PAIRS THRU 2000-EXIT.
+004200     PERFORM 3000-COLLAPSE-DUPLICATES THRU 3000-EXIT.
+004300     GOBACK.
+004400 0000-EXIT.
+004500     EXIT.
+004600 1000-FACTOR-ONE-ELEMENT.
+004700     MOVE FUNCTION ABS(XS(I)) TO N
+004800     MOVE 2 TO D
+004900     PERFORM 1100-TRY-ONE-DIVISOR THRU 1100-EXIT
+005000         UNTIL D * D > N
+005100     IF N > 1
+005200         ADD 1 TO RES-LENGTH
+005300         MOVE N TO FACTOR(RES-LENGTH)
+005400         MOVE XS(I) TO SUMBYFACTOR(RES-LENGTH)
+005500     END-IF.
+005600 1000-EXIT.
+005700     EXIT.
+005800 1100-TRY-ONE-DIVISOR.
+005900     IF FUNCTION MOD(N, D) = 0
+006000         PERFORM 1110-DIVIDE-OUT-FACTOR THRU 1110-EXIT
+006100             UNTIL FUNCTION MOD(N, D) NOT = 0
+006200         ADD 1 TO RES-LENGTH
+006300         MOVE D TO FACTOR(RES-LENGTH)
+006400         MOVE XS(I) TO SUMBYFACTOR(RES-LENGTH)
+006500     END-IF
+006600     ADD 1 TO D.
+006700 1100-EXIT.
+006800     EXIT.
+006900 1110-DIVIDE-OUT-FACTOR.
+007000     DIVIDE D INTO N.
+007100 1110-EXIT.
+007200     EXIT.
+007300*--------------------------------------------------------------
+007400* SORT THE FACTOR TABLE IN THE REQUESTED DIRECTION.
+007500*--------------------------------------------------------------
+007600 2000-SORT-PAIRS.
+007700     IF SORT-DESCENDING
+007800         SORT PAIR ON DESCENDING KEY FACTOR
+007900     ELSE
+008000         SORT PAIR ON ASCENDING KEY FACTOR
+008100     END-IF.
+008200 2000-EXIT.
+008300     EXIT.
+008400 3000-COLLAPSE-DUPLICATES.
+008500     MOVE 1 TO J
+008600     PERFORM 3100-COLLAPSE-ONE THRU 3100-EXIT
+008700         VARYING I FROM 2 BY 1
+008800         UNTIL I > RES-LENGTH
+008900     MOVE FUNCTION MIN(J, RES-LENGTH) TO RES-LENGTH.
+009000 3000-EXIT.
+009100     EXIT.
+009200 3100-COLLAPSE-ONE.
+009300     IF FACTOR(J) = FACTOR(I)
+009400         ADD SUMBYFACTOR(I) TO SUMBYFACTOR(J)
+009500     ELSE
+009600         ADD 1 TO J
+009700         IF J < I
+009800             MOVE PAIR(I) TO PAIR(J)
+009900         END-IF
+010000     END-IF.
+010100 3100-EXIT.
+010200     EXIT.
+010300 END PROGRAM SUM-OF-DIVIDED-DIR.
