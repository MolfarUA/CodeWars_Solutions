@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GETMINBASE-CACHED.
+000300 AUTHOR. LICENSE-KEY-VALIDATION.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  LKV  INITIAL VERSION - CACHES GETMINBASE
+001000*                    RESULTS IN AN INDEXED FILE KEYED BY N SO
+001100*                    REPEAT LOOKUPS AGAINST THE RECURRING SET
+001200*                    OF MAGIC NUMBERS BAKED INTO OLD KEY
+001300*                    FORMATS SKIP THE NESTED BASE/EXPONENT
+001400*                    SEARCH ENTIRELY IN LATER RUNS.
+001500*   2026-08-09  LKV  RUNS AS A JOB-STEP ENTRY PROGRAM, NOT A
+001600*                    CALLED SUBPROGRAM - N NOW COMES FROM A
+001700*                    SEQUENTIAL CONTROL FILE OF THE DAY'S MAGIC
+001800*                    NUMBERS INSTEAD OF A LINKAGE PARAMETER,
+001900*                    MATCHING THE OTHER JCL-DRIVEN STEPS IN
+002000*                    THIS SUITE.
+002100*--------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT N-INPUT-FILE ASSIGN TO "MINBASIN"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-INPUT-STATUS.
+002900     SELECT MINBASE-CACHE-FILE ASSIGN TO "MINBASEC"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS MC-KEY
+003300         FILE STATUS IS WS-CACHE-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  N-INPUT-FILE.
+003700 01  NI-RECORD                   PIC 9(20).
+003800 FD  MINBASE-CACHE-FILE.
+003900 01  MINBASE-CACHE-RECORD.
+004000     05  MC-KEY                  PIC 9(20).
+004100     05  MC-RESULT               PIC 9(20).
+004200 WORKING-STORAGE SECTION.
+004300 77  WS-INPUT-STATUS             PIC X(02)  VALUE SPACES.
+004400     88  WS-INPUT-OK                        VALUE '00'.
+004500     88  WS-INPUT-EOF                       VALUE '10'.
+004600 77  WS-CACHE-STATUS             PIC X(02)  VALUE SPACES.
+004700     88  WS-CACHE-OK                        VALUE '00'.
+004800 01  WS-N                        PIC 9(20)  VALUE ZERO.
+004900 01  WS-RESULT                   PIC 9(20)  VALUE ZERO.
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005300     PERFORM 2000-PROCESS-ONE-N THRU 2000-EXIT
+005400         UNTIL WS-INPUT-EOF.
+005500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005600     STOP RUN.
+005700 0000-EXIT.
+005800     EXIT.
+005900 1000-INITIALIZE.
+006000     OPEN INPUT N-INPUT-FILE
+006100     PERFORM 1100-OPEN-CACHE THRU 1100-EXIT
+006200     READ N-INPUT-FILE
+006300         AT END SET WS-INPUT-EOF TO TRUE
+006400     END-READ.
+006500 1000-EXIT.
+006600     EXIT.
+006700 1100-OPEN-CACHE.
+006800     OPEN I-O MINBASE-CACHE-FILE
+006900     IF NOT WS-CACHE-OK
+007000         CLOSE MINBASE-CACHE-FILE
+007100         OPEN OUTPUT MINBASE-CACHE-FILE
+007200         CLOSE MINBASE-CACHE-FILE
+007300         OPEN I-O MINBASE-CACHE-FILE
+007400     END-IF.
+007500 1100-EXIT.
+007600     EXIT.
+007700 2000-PROCESS-ONE-N.
+007800     MOVE NI-RECORD TO WS-N
+007900     MOVE WS-N TO MC-KEY
+008000     READ MINBASE-CACHE-FILE
+008100         KEY IS MC-KEY
+008200         INVALID KEY
+008300             PERFORM 2100-COMPUTE-AND-STORE THRU 2100-EXIT
+008400         NOT INVALID KEY
+008500             MOVE MC-RESULT TO WS-RESULT
+008600     END-READ
+008700     READ N-INPUT-FILE
+008800         AT END SET WS-INPUT-EOF TO TRUE
+008900     END-READ.
+009000 2000-EXIT.
+009100     EXIT.
+009200 2100-COMPUTE-AND-STORE.
+009300     CALL "GetMinBase" USING WS-N WS-RESULT
+009400     MOVE WS-N TO MC-KEY
+009500     MOVE WS-RESULT TO MC-RESULT
+009600     WRITE MINBASE-CACHE-RECORD.
+009700 2100-EXIT.
+009800     EXIT.
+009900 9000-TERMINATE.
+010000     CLOSE N-INPUT-FILE
+010100     CLOSE MINBASE-CACHE-FILE.
+010200 9000-EXIT.
+010300     EXIT.
+010400 END PROGRAM GETMINBASE-CACHED.
