@@ -0,0 +1,57 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GETMINBASE-TIMED.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - TIMING WRAPPER AROUND
+001000*                    GETMINBASE. THE NESTED BASE/EXPONENT
+001100*                    SEARCH SCALES WITH LOG N SQUARED, WHICH IS
+001200*                    WELL BEHAVED FOR ORDINARY INPUTS BUT STILL
+001300*                    WORTH WATCHING ON AN UNEXPECTEDLY LARGE N;
+001400*                    THIS LOGS ELAPSED TIME AND THE ESTIMATED
+001500*                    SEARCH-SPACE SIZE TO THE RUN-HISTORY FILE.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 LOCAL-STORAGE SECTION.
+001900 01  WS-START-TIME               PIC 9(08).
+002000 01  WS-END-TIME                 PIC 9(08).
+002100 01  WS-LOG2-N                   PIC 9(04).
+002200*--------------------------------------------------------------
+002300* COPY RUNLOG SUPPLIES RUN-LOG-ENTRY FOR THE CALL TO THE SHARED
+002400* RUN-HISTORY-LOGGER.
+002500*--------------------------------------------------------------
+002600 COPY RUNLOG.
+002700 LINKAGE SECTION.
+002800 01  N                           PIC 9(20).
+002900 01  RESULT                      PIC 9(20).
+003000 PROCEDURE DIVISION USING N RESULT.
+003100 0000-MAINLINE.
+003200     ACCEPT WS-START-TIME FROM TIME
+003300     CALL "GetMinBase" USING N RESULT
+003400     ACCEPT WS-END-TIME FROM TIME
+003500     CALL "ELAPSED-TIMER" USING WS-START-TIME WS-END-TIME
+003600         RUN-LOG-ELAPSED-CENTISECONDS
+003700     COMPUTE WS-LOG2-N =
+003800         FUNCTION ABS(FUNCTION LOG(N) / FUNCTION LOG(2))
+003900*--------------------------------------------------------------
+004000* THE SEARCH TRIES ROUGHLY LOG2(N) CANDIDATE EXPONENTS AGAINST
+004100* ROUGHLY LOG2(N) CANDIDATE BASES EACH, SO LOG2(N) SQUARED IS
+004200* THE ESTIMATED WORST-CASE ITERATION COUNT.
+004300*--------------------------------------------------------------
+004400     COMPUTE RUN-LOG-ITERATION-COUNT = WS-LOG2-N * WS-LOG2-N
+004500     PERFORM 2000-LOG-RUN THRU 2000-EXIT
+004600     GOBACK.
+004700 0000-EXIT.
+004800     EXIT.
+004900 2000-LOG-RUN.
+005000     MOVE "GETMINTM" TO RUN-LOG-PROGRAM-ID
+005100     MOVE N TO RUN-LOG-KEY-INPUT
+005200     MOVE RESULT TO RUN-LOG-RESULT
+005300     MOVE ZERO TO RUN-LOG-RETURN-CODE
+005400     CALL "RUN-HISTORY-LOGGER" USING RUN-LOG-ENTRY.
+005500 2000-EXIT.
+005600     EXIT.
+005700 END PROGRAM GETMINBASE-TIMED.
