@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DIAGONAL-PERSISTED.
+000300 AUTHOR. COMBINATORICS-REPORTING.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CMR  INITIAL VERSION - BUILDS A PASCAL'S-
+001000*                    TRIANGLE LOOKUP TABLE FOR ROWS 0 THROUGH
+001100*                    WS-MAX-ROW ONCE PER RUN (PERSISTING IT TO
+001200*                    A SEQUENTIAL FILE SO A LATER JOB STEP CAN
+001300*                    REUSE IT WITHOUT REBUILDING), AND ANSWERS
+001400*                    DIAGONAL LOOKUPS WITHIN THAT RANGE STRAIGHT
+001500*                    FROM THE TABLE INSTEAD OF RECOMPUTING THREE
+001600*                    FACTORIALS EVERY CALL. N VALUES BEYOND THE
+001700*                    CACHED RANGE FALL BACK TO THE ORIGINAL
+001800*                    FACTORIAL-BASED DIAGONAL, SINCE THOSE ARE
+001900*                    RARE ONE-OFF CALLS FOR THIS REPORTING JOB.
+002000*--------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PASCAL-TABLE-FILE ASSIGN TO "PASCALTB"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-TABLE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PASCAL-TABLE-FILE.
+003100 01  PASCAL-TABLE-RECORD     PIC 9(32).
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-TABLE-STATUS         PIC X(02)   VALUE SPACES.
+003400     88  WS-TABLE-OK                     VALUE '00'.
+003500 77  WS-TABLE-LOADED-SWITCH  PIC X(01)   VALUE 'N'.
+003600     88  WS-TABLE-LOADED                 VALUE 'Y'.
+003700 01  WS-MAX-ROW              PIC 9(02)   VALUE 60.
+003800 01  WS-ROW-SUB              PIC 9(02)   VALUE ZERO.
+003900 01  WS-COL-SUB              PIC 9(02)   VALUE ZERO.
+004000 01  PASCAL-TABLE.
+004100     05  PASCAL-ROW          OCCURS 61 TIMES
+004200                             INDEXED BY PR.
+004300         10  PASCAL-COL      PIC 9(32) OCCURS 61 TIMES
+004400                             INDEXED BY PC.
+004500 LINKAGE SECTION.
+004600 01  N                       PIC 9(08).
+004700 01  P                       PIC 9(08).
+004800 01  RESULT                  PIC 9(32).
+004900 PROCEDURE DIVISION USING N P RESULT.
+005000 0000-MAINLINE.
+005100     IF NOT WS-TABLE-LOADED
+005200         PERFORM 1000-ENSURE-TABLE-LOADED THRU 1000-EXIT
+005300     END-IF
+005400     IF N < WS-MAX-ROW
+005500         COMPUTE WS-ROW-SUB = N + 2
+005600         COMPUTE WS-COL-SUB = P + 2
+005700         MOVE PASCAL-COL(WS-ROW-SUB, WS-COL-SUB) TO RESULT
+005800     ELSE
+005900         CALL "DIAGONAL" USING N P RESULT
+006000     END-IF
+006100     GOBACK.
+006200 0000-EXIT.
+006300     EXIT.
+006400*--------------------------------------------------------------
+006500* TRY TO LOAD A TABLE PERSISTED FROM A PRIOR JOB STEP FIRST;
+006600* ONLY FALL BACK TO BUILDING IT FROM SCRATCH IF NONE IS ON
+006700* DISK, THEN SAVE WHATEVER WAS BUILT FOR THE NEXT STEP.
+006800*--------------------------------------------------------------
+006900 1000-ENSURE-TABLE-LOADED.
+007000     OPEN INPUT PASCAL-TABLE-FILE
+007100     IF WS-TABLE-OK
+007200         PERFORM 1100-LOAD-ONE-VALUE THRU 1100-EXIT
+007300             VARYING PR FROM 1 BY 1 UNTIL PR > 61
+007400             AFTER PC FROM 1 BY 1 UNTIL PC > 61
+007500         CLOSE PASCAL-TABLE-FILE
+007600     ELSE
+007700         PERFORM 2000-BUILD-TABLE THRU 2000-EXIT
+007800         PERFORM 3000-SAVE-TABLE THRU 3000-EXIT
+007900     END-IF
+008000     SET WS-TABLE-LOADED TO TRUE.
+008100 1000-EXIT.
+008200     EXIT.
+008300 1100-LOAD-ONE-VALUE.
+008400     READ PASCAL-TABLE-FILE
+008500         AT END CONTINUE
+008600     END-READ
+008700     IF WS-TABLE-STATUS NOT = '10'
+008800         MOVE PASCAL-TABLE-RECORD TO PASCAL-COL(PR, PC)
+008900     END-IF.
+009000 1100-EXIT.
+009100     EXIT.
+009200*--------------------------------------------------------------
+009300* ROW 1 (PASCAL'S-TRIANGLE ROW 0) IS ALL ZEROS EXCEPT COLUMN 1
+009400* (PASCAL'S-TRIANGLE COLUMN 0), WHICH IS 1. EVERY OTHER ENTRY
+009500* IS THE SUM OF THE TWO ENTRIES ABOVE IT.
+009600*--------------------------------------------------------------
+009700 2000-BUILD-TABLE.
+009800     PERFORM 2100-CLEAR-ONE-VALUE THRU 2100-EXIT
+009900         VARYING PR FROM 1 BY 1 UNTIL PR > 61
+010000         AFTER PC FROM 1 BY 1 UNTIL PC > 61
+010100     MOVE 1 TO PASCAL-COL(1, 1)
+010200     PERFORM 2200-BUILD-ONE-ROW THRU 2200-EXIT
+010300         VARYING PR FROM 2 BY 1 UNTIL PR > 61.
+010400 2000-EXIT.
+010500     EXIT.
+010600 2100-CLEAR-ONE-VALUE.
+010700     MOVE ZERO TO PASCAL-COL(PR, PC).
+010800 2100-EXIT.
+010900     EXIT.
+011000 2200-BUILD-ONE-ROW.
+011100     MOVE 1 TO PASCAL-COL(PR, 1)
+011200     PERFORM 2210-BUILD-ONE-ENTRY THRU 2210-EXIT
+011300         VARYING PC FROM 2 BY 1 UNTIL PC > PR.
+011400 2200-EXIT.
+011500     EXIT.
+011600 2210-BUILD-ONE-ENTRY.
+011700     COMPUTE PASCAL-COL(PR, PC) =
+011800         PASCAL-COL(PR - 1, PC - 1) + PASCAL-COL(PR - 1, PC).
+011900 2210-EXIT.
+012000     EXIT.
+012100 3000-SAVE-TABLE.
+012200     OPEN OUTPUT PASCAL-TABLE-FILE
+012300     PERFORM 3100-WRITE-ONE-VALUE THRU 3100-EXIT
+012400         VARYING PR FROM 1 BY 1 UNTIL PR > 61
+012500         AFTER PC FROM 1 BY 1 UNTIL PC > 61
+012600     CLOSE PASCAL-TABLE-FILE.
+012700 3000-EXIT.
+012800     EXIT.
+012900 3100-WRITE-ONE-VALUE.
+013000     MOVE PASCAL-COL(PR, PC) TO PASCAL-TABLE-RECORD
+013100     WRITE PASCAL-TABLE-RECORD.
+013200 3100-EXIT.
+013300     EXIT.
+013400 END PROGRAM DIAGONAL-PERSISTED.
