@@ -0,0 +1,35 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DIGITAL-ROOT-BASED.
+000300 AUTHOR. CHECKSUM-VALIDATION.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CSV  INITIAL VERSION - GENERALIZES THE BASE-10
+001000*                    DIGITAL-ROOT FORMULA TO AN ARBITRARY BASE
+001100*                    SO THE CHECKSUM-VALIDATION WORK CAN ASK
+001200*                    FOR THE REPEATED DIGIT SUM IN BASE 16 OR
+001300*                    BASE 36 (HEX TRANSACTION IDS AND LEGACY
+001400*                    REFERENCE CODES) WITHOUT A SEPARATE
+001500*                    ROUTINE PER BASE. THE CLOSED-FORM
+001600*                    (N - 1) MOD (BASE - 1) + 1 GENERALIZES
+001700*                    DIRECTLY FROM THE BASE-10 CASE, WHICH IS
+001800*                    JUST BASE - 1 = 9.
+001900*--------------------------------------------------------------
+002000 DATA DIVISION.
+002100 LINKAGE SECTION.
+002200 01  N                       PIC 9(10).
+002300 01  BASE                    PIC 9(02).
+002400 01  ROOT                    PIC 9(02).
+002500 PROCEDURE DIVISION USING N BASE ROOT.
+002600 0000-MAINLINE.
+002700     IF N = 0
+002800         MOVE 0 TO ROOT
+002900     ELSE
+003000         COMPUTE ROOT = FUNCTION REM(N - 1, BASE - 1) + 1
+003100     END-IF
+003200     GOBACK.
+003300 0000-EXIT.
+003400     EXIT.
+003500 END PROGRAM DIGITAL-ROOT-BASED.
