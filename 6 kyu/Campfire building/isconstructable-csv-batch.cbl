@@ -0,0 +1,82 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ISCONSTRUCTABLE-CSV-BATCH.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - READS A LIST OF
+001000*                    CANDIDATE SIDE LENGTHS, ONE PER RECORD,
+001100*                    AND WRITES A CSV REPORT OF EACH LENGTH
+001200*                    ALONGSIDE ITS ISCONSTRUCTABLE YES/NO
+001300*                    VERDICT FOR DOWNSTREAM SPREADSHEET REVIEW.
+001400*--------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT LENGTH-INPUT-FILE ASSIGN TO "LENGTHIN"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-INPUT-STATUS.
+002200     SELECT CONSTRUCTABLE-CSV-FILE ASSIGN TO "CONSTCSV"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-OUTPUT-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  LENGTH-INPUT-FILE.
+002800 01  LI-RECORD               PIC 9(10).
+002900 FD  CONSTRUCTABLE-CSV-FILE.
+003000 01  CC-RECORD               PIC X(20).
+003100 WORKING-STORAGE SECTION.
+003200 77  WS-INPUT-STATUS          PIC X(02)   VALUE SPACES.
+003300     88  WS-INPUT-OK                      VALUE '00'.
+003400     88  WS-INPUT-EOF                     VALUE '10'.
+003500 77  WS-OUTPUT-STATUS         PIC X(02)   VALUE SPACES.
+003600     88  WS-OUTPUT-OK                     VALUE '00'.
+003700 01  WS-VERDICT-FLAG          PIC 9(01)   VALUE ZERO.
+003800 01  WS-CSV-LENGTH            PIC Z(09)9.
+003900 01  WS-CSV-VERDICT           PIC X(03).
+004000 PROCEDURE DIVISION.
+004100 0000-MAINLINE.
+004200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004300     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+004400         UNTIL WS-INPUT-EOF
+004500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+004600     STOP RUN.
+004700 0000-EXIT.
+004800     EXIT.
+004900 1000-INITIALIZE.
+005000     OPEN INPUT LENGTH-INPUT-FILE
+005100     OPEN OUTPUT CONSTRUCTABLE-CSV-FILE
+005200     MOVE "LENGTH,CONSTRUCTABLE" TO CC-RECORD
+005300     WRITE CC-RECORD
+005400     READ LENGTH-INPUT-FILE
+005500         AT END SET WS-INPUT-EOF TO TRUE
+005600     END-READ.
+005700 1000-EXIT.
+005800     EXIT.
+005900 2000-PROCESS-ONE-RECORD.
+006000     CALL "IsConstructable" USING LI-RECORD WS-VERDICT-FLAG
+006100     MOVE LI-RECORD TO WS-CSV-LENGTH
+006200     IF WS-VERDICT-FLAG = 1
+006300         MOVE "YES" TO WS-CSV-VERDICT
+006400     ELSE
+006500         MOVE "NO" TO WS-CSV-VERDICT
+006600     END-IF
+006700     STRING FUNCTION TRIM(WS-CSV-LENGTH) DELIMITED BY SIZE
+006800         "," DELIMITED BY SIZE
+006900         WS-CSV-VERDICT DELIMITED BY SPACE
+007000         INTO CC-RECORD
+007100     WRITE CC-RECORD
+007200     READ LENGTH-INPUT-FILE
+007300         AT END SET WS-INPUT-EOF TO TRUE
+007400     END-READ.
+007500 2000-EXIT.
+007600     EXIT.
+007700 9000-TERMINATE.
+007800     CLOSE LENGTH-INPUT-FILE
+007900     CLOSE CONSTRUCTABLE-CSV-FILE.
+008000 9000-EXIT.
+008100     EXIT.
+008200 END PROGRAM ISCONSTRUCTABLE-CSV-BATCH.
