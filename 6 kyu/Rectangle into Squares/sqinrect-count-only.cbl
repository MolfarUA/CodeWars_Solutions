@@ -0,0 +1,47 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SQINRECT-COUNT-ONLY.
+000300 AUTHOR. CUTTING-ROOM-FLOOR-STOCK.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CRF  INITIAL VERSION - FAST-PATH ENTRY THAT
+001000*                    RUNS THE SAME EUCLIDEAN-STYLE REDUCTION AS
+001100*                    SQINRECT BUT ONLY TALLIES HOW MANY SQUARES
+001200*                    THE RECTANGLE REDUCES TO, WITHOUT BUILDING
+001300*                    THE FULL ORDERED LIST OF SQUARE SIZES. USED
+001400*                    WHERE ONLY THE COUNT IS NEEDED TO ESTIMATE
+001500*                    MATERIAL WASTE BEFORE COMMITTING TO A CUT
+001600*                    PLAN.
+001700*--------------------------------------------------------------
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  WS-LONG-SIDE             PIC 9(04).
+002100 01  WS-SHORT-SIDE            PIC 9(04).
+002200 LINKAGE SECTION.
+002300 01  LNG                      PIC 9(04).
+002400 01  WDTH                     PIC 9(04).
+002500 01  RES-LENGTH               PIC 9(04).
+002600 PROCEDURE DIVISION USING LNG WDTH RES-LENGTH.
+002700 0000-MAINLINE.
+002800     MOVE ZERO TO RES-LENGTH
+002900     MOVE LNG TO WS-LONG-SIDE
+003000     MOVE WDTH TO WS-SHORT-SIDE
+003100     IF WS-LONG-SIDE NOT = WS-SHORT-SIDE
+003200         PERFORM 1000-COUNT-ONE-SQUARE THRU 1000-EXIT
+003300             UNTIL WS-LONG-SIDE = 0
+003400     END-IF
+003500     GOBACK.
+003600 0000-EXIT.
+003700     EXIT.
+003800 1000-COUNT-ONE-SQUARE.
+003900     ADD 1 TO RES-LENGTH
+004000     IF WS-LONG-SIDE < WS-SHORT-SIDE
+004100         SUBTRACT WS-LONG-SIDE FROM WS-SHORT-SIDE
+004200     ELSE
+004300         SUBTRACT WS-SHORT-SIDE FROM WS-LONG-SIDE
+004400     END-IF.
+004500 1000-EXIT.
+004600     EXIT.
+004700 END PROGRAM SQINRECT-COUNT-ONLY.
