@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BID-RANK-BATCH.
+000300 AUTHOR. PROCUREMENT-SYSTEMS.
+000400 INSTALLATION. SOURCING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  PRS  INITIAL VERSION - READS A FILE OF
+001000*                    (BASE, EXPONENT) COMPOUND-INTEREST BIDS,
+001100*                    RANKS THEM USING COMPARE-POWERS AS THE
+001200*                    COMPARISON RULE, AND WRITES THE FULL
+001300*                    RANKED LIST INSTEAD OF JUST A PAIRWISE
+001400*                    VERDICT.
+001500*--------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT BID-INPUT-FILE ASSIGN TO "BIDSIN"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT BID-RANK-FILE ASSIGN TO "BIDSOUT"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  BID-INPUT-FILE.
+002700 01  BID-INPUT-RECORD.
+002800     05  BI-BID-ID           PIC X(10).
+002900     05  BI-BASE             PIC 9(10).
+003000     05  BI-EXPONENT         PIC 9(10).
+003100 FD  BID-RANK-FILE.
+003200 01  BID-RANK-RECORD         PIC X(80).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+003500     88  WS-EOF                              VALUE 'Y'.
+003600 01  WS-BID-COUNT            PIC 9(04)       VALUE ZERO COMP.
+003700 01  WS-OUTER-SUB            PIC 9(04)       VALUE ZERO COMP.
+003800 01  WS-INNER-SUB            PIC 9(04)       VALUE ZERO COMP.
+003900 01  WS-COMPARE-RESULT       PIC S9          VALUE ZERO.
+004000 01  WS-SWAP-HOLD            PIC X(30).
+004100 01  WS-BID-TABLE.
+004200     05  WS-BID-ENTRY OCCURS 1 TO 1000 TIMES
+004300             DEPENDING ON WS-BID-COUNT.
+004400         10  WS-BE-BID-ID        PIC X(10).
+004500         10  WS-BE-BASE-EXP.
+004600             15  WS-BE-BASE      PIC 9(10).
+004700             15  WS-BE-EXPONENT  PIC 9(10).
+004800 01  WS-DETAIL-LINE.
+004900     05  WS-DL-RANK          PIC ZZZ9.
+005000     05  FILLER              PIC X(02)       VALUE SPACES.
+005100     05  WS-DL-BID-ID        PIC X(10).
+005200     05  FILLER              PIC X(02)       VALUE SPACES.
+005300     05  WS-DL-BASE          PIC Z(9)9.
+005400     05  FILLER              PIC X(02)       VALUE SPACES.
+005500     05  WS-DL-EXPONENT      PIC Z(9)9.
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-LOAD-BIDS THRU 1000-EXIT.
+005900     PERFORM 2000-SORT-BIDS THRU 2000-EXIT.
+006000     PERFORM 3000-WRITE-RANKED-LIST THRU 3000-EXIT.
+006100     STOP RUN.
+006200 0000-EXIT.
+006300     EXIT.
+006400 1000-LOAD-BIDS.
+006500     MOVE ZERO TO WS-BID-COUNT
+006600     OPEN INPUT BID-INPUT-FILE
+006700     PERFORM 1100-READ-BID THRU 1100-EXIT
+006800     PERFORM 1200-STORE-BID THRU 1200-EXIT
+006900         UNTIL WS-EOF
+007000     CLOSE BID-INPUT-FILE.
+007100 1000-EXIT.
+007200     EXIT.
+007300 1100-READ-BID.
+007400     READ BID-INPUT-FILE
+007500         AT END SET WS-EOF TO TRUE
+007600     END-READ.
+007700 1100-EXIT.
+007800     EXIT.
+007900 1200-STORE-BID.
+008000     ADD 1 TO WS-BID-COUNT
+008100     MOVE BI-BID-ID TO WS-BE-BID-ID(WS-BID-COUNT)
+008200     MOVE BI-BASE TO WS-BE-BASE(WS-BID-COUNT)
+008300     MOVE BI-EXPONENT TO WS-BE-EXPONENT(WS-BID-COUNT)
+008400     PERFORM 1100-READ-BID THRU 1100-EXIT.
+008500 1200-EXIT.
+008600     EXIT.
+008700*--------------------------------------------------------------
+008800* DESCENDING BUBBLE SORT USING COMPARE-POWERS AS THE
+008900* COMPARISON RULE - HIGHEST-GROWTH BID RANKS FIRST.
+009000*--------------------------------------------------------------
+009100 2000-SORT-BIDS.
+009200     PERFORM 2100-SORT-ONE-PASS THRU 2100-EXIT
+009300         VARYING WS-OUTER-SUB FROM 1 BY 1
+009400         UNTIL WS-OUTER-SUB >= WS-BID-COUNT.
+009500 2000-EXIT.
+009600     EXIT.
+009700 2100-SORT-ONE-PASS.
+009800     PERFORM 2200-COMPARE-AND-SWAP THRU 2200-EXIT
+009900         VARYING WS-INNER-SUB FROM 1 BY 1
+010000         UNTIL WS-INNER-SUB > WS-BID-COUNT - WS-OUTER-SUB.
+010100 2100-EXIT.
+010200     EXIT.
+010300 2200-COMPARE-AND-SWAP.
+010400     CALL "compare-powers" USING
+010500         WS-BE-BASE-EXP(WS-INNER-SUB)
+010600         WS-BE-BASE-EXP(WS-INNER-SUB + 1)
+010700         WS-COMPARE-RESULT
+010800     IF WS-COMPARE-RESULT > 0
+010900         MOVE WS-BID-ENTRY(WS-INNER-SUB) TO WS-SWAP-HOLD
+011000         MOVE WS-BID-ENTRY(WS-INNER-SUB + 1)
+011100             TO WS-BID-ENTRY(WS-INNER-SUB)
+011200         MOVE WS-SWAP-HOLD TO WS-BID-ENTRY(WS-INNER-SUB + 1)
+011300     END-IF.
+011400 2200-EXIT.
+011500     EXIT.
+011600 3000-WRITE-RANKED-LIST.
+011700     OPEN OUTPUT BID-RANK-FILE
+011800     PERFORM 3100-WRITE-ONE-BID THRU 3100-EXIT
+011900         VARYING WS-OUTER-SUB FROM 1 BY 1
+012000         UNTIL WS-OUTER-SUB > WS-BID-COUNT
+012100     CLOSE BID-RANK-FILE.
+012200 3000-EXIT.
+012300     EXIT.
+012400 3100-WRITE-ONE-BID.
+012500     MOVE WS-OUTER-SUB TO WS-DL-RANK
+012600     MOVE WS-BE-BID-ID(WS-OUTER-SUB) TO WS-DL-BID-ID
+012700     MOVE WS-BE-BASE(WS-OUTER-SUB) TO WS-DL-BASE
+012800     MOVE WS-BE-EXPONENT(WS-OUTER-SUB) TO WS-DL-EXPONENT
+012900     WRITE BID-RANK-RECORD FROM WS-DETAIL-LINE.
+013000 3100-EXIT.
+013100     EXIT.
+013200 END PROGRAM BID-RANK-BATCH.
