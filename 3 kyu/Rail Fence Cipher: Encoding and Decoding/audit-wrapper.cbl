@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ENCODE-AUDITED.
+000300 AUTHOR. SECURITY-REVIEW.
+000400 INSTALLATION. INTERNAL-TRANSFER-LOGGING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SEC  INITIAL VERSION - WRAPS ENCODE SO EVERY
+001000*                    RAIL-FENCE CALL APPENDS A LINE (TIMESTAMP,
+001100*                    ORIGINAL LENGTH, NUMBERRAILS, SUCCESS/
+001200*                    FAILURE) TO A SHARED AUDIT LOG, SINCE
+001300*                    THESE ROUTINES OBFUSCATE BATCH JOB NAMES
+001400*                    IN OUR INTERNAL TRANSFER LOGS.
+001500*   2026-08-09  SEC  SUCCESS/FAILURE NOW REFLECTS A BOUNDS CHECK
+001600*                    ON NUMBERRAILS INSTEAD OF RES-LENGTH =
+001700*                    S-LENGTH - THE LIVE ENCODE IS A PURE
+001800*                    PERMUTATION, SO THAT COMPARISON WAS ALWAYS
+001900*                    TRUE EVEN WHEN NUMBERRAILS OF 0 OR 1 DROVE
+002000*                    ITS UNSIGNED CNT = 2*N-3 NEGATIVE AND
+002100*                    GARBLED THE ENCODING. NUMBERRAILS BELOW 2 IS
+002200*                    NOW REJECTED BEFORE THE CALL.
+002300*   2026-08-09  SEC  ADDED A FILE STATUS AND OPEN-EXTEND-THEN-
+002400*                    OPEN-OUTPUT FALLBACK ON THE AUDIT FILE,
+002500*                    MATCHING RUN-HISTORY-LOGGER'S PATTERN -
+002600*                    OPEN EXTEND ON A LINE SEQUENTIAL FILE THAT
+002700*                    DOES NOT YET EXIST FAILS AND CREATES
+002800*                    NOTHING, SO THE FIRST CALL IN A FRESH
+002900*                    ENVIRONMENT WAS SILENTLY LOSING ITS RECORD.
+003000*--------------------------------------------------------------
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT RAILFENCE-AUDIT-FILE ASSIGN TO "RFAUDIT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-AUDIT-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  RAILFENCE-AUDIT-FILE.
+004100 01  RAILFENCE-AUDIT-RECORD  PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-AUDIT-STATUS         PIC X(02)   VALUE SPACES.
+004400     88  WS-AUDIT-OPEN-OK                VALUE '00'.
+004500 01  WS-TIMESTAMP            PIC X(26).
+004600 01  WS-AUDIT-LINE.
+004700     05  WS-AL-TIMESTAMP     PIC X(26).
+004800     05  FILLER              PIC X(01)       VALUE SPACE.
+004900     05  WS-AL-OPERATION     PIC X(07).
+005000     05  FILLER              PIC X(01)       VALUE SPACE.
+005100     05  WS-AL-ORIG-LENGTH   PIC ZZ9.
+005200     05  FILLER              PIC X(01)       VALUE SPACE.
+005300     05  WS-AL-RAILS         PIC Z9.
+005400     05  FILLER              PIC X(01)       VALUE SPACE.
+005500     05  WS-AL-STATUS        PIC X(07).
+005600 01  WS-RAILS-SWITCH         PIC X(01).
+005700     88  WS-RAILS-VALID                      VALUE 'V'.
+005800     88  WS-RAILS-INVALID                    VALUE 'I'.
+005900 LINKAGE SECTION.
+006000 01  STRNG.
+006100     05  S-LENGTH            PIC 9(2).
+006200     05  S-CHAR              PIC X OCCURS 0 TO 50 TIMES
+006300             DEPENDING ON S-LENGTH.
+006400 01  NUMBERRAILS             PIC 9(2).
+006500 01  RESULT.
+006600     05  RES-LENGTH          PIC 9(2).
+006700     05  RES                 PIC X OCCURS 0 TO 50 TIMES
+006800             DEPENDING ON RES-LENGTH.
+006900 PROCEDURE DIVISION USING STRNG NUMBERRAILS RESULT.
+007000 0000-MAINLINE.
+007100     IF NUMBERRAILS < 2
+007200         INITIALIZE RESULT
+007300         SET WS-RAILS-INVALID TO TRUE
+007400     ELSE
+007500         CALL "Encode" USING STRNG NUMBERRAILS RESULT
+007600         SET WS-RAILS-VALID TO TRUE
+007700     END-IF
+007800     PERFORM 1000-WRITE-AUDIT-RECORD THRU 1000-EXIT
+007900     GOBACK.
+008000 0000-EXIT.
+008100     EXIT.
+008200*--------------------------------------------------------------
+008300* APPEND ONE LINE TO THE SHARED RAIL-FENCE AUDIT LOG.
+008400*--------------------------------------------------------------
+008500 1000-WRITE-AUDIT-RECORD.
+008600     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+008700     MOVE WS-TIMESTAMP TO WS-AL-TIMESTAMP
+008800     MOVE "ENCODE" TO WS-AL-OPERATION
+008900     MOVE S-LENGTH TO WS-AL-ORIG-LENGTH
+009000     MOVE NUMBERRAILS TO WS-AL-RAILS
+009100     IF WS-RAILS-VALID
+009200         MOVE "SUCCESS" TO WS-AL-STATUS
+009300     ELSE
+009400         MOVE "FAILURE" TO WS-AL-STATUS
+009500     END-IF
+009600     OPEN EXTEND RAILFENCE-AUDIT-FILE
+009700     IF NOT WS-AUDIT-OPEN-OK
+009800         OPEN OUTPUT RAILFENCE-AUDIT-FILE
+009900     END-IF
+010000     WRITE RAILFENCE-AUDIT-RECORD FROM WS-AUDIT-LINE
+010100     CLOSE RAILFENCE-AUDIT-FILE.
+010200 1000-EXIT.
+010300     EXIT.
+010400 END PROGRAM ENCODE-AUDITED.
+010500 IDENTIFICATION DIVISION.
+010600 PROGRAM-ID. DECODE-AUDITED.
+010700 AUTHOR. SECURITY-REVIEW.
+010800 INSTALLATION. INTERNAL-TRANSFER-LOGGING.
+010900 DATE-WRITTEN. 2026-08-09.
+011000 DATE-COMPILED.
+011100*--------------------------------------------------------------
+011200* MODIFICATION HISTORY
+011300*   2026-08-09  SEC  INITIAL VERSION - SAME AUDIT-TRAIL WRAPPER
+011400*                    AS ENCODE-AUDITED, BUT FOR DECODE.
+011500*   2026-08-09  SEC  SUCCESS/FAILURE NOW REFLECTS THE SAME
+011600*                    NUMBERRAILS BOUNDS CHECK AS ENCODE-AUDITED,
+011700*                    FOR THE SAME REASON - SEE ITS HISTORY BLOCK.
+011800*   2026-08-09  SEC  SAME FILE STATUS AND OPEN-EXTEND-THEN-
+011900*                    OPEN-OUTPUT FALLBACK AS ENCODE-AUDITED, FOR
+012000*                    THE SAME REASON - SEE ITS HISTORY BLOCK.
+012100*--------------------------------------------------------------
+012200 ENVIRONMENT DIVISION.
+012300 CONFIGURATION SECTION.
+012400 INPUT-OUTPUT SECTION.
+012500 FILE-CONTROL.
+012600     SELECT RAILFENCE-AUDIT-FILE ASSIGN TO "RFAUDIT"
+012700         ORGANIZATION IS LINE SEQUENTIAL
+012800         FILE STATUS IS WS-AUDIT-STATUS.
+012900 DATA DIVISION.
+013000 FILE SECTION.
+013100 FD  RAILFENCE-AUDIT-FILE.
+013200 01  RAILFENCE-AUDIT-RECORD  PIC X(80).
+013300 WORKING-STORAGE SECTION.
+013400 01  WS-AUDIT-STATUS         PIC X(02)   VALUE SPACES.
+013500     88  WS-AUDIT-OPEN-OK                VALUE '00'.
+013600 01  WS-TIMESTAMP            PIC X(26).
+013700 01  WS-AUDIT-LINE.
+013800     05  WS-AL-TIMESTAMP     PIC X(26).
+013900     05  FILLER              PIC X(01)       VALUE SPACE.
+014000     05  WS-AL-OPERATION     PIC X(07).
+014100     05  FILLER              PIC X(01)       VALUE SPACE.
+014200     05  WS-AL-ORIG-LENGTH   PIC ZZ9.
+014300     05  FILLER              PIC X(01)       VALUE SPACE.
+014400     05  WS-AL-RAILS         PIC Z9.
+014500     05  FILLER              PIC X(01)       VALUE SPACE.
+014600     05  WS-AL-STATUS        PIC X(07).
+014700 01  WS-RAILS-SWITCH         PIC X(01).
+014800     88  WS-RAILS-VALID                      VALUE 'V'.
+014900     88  WS-RAILS-INVALID                    VALUE 'I'.
+015000 LINKAGE SECTION.
+015100 01  STRNG.
+015200     05  S-LENGTH            PIC 9(2).
+015300     05  S-CHAR              PIC X OCCURS 0 TO 50 TIMES
+015400             DEPENDING ON S-LENGTH.
+015500 01  NUMBERRAILS             PIC 9(2).
+015600 01  RESULT.
+015700     05  RES-LENGTH          PIC 9(2).
+015800     05  RES                 PIC X OCCURS 0 TO 50 TIMES
+015900             DEPENDING ON RES-LENGTH.
+016000 PROCEDURE DIVISION USING STRNG NUMBERRAILS RESULT.
+016100 0000-MAINLINE.
+016200     IF NUMBERRAILS < 2
+016300         INITIALIZE RESULT
+016400         SET WS-RAILS-INVALID TO TRUE
+016500     ELSE
+016600         CALL "Decode" USING STRNG NUMBERRAILS RESULT
+016700         SET WS-RAILS-VALID TO TRUE
+016800     END-IF
+016900     PERFORM 1000-WRITE-AUDIT-RECORD THRU 1000-EXIT
+017000     GOBACK.
+017100 0000-EXIT.
+017200     EXIT.
+017300 1000-WRITE-AUDIT-RECORD.
+017400     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+017500     MOVE WS-TIMESTAMP TO WS-AL-TIMESTAMP
+017600     MOVE "DECODE" TO WS-AL-OPERATION
+017700     MOVE S-LENGTH TO WS-AL-ORIG-LENGTH
+017800     MOVE NUMBERRAILS TO WS-AL-RAILS
+017900     IF WS-RAILS-VALID
+018000         MOVE "SUCCESS" TO WS-AL-STATUS
+018100     ELSE
+018200         MOVE "FAILURE" TO WS-AL-STATUS
+018300     END-IF
+018400     OPEN EXTEND RAILFENCE-AUDIT-FILE
+018500     IF NOT WS-AUDIT-OPEN-OK
+018600         OPEN OUTPUT RAILFENCE-AUDIT-FILE
+018700     END-IF
+018800     WRITE RAILFENCE-AUDIT-RECORD FROM WS-AUDIT-LINE
+018900     CLOSE RAILFENCE-AUDIT-FILE.
+019000 1000-EXIT.
+019100     EXIT.
+019200 END PROGRAM DECODE-AUDITED.
