@@ -0,0 +1,81 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALC-SPECIAL-CACHED.
+000300 AUTHOR. FINANCE-RECONCILIATION.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  FIN  INITIAL VERSION - CACHES CALCULATESPECIAL
+001000*                    RESULTS IN AN INDEXED FILE KEYED BY
+001100*                    (T, I) SO THE RECURRING QUARTERLY LOOKUPS
+001200*                    (MOSTLY T=1 THROUGH T=4) ARE A KEYED READ
+001300*                    INSTEAD OF A FULL RECOMPUTE.
+001400*--------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT SPECIAL-CACHE-FILE ASSIGN TO "NPARACHE"
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS DYNAMIC
+002200         RECORD KEY IS SC-KEY
+002300         FILE STATUS IS WS-CACHE-STATUS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  SPECIAL-CACHE-FILE.
+002700 01  SPECIAL-CACHE-RECORD.
+002800     05  SC-KEY.
+002900         10  SC-KEY-T        PIC 9(02).
+003000         10  SC-KEY-I        PIC 9(02).
+003100     05  SC-RES-LEN          PIC 9(03).
+003200     05  SC-RES              PIC X(200).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-CACHE-STATUS         PIC X(02)       VALUE SPACES.
+003500     88  WS-CACHE-OK                         VALUE '00'.
+003600 LINKAGE SECTION.
+003700 01  T                       PIC 9(02).
+003800 01  I                       PIC 9(02).
+003900 01  RESULT.
+004000     05  RES-LEN             PIC 9(03).
+004100     05  RES.
+004200         07  XS              PIC X OCCURS 0 TO 200 TIMES
+004300                 DEPENDING ON RES-LEN.
+004400 PROCEDURE DIVISION USING T I RESULT.
+004500 0000-MAINLINE.
+004600     PERFORM 1000-OPEN-CACHE THRU 1000-EXIT.
+004700     MOVE T TO SC-KEY-T
+004800     MOVE I TO SC-KEY-I
+004900     READ SPECIAL-CACHE-FILE
+005000         KEY IS SC-KEY
+005100         INVALID KEY
+005200             PERFORM 2000-COMPUTE-AND-STORE THRU 2000-EXIT
+005300         NOT INVALID KEY
+005400             MOVE SC-RES-LEN TO RES-LEN
+005500             MOVE SC-RES(1:SC-RES-LEN) TO RES
+005600     END-READ
+005700     CLOSE SPECIAL-CACHE-FILE
+005800     GOBACK.
+005900 0000-EXIT.
+006000     EXIT.
+006100 1000-OPEN-CACHE.
+006200     OPEN I-O SPECIAL-CACHE-FILE
+006300     IF NOT WS-CACHE-OK
+006400         CLOSE SPECIAL-CACHE-FILE
+006500         OPEN OUTPUT SPECIAL-CACHE-FILE
+006600         CLOSE SPECIAL-CACHE-FILE
+006700         OPEN I-O SPECIAL-CACHE-FILE
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+007100 2000-COMPUTE-AND-STORE.
+007200     CALL "CalculateSpecial" USING T I RESULT
+007300     MOVE T TO SC-KEY-T
+007400     MOVE I TO SC-KEY-I
+007500     MOVE RES-LEN TO SC-RES-LEN
+007600     MOVE SPACES TO SC-RES
+007700     MOVE RES TO SC-RES(1:RES-LEN)
+007800     WRITE SPECIAL-CACHE-RECORD.
+007900 2000-EXIT.
+008000     EXIT.
+008100 END PROGRAM CALC-SPECIAL-CACHED.
