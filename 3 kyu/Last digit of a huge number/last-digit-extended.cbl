@@ -0,0 +1,53 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LAST-DIGIT-EXTENDED.
+000300 AUTHOR. CRYPTOGRAPHIC-NOVELTY-NEWSLETTER.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CNN  INITIAL VERSION - SAME LAST-DIGIT-OF-A-
+001000*                    TOWER-EXPONENTIATION ALGORITHM AS
+001100*                    LAST-DIGIT, BUT WITH THE XS OCCURS LIMIT
+001200*                    RAISED FROM 10 TO 50 SO DEEPER TOWERS CAN
+001300*                    BE PROCESSED WITHOUT A LINKAGE SECTION
+001400*                    CHANGE EVERY TIME SOMEONE WANTS TO GO ONE
+001500*                    LEVEL DEEPER.
+001600*--------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 REPOSITORY.
+002000     FUNCTION ALL INTRINSIC.
+002100 DATA DIVISION.
+002200 LOCAL-STORAGE SECTION.
+002300 01  OUT                      PIC 9(10)   VALUE 1.
+002400 01  N                        PIC 9(02)   VALUE 0.
+002500 LINKAGE SECTION.
+002600 01  ARR.
+002700     05  ARR-LENGTH           PIC 9(02).
+002800     05  XS                   PIC 9(10) OCCURS 0 TO 50 TIMES
+002900                               DEPENDING ON ARR-LENGTH.
+003000 01  RESULT                   PIC 9.
+003100 PROCEDURE DIVISION USING ARR RESULT.
+003200 0000-MAINLINE.
+003300     INITIALIZE RESULT
+003400     IF ARR-LENGTH EQUAL ZEROS
+003500         MOVE OUT TO RESULT
+003600     ELSE
+003700         PERFORM 1000-REDUCE-ONE-LEVEL THRU 1000-EXIT
+003800             VARYING N FROM 0 BY 1 UNTIL N = ARR-LENGTH
+003900         MOVE MOD(OUT 10) TO RESULT
+004000     END-IF
+004100     GOBACK.
+004200 0000-EXIT.
+004300     EXIT.
+004400 1000-REDUCE-ONE-LEVEL.
+004500     IF OUT < 4
+004600         COMPUTE OUT = XS(ARR-LENGTH - N) ** OUT
+004700     ELSE
+004800         COMPUTE OUT = MOD(OUT 4) + 4
+004900         COMPUTE OUT = XS(ARR-LENGTH - N) ** OUT
+005000     END-IF.
+005100 1000-EXIT.
+005200     EXIT.
+005300 END PROGRAM LAST-DIGIT-EXTENDED.
