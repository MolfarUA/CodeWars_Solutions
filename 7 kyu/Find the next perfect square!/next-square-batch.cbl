@@ -0,0 +1,50 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NEXT-SQUARE-BATCH.
+000300 AUTHOR. CAPACITY-FORECASTING.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CFC  INITIAL VERSION - GENERATES THE NEXT K
+001000*                    PERFECT SQUARES STRICTLY ABOVE N IN ONE
+001100*                    CALL, FOR BUILDING CAPACITY-FORECASTING
+001200*                    REFERENCE TABLES. UNLIKE NEXT-SQUARE, N
+001300*                    HERE DOES NOT NEED TO ALREADY BE A PERFECT
+001400*                    SQUARE - NEXT-SQUARE RETURNS -1 WHENEVER
+001500*                    ITS INPUT ISN'T ONE, SO CHAINING K CALLS TO
+001600*                    IT ONLY WORKS IF N STARTS AS A PERFECT
+001700*                    SQUARE. THIS ROUTINE COMPUTES THE CEILING
+001800*                    ROOT DIRECTLY INSTEAD, SO IT WORKS FOR ANY
+001900*                    N AND THEN JUST INCREMENTS THE ROOT K TIMES.
+002000*--------------------------------------------------------------
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-ROOT                 PIC 9(10).
+002400 01  WS-SUB                  PIC 9(03)   VALUE ZERO COMP.
+002500 LINKAGE SECTION.
+002600 01  N                       PIC 9(20).
+002700 01  K                       PIC 9(03).
+002800 01  RESULT-TABLE.
+002900     05  RES-LENGTH          PIC 9(03).
+003000     05  RES                 PIC S9(20) SIGN LEADING
+003100             OCCURS 1 TO 100 TIMES
+003200             DEPENDING ON K.
+003300 PROCEDURE DIVISION USING N K RESULT-TABLE.
+003400 0000-MAINLINE.
+003500     MOVE K TO RES-LENGTH
+003600     COMPUTE WS-ROOT = FUNCTION INTEGER(N ** 0.5)
+003700     IF WS-ROOT ** 2 <= N
+003800         ADD 1 TO WS-ROOT
+003900     END-IF
+004000     PERFORM 1000-GENERATE-ONE-SQUARE THRU 1000-EXIT
+004100         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > K.
+004200     GOBACK.
+004300 0000-EXIT.
+004400     EXIT.
+004500 1000-GENERATE-ONE-SQUARE.
+004600     COMPUTE RES(WS-SUB) = WS-ROOT ** 2
+004700     ADD 1 TO WS-ROOT.
+004800 1000-EXIT.
+004900     EXIT.
+005000 END PROGRAM NEXT-SQUARE-BATCH.
