@@ -0,0 +1,44 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HERON-VALIDATED.
+000300 AUTHOR. LAND-PARCEL-TRIANGULATION.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  LPT  INITIAL VERSION - CHECKS THE TRIANGLE
+001000*                    INEQUALITY (EACH SIDE LESS THAN THE SUM
+001100*                    OF THE OTHER TWO) BEFORE CALLING HERON, SO
+001200*                    A BAD SURVEY MEASUREMENT IS FLAGGED AS
+001300*                    "NOT A TRIANGLE" INSTEAD OF DRIVING
+001400*                    FUNCTION SQRT NEGATIVE AND BLOWING UP THE
+001500*                    JOB STEP.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 LINKAGE SECTION.
+002000 01  X                        PIC 9(03).
+002100 01  Y                        PIC 9(03).
+002200 01  Z                        PIC 9(03).
+002300 01  RESULT                   PIC 9(08)V9(02).
+002400 01  STATUS-CODE              PIC 9(02).
+002500     88  STATUS-OK                         VALUE 00.
+002600     88  STATUS-NOT-A-TRIANGLE             VALUE 01.
+002700 PROCEDURE DIVISION USING X Y Z RESULT STATUS-CODE.
+002800 0000-MAINLINE.
+002900     MOVE ZERO TO RESULT
+003000     PERFORM 1000-VALIDATE-TRIANGLE THRU 1000-EXIT
+003100     IF STATUS-OK
+003200         CALL "heron" USING X Y Z RESULT
+003300     END-IF
+003400     GOBACK.
+003500 0000-EXIT.
+003600     EXIT.
+003700 1000-VALIDATE-TRIANGLE.
+003800     SET STATUS-OK TO TRUE
+003900     IF X >= Y + Z OR Y >= X + Z OR Z >= X + Y
+004000         SET STATUS-NOT-A-TRIANGLE TO TRUE
+004100     END-IF.
+004200 1000-EXIT.
+004300     EXIT.
+004400 END PROGRAM HERON-VALIDATED.
