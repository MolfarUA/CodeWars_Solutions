@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PRIME-SIEVE-BATCH.
+000300 AUTHOR. NUMBER-THEORY-SERVICES.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  NTS  INITIAL VERSION - REPLACES REPEATED
+001000*                    TRIAL-DIVISION CALLS TO IS-PRIME ACROSS A
+001100*                    RANGE WITH A SINGLE SIEVE-OF-ERATOSTHENES
+001200*                    PASS. WRITES EVERY PRIME UP TO CEILING TO
+001300*                    A SEQUENTIAL FILE SO RANGE-BASED CALLERS
+001400*                    CAN DO AN INDEXED LOOKUP AGAINST THE FILE
+001500*                    INSTEAD OF N SEPARATE TRIAL-DIVISION CALLS.
+001600*   2026-08-09  NTS  RUNS AS A JOB-STEP ENTRY PROGRAM, NOT A
+001700*                    CALLED SUBPROGRAM - CEILING NOW COMES FROM
+001800*                    A ONE-RECORD CONTROL FILE INSTEAD OF A
+001900*                    LINKAGE PARAMETER, MATCHING THE OTHER
+002000*                    JCL-DRIVEN STEPS IN THIS SUITE.
+002100*   2026-08-09  NTS  WS-CONTROL-OK IS NOW ACTUALLY TESTED AFTER
+002200*                    THE OPEN INPUT - A MISSING CONTROL FILE USED
+002300*                    TO FALL THROUGH TO AN UNGUARDED READ. A
+002400*                    MISSING OR EMPTY CONTROL FILE NOW BEHAVES
+002500*                    THE SAME AS A CEILING OF ZERO, WHICH THE
+002600*                    MAINLINE ALREADY TREATS AS A NO-OP STOP RUN.
+002700*--------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CEILING-CONTROL-FILE ASSIGN TO "PRIMECTL"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-CONTROL-STATUS.
+003500     SELECT PRIME-TABLE-FILE ASSIGN TO "PRIMESVE"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CEILING-CONTROL-FILE.
+004000 01  CC-CONTROL-RECORD       PIC 9(08).
+004100 FD  PRIME-TABLE-FILE.
+004200 01  PRIME-TABLE-RECORD      PIC 9(08).
+004300 WORKING-STORAGE SECTION.
+004400 77  WS-CONTROL-STATUS       PIC X(02)   VALUE SPACES.
+004500     88  WS-CONTROL-OK                   VALUE '00'.
+004600 01  WS-CEILING              PIC 9(08)   VALUE ZERO.
+004700 01  WS-PRIME-COUNT          PIC 9(08)   VALUE ZERO.
+004800 01  WS-CANDIDATE            PIC 9(08)   VALUE ZERO.
+004900 01  WS-MULTIPLE             PIC 9(08)   VALUE ZERO.
+005000 01  WS-SIEVE.
+005100     05  WS-SIEVE-FLAG       PIC X(01) OCCURS 1 TO 100000 TIMES
+005200             DEPENDING ON WS-CEILING
+005300             INDEXED BY SV-IDX.
+005400         88  WS-IS-PRIME                     VALUE 'Y'.
+005500         88  WS-IS-COMPOSITE                 VALUE 'N'.
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 0100-READ-CONTROL-CARD THRU 0100-EXIT.
+005900     IF WS-CEILING < 2
+006000         STOP RUN
+006100     END-IF
+006200     PERFORM 1000-INITIALIZE-SIEVE THRU 1000-EXIT.
+006300     PERFORM 2000-RUN-SIEVE THRU 2000-EXIT.
+006400     PERFORM 3000-WRITE-RESULTS THRU 3000-EXIT.
+006500     STOP RUN.
+006600 0000-EXIT.
+006700     EXIT.
+006800 0100-READ-CONTROL-CARD.
+006900     OPEN INPUT CEILING-CONTROL-FILE
+007000     IF WS-CONTROL-OK
+007100         READ CEILING-CONTROL-FILE
+007200             AT END MOVE ZERO TO CC-CONTROL-RECORD
+007300         END-READ
+007400         MOVE CC-CONTROL-RECORD TO WS-CEILING
+007500         CLOSE CEILING-CONTROL-FILE
+007600     ELSE
+007700         MOVE ZERO TO WS-CEILING
+007800     END-IF.
+007900 0100-EXIT.
+008000     EXIT.
+008100*--------------------------------------------------------------
+008200* EVERY CANDIDATE FROM 2 TO CEILING STARTS OUT MARKED PRIME;
+008300* 0 AND 1 ARE MEANINGLESS HERE SINCE THE TABLE IS 1-ORIGIN AND
+008400* INDEX 1 (THE NUMBER 1) IS NEVER WRITTEN OUT AS PRIME.
+008500*--------------------------------------------------------------
+008600 1000-INITIALIZE-SIEVE.
+008700     SET WS-IS-COMPOSITE(1) TO TRUE
+008800     PERFORM 1100-MARK-CANDIDATE-PRIME THRU 1100-EXIT
+008900         VARYING SV-IDX FROM 2 BY 1 UNTIL SV-IDX > WS-CEILING.
+009000 1000-EXIT.
+009100     EXIT.
+009200 1100-MARK-CANDIDATE-PRIME.
+009300     SET WS-IS-PRIME(SV-IDX) TO TRUE.
+009400 1100-EXIT.
+009500     EXIT.
+009600*--------------------------------------------------------------
+009700* FOR EVERY CANDIDATE STILL MARKED PRIME, STRIKE OUT ALL OF ITS
+009800* MULTIPLES STARTING FROM ITS SQUARE.
+009900*--------------------------------------------------------------
+010000 2000-RUN-SIEVE.
+010100     PERFORM 2100-SIEVE-ONE-CANDIDATE THRU 2100-EXIT
+010200         VARYING WS-CANDIDATE FROM 2 BY 1
+010300         UNTIL WS-CANDIDATE * WS-CANDIDATE > WS-CEILING.
+010400 2000-EXIT.
+010500     EXIT.
+010600 2100-SIEVE-ONE-CANDIDATE.
+010700     IF WS-IS-PRIME(WS-CANDIDATE)
+010800         COMPUTE WS-MULTIPLE = WS-CANDIDATE * WS-CANDIDATE
+010900         PERFORM 2110-STRIKE-ONE-MULTIPLE THRU 2110-EXIT
+011000             UNTIL WS-MULTIPLE > WS-CEILING
+011100     END-IF.
+011200 2100-EXIT.
+011300     EXIT.
+011400 2110-STRIKE-ONE-MULTIPLE.
+011500     SET WS-IS-COMPOSITE(WS-MULTIPLE) TO TRUE
+011600     ADD WS-CANDIDATE TO WS-MULTIPLE.
+011700 2110-EXIT.
+011800     EXIT.
+011900*--------------------------------------------------------------
+012000* WRITE EVERY SURVIVING CANDIDATE OUT TO THE PRIME TABLE FILE.
+012100*--------------------------------------------------------------
+012200 3000-WRITE-RESULTS.
+012300     OPEN OUTPUT PRIME-TABLE-FILE
+012400     PERFORM 3100-WRITE-ONE-CANDIDATE THRU 3100-EXIT
+012500         VARYING SV-IDX FROM 2 BY 1 UNTIL SV-IDX > WS-CEILING
+012600     CLOSE PRIME-TABLE-FILE.
+012700 3000-EXIT.
+012800     EXIT.
+012900 3100-WRITE-ONE-CANDIDATE.
+013000     IF WS-IS-PRIME(SV-IDX)
+013100         MOVE SV-IDX TO PRIME-TABLE-RECORD
+013200         WRITE PRIME-TABLE-RECORD
+013300         ADD 1 TO WS-PRIME-COUNT
+013400     END-IF.
+013500 3100-EXIT.
+013600     EXIT.
+013700 END PROGRAM PRIME-SIEVE-BATCH.
