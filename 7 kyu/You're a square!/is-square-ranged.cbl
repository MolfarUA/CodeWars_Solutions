@@ -0,0 +1,55 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IS-SQUARE-RANGED.
+000300 AUTHOR. CAPACITY-PLANNING.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  CPL  INITIAL VERSION - EXTENDS THE PLAIN
+001000*                    PERFECT-SQUARE CHECK WITH THE NEAREST
+001100*                    PERFECT SQUARE AT OR BELOW AND AT OR ABOVE
+001200*                    N, SO THE CAPACITY-PLANNING SPREADSHEETS
+001300*                    DON'T HAVE TO CHAIN A SEPARATE CALL TO
+001400*                    NEXT-SQUARE JUST TO GET HALF THE ANSWER.
+001500*                    WHEN N IS ITSELF A PERFECT SQUARE, BOTH
+001600*                    BOUNDS COME BACK EQUAL TO N. SQUARE-ABOVE IS
+001700*                    ONE DIGIT WIDER THAN N - FOR N JUST BELOW
+001800*                    N'S OWN 8-DIGIT CEILING, THE NEXT PERFECT
+001900*                    SQUARE UP FROM THE FLOOR ROOT CAN ITSELF
+002000*                    RUN TO 9 DIGITS (E.G. N=99999999 GIVES A
+002100*                    FLOOR ROOT OF 9999, AND (9999+1)**2 =
+002200*                    100000000).
+002300*--------------------------------------------------------------
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  M                       PIC 9(08).
+002700 01  WS-FLOOR-ROOT           PIC 9(04).
+002800 LINKAGE SECTION.
+002900 01  N                       PIC S9(08).
+003000 01  RESULT                  PIC 9.
+003100 01  SQUARE-BELOW            PIC 9(08).
+003200 01  SQUARE-ABOVE            PIC 9(09).
+003300 PROCEDURE DIVISION USING N RESULT SQUARE-BELOW SQUARE-ABOVE.
+003400 0000-MAINLINE.
+003500     MOVE ZERO TO SQUARE-BELOW
+003600     MOVE ZERO TO SQUARE-ABOVE
+003700     IF N < 0
+003800         MOVE 0 TO RESULT
+003900         GOBACK
+004000     END-IF
+004100     COMPUTE WS-FLOOR-ROOT = FUNCTION INTEGER(N ** 0.5)
+004200     COMPUTE M = WS-FLOOR-ROOT ** 2
+004300     IF M = N
+004400         MOVE 1 TO RESULT
+004500         MOVE N TO SQUARE-BELOW
+004600         MOVE N TO SQUARE-ABOVE
+004700     ELSE
+004800         MOVE 0 TO RESULT
+004900         COMPUTE SQUARE-BELOW = WS-FLOOR-ROOT ** 2
+005000         COMPUTE SQUARE-ABOVE = (WS-FLOOR-ROOT + 1) ** 2
+005100     END-IF
+005200     GOBACK.
+005300 0000-EXIT.
+005400     EXIT.
+005500 END PROGRAM IS-SQUARE-RANGED.
