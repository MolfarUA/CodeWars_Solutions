@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SMALLER-RANKED.
+000300 AUTHOR. SENSOR-ANALYTICS.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SAN  INITIAL VERSION - ADDS A MODE SWITCH TO
+001000*                    THE ORIGINAL "HOW MANY ARE SMALLER THAN
+001100*                    ME" COMPUTATION SO THE PERFORMANCE-RANKING
+001200*                    REPORT CAN ASK FOR THE COMPLEMENTARY
+001300*                    LARGER-THAN COUNT OR FOR THE INDEX OF THE
+001400*                    KTH-SMALLEST VALUE DIRECTLY, INSTEAD OF
+001500*                    DERIVING BOTH FROM THE SMALLER-THAN COUNT
+001600*                    ARRAY BY HAND.
+001700*--------------------------------------------------------------
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  WS-OUTER-SUB            PIC 9(02)       VALUE ZERO.
+002100 01  WS-INNER-SUB            PIC 9(02)       VALUE ZERO.
+002200 01  WS-RANKED-TABLE.
+002300     05  WS-RANKED-ENTRY     OCCURS 1 TO 50 TIMES
+002400                             DEPENDING ON ARR-LEN
+002500                             INDEXED BY WS-RANK-SUB.
+002600         10  WS-RANKED-VALUE     PIC S9(04).
+002700         10  WS-RANKED-ORIG-IDX  PIC 9(02).
+002800 LINKAGE SECTION.
+002900 01  ARR.
+003000     05  ARR-LEN             PIC 9(02).
+003100     05  XS                  PIC S9(04) OCCURS 50 TIMES
+003200             DEPENDING ON ARR-LEN
+003300             INDEXED BY I J.
+003400 01  MODE-SELECT             PIC X(01).
+003500     88  MODE-SMALLER-COUNT                 VALUE 'S'.
+003600     88  MODE-LARGER-COUNT                  VALUE 'L'.
+003700     88  MODE-KTH-SMALLEST                  VALUE 'K'.
+003800 01  KTH-K                   PIC 9(02).
+003900 01  RESULT.
+004000     05  RES-LENGTH          PIC 9(02).
+004100     05  RES                 PIC 9(02) OCCURS 50 TIMES
+004200             DEPENDING ON RES-LENGTH.
+004300 01  KTH-INDEX               PIC 9(02).
+004400 PROCEDURE DIVISION USING ARR MODE-SELECT KTH-K RESULT
+004500         KTH-INDEX.
+004600 0000-MAINLINE.
+004700     MOVE ARR-LEN TO RES-LENGTH
+004800     INITIALIZE RESULT
+004900     MOVE ZERO TO KTH-INDEX
+005000     MOVE ARR-LEN TO RES-LENGTH
+005100     EVALUATE TRUE
+005200         WHEN MODE-SMALLER-COUNT
+005300             PERFORM 1000-COUNT-NEIGHBORS THRU 1000-EXIT
+005400         WHEN MODE-LARGER-COUNT
+005500             PERFORM 1000-COUNT-NEIGHBORS THRU 1000-EXIT
+005600         WHEN MODE-KTH-SMALLEST
+005700             PERFORM 2000-FIND-KTH-SMALLEST THRU 2000-EXIT
+005800     END-EVALUATE
+005900     GOBACK.
+006000 0000-EXIT.
+006100     EXIT.
+006200*--------------------------------------------------------------
+006300* FOR EVERY ELEMENT, COUNT HOW MANY OF THE ELEMENTS TO ITS RIGHT
+006400* ARE SMALLER (MODE-SMALLER-COUNT) OR LARGER (MODE-LARGER-COUNT)
+006500* THAN IT, MATCHING THE ORIGINAL KATA'S OWN CONTRACT.
+006600*--------------------------------------------------------------
+006700 1000-COUNT-NEIGHBORS.
+006800     PERFORM 1100-COUNT-ONE-ELEMENT THRU 1100-EXIT
+006900         VARYING I FROM 1 BY 1 UNTIL I > ARR-LEN.
+007000 1000-EXIT.
+007100     EXIT.
+007200 1100-COUNT-ONE-ELEMENT.
+007300     PERFORM 1110-COMPARE-ONE-PAIR THRU 1110-EXIT
+007400         VARYING J FROM I BY 1 UNTIL J > ARR-LEN.
+007500 1100-EXIT.
+007600     EXIT.
+007700 1110-COMPARE-ONE-PAIR.
+007800     IF MODE-SMALLER-COUNT AND XS(J) < XS(I)
+007900         ADD 1 TO RES(I)
+008000     END-IF
+008100     IF MODE-LARGER-COUNT AND XS(J) > XS(I)
+008200         ADD 1 TO RES(I)
+008300     END-IF.
+008400 1110-EXIT.
+008500     EXIT.
+008600*--------------------------------------------------------------
+008700* COPY THE ARRAY WITH ITS ORIGINAL INDEXES INTO A WORKING TABLE,
+008800* SORT IT ASCENDING BY VALUE, AND RETURN THE ORIGINAL INDEX OF
+008900* THE KTH ENTRY (KTH-K IS 1-BASED).
+009000*--------------------------------------------------------------
+009100 2000-FIND-KTH-SMALLEST.
+009200     PERFORM 2100-COPY-ONE-ENTRY THRU 2100-EXIT
+009300         VARYING WS-OUTER-SUB FROM 1 BY 1
+009400         UNTIL WS-OUTER-SUB > ARR-LEN
+009500     SORT WS-RANKED-ENTRY ON ASCENDING KEY WS-RANKED-VALUE
+009600     IF KTH-K > ZERO AND KTH-K <= ARR-LEN
+009700         MOVE WS-RANKED-ORIG-IDX(KTH-K) TO KTH-INDEX
+009800     END-IF.
+009900 2000-EXIT.
+010000     EXIT.
+010100 2100-COPY-ONE-ENTRY.
+010200     MOVE WS-OUTER-SUB TO WS-INNER-SUB
+010300     MOVE XS(WS-OUTER-SUB) TO WS-RANKED-VALUE(WS-INNER-SUB)
+010400     MOVE WS-OUTER-SUB TO WS-RANKED-ORIG-IDX(WS-INNER-SUB).
+010500 2100-EXIT.
+010600     EXIT.
+010700 END PROGRAM SMALLER-RANKED.
