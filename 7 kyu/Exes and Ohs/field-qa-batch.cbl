@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FIELD-QA-BATCH.
+000300 AUTHOR. EXTRACT-VALIDATION.
+000400 INSTALLATION. DATA-QUALITY.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  EXV  INITIAL VERSION - READS THE FIXED-WIDTH
+001000*                    RECONCILIATION EXTRACT AND RUNS EACH
+001100*                    CONFIGURED FIELD THROUGH Xo (FIELD-TYPE
+001200*                    'X') OR ONESCOUNTER (FIELD-TYPE 'B'),
+001300*                    PRODUCING ONE CONSOLIDATED PASS/FAIL REPORT
+001400*                    LINE PER RECORD INSTEAD OF TWO SEPARATE AD
+001500*                    HOC CHECKS.
+001600*
+001700*                    A 'B' FIELD IS CONSIDERED CLEAN WHEN
+001800*                    ONESCOUNTER FINDS NO RUN OF NEIGHBORING
+001900*                    ONES (RES-LENGTH = 0); ANY RUN FOUND FAILS
+002000*                    THE FIELD AND IS REPORTED.
+002100*--------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT EXTRACT-INPUT-FILE ASSIGN TO "EXTRACTIN"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT FIELD-QA-REPORT-FILE ASSIGN TO "FIELDQA"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  EXTRACT-INPUT-FILE.
+003300 01  EXTRACT-INPUT-RECORD.
+003400     05  EI-RECORD-ID        PIC X(10).
+003500     05  EI-FIELD-TYPE       PIC X(01).
+003600         88  EI-IS-XO-FIELD                  VALUE 'X'.
+003700         88  EI-IS-BINARY-FIELD              VALUE 'B'.
+003800     05  EI-FIELD-DATA       PIC X(100).
+003900 FD  FIELD-QA-REPORT-FILE.
+004000 01  FIELD-QA-REPORT-RECORD  PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+004300     88  WS-EOF                              VALUE 'Y'.
+004400 01  WS-XO-RESULT            PIC 9           VALUE ZERO.
+004500 01  WS-ONES-ARR.
+004600     05  WS-OA-LENGTH        PIC 99          VALUE ZERO.
+004700     05  WS-OA-STR.
+004800         10  WS-OA-XS        PIC 9 OCCURS 0 TO 70 TIMES
+004900                 DEPENDING ON WS-OA-LENGTH.
+005000 01  WS-ONES-RESULT.
+005100     05  WS-OR-LENGTH        PIC 99          VALUE ZERO.
+005200     05  WS-OR-RES           PIC 99 OCCURS 0 TO 40 TIMES
+005300             DEPENDING ON WS-OR-LENGTH.
+005400 01  WS-FIELD-INDEX          PIC 9(03)       VALUE ZERO COMP.
+005500 01  WS-DETAIL-LINE.
+005600     05  WS-DL-RECORD-ID     PIC X(10).
+005700     05  FILLER              PIC X(02)       VALUE SPACES.
+005800     05  WS-DL-FIELD-TYPE    PIC X(01).
+005900     05  FILLER              PIC X(02)       VALUE SPACES.
+006000     05  WS-DL-STATUS        PIC X(04).
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-CHECK-RECORD THRU 2000-EXIT
+006500         UNTIL WS-EOF.
+006600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006700     STOP RUN.
+006800 0000-EXIT.
+006900     EXIT.
+007000 1000-INITIALIZE.
+007100     OPEN INPUT EXTRACT-INPUT-FILE
+007200     OPEN OUTPUT FIELD-QA-REPORT-FILE
+007300     PERFORM 1100-READ-EXTRACT THRU 1100-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600 1100-READ-EXTRACT.
+007700     READ EXTRACT-INPUT-FILE
+007800         AT END SET WS-EOF TO TRUE
+007900     END-READ.
+008000 1100-EXIT.
+008100     EXIT.
+008200 2000-CHECK-RECORD.
+008300     MOVE EI-RECORD-ID TO WS-DL-RECORD-ID
+008400     MOVE EI-FIELD-TYPE TO WS-DL-FIELD-TYPE
+008500     EVALUATE TRUE
+008600         WHEN EI-IS-XO-FIELD
+008700             PERFORM 2100-CHECK-XO-FIELD THRU 2100-EXIT
+008800         WHEN EI-IS-BINARY-FIELD
+008900             PERFORM 2200-CHECK-BINARY-FIELD THRU 2200-EXIT
+009000         WHEN OTHER
+009100             MOVE "SKIP" TO WS-DL-STATUS
+009200     END-EVALUATE
+009300     WRITE FIELD-QA-REPORT-RECORD FROM WS-DETAIL-LINE
+009400     PERFORM 1100-READ-EXTRACT THRU 1100-EXIT.
+009500 2000-EXIT.
+009600     EXIT.
+009700 2100-CHECK-XO-FIELD.
+009800     CALL "Xo" USING EI-FIELD-DATA WS-XO-RESULT
+009900     IF WS-XO-RESULT = 1
+010000         MOVE "PASS" TO WS-DL-STATUS
+010100     ELSE
+010200         MOVE "FAIL" TO WS-DL-STATUS
+010300     END-IF.
+010400 2100-EXIT.
+010500     EXIT.
+010600 2200-CHECK-BINARY-FIELD.
+010700     MOVE ZERO TO WS-OA-LENGTH
+010800     PERFORM 2210-APPEND-BIT THRU 2210-EXIT
+010900         VARYING WS-FIELD-INDEX FROM 1 BY 1
+011000         UNTIL WS-FIELD-INDEX > 70
+011100             OR EI-FIELD-DATA(WS-FIELD-INDEX:1) = SPACE
+011200     CALL "onesCounter" USING WS-ONES-ARR WS-ONES-RESULT
+011300     IF WS-OR-LENGTH = 0
+011400         MOVE "PASS" TO WS-DL-STATUS
+011500     ELSE
+011600         MOVE "FAIL" TO WS-DL-STATUS
+011700     END-IF.
+011800 2200-EXIT.
+011900     EXIT.
+012000 2210-APPEND-BIT.
+012100     ADD 1 TO WS-OA-LENGTH
+012200     MOVE EI-FIELD-DATA(WS-FIELD-INDEX:1)
+012300         TO WS-OA-XS(WS-OA-LENGTH).
+012400 2210-EXIT.
+012500     EXIT.
+012600 9000-TERMINATE.
+012700     CLOSE EXTRACT-INPUT-FILE FIELD-QA-REPORT-FILE.
+012800 9000-EXIT.
+012900     EXIT.
+013000 END PROGRAM FIELD-QA-BATCH.
