@@ -0,0 +1,61 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALC-SCORED.
+000300 AUTHOR. TRANSACTION-CODE-AUDIT.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  TCA  INITIAL VERSION - RUNS THE SAME PER-
+001000*                    CHARACTER ORD-DIGIT SCAN AS CALC BUT ALSO
+001100*                    RETURNS EACH CHARACTER'S OWN CONTRIBUTION
+001200*                    IN A PARALLEL OCCURS TABLE, SO THE
+001300*                    TRANSACTION-CODE AUDIT CAN SEE WHICH
+001400*                    CHARACTER TRIGGERED A GIVEN SCORE INSTEAD
+001500*                    OF ONLY THE AGGREGATE.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 01  N                       PIC 9(03).
+002000 01  R                       PIC 9.
+002100 LINKAGE SECTION.
+002200 01  X.
+002300     05  X-LENGTH            PIC 9(02).
+002400     05  CHR                 PIC A OCCURS 1 TO 20 TIMES
+002500             DEPENDING ON X-LENGTH
+002600             INDEXED BY I.
+002700 01  RESULT                  PIC 9(02).
+002800 01  SCORE-DETAIL.
+002900     05  DET-LENGTH          PIC 9(02).
+003000     05  DET-SCORE           PIC 9(02) OCCURS 1 TO 20 TIMES
+003100             DEPENDING ON DET-LENGTH.
+003200 PROCEDURE DIVISION USING X RESULT SCORE-DETAIL.
+003300 0000-MAINLINE.
+003400     INITIALIZE RESULT
+003500     MOVE X-LENGTH TO DET-LENGTH
+003600     PERFORM 1000-SCORE-ONE-CHARACTER THRU 1000-EXIT
+003700         VARYING I FROM 1 BY 1 UNTIL I > X-LENGTH.
+003800     GOBACK.
+003900 0000-EXIT.
+004000     EXIT.
+004100*--------------------------------------------------------------
+004200* SCORE ONE CHARACTER BY STRIPPING EACH DIGIT OFF ITS ORD VALUE
+004300* AND ADDING 6 TO BOTH THE RUNNING TOTAL AND THIS CHARACTER'S
+004400* OWN DETAIL SLOT FOR EVERY DIGIT THAT EQUALS 7.
+004500*--------------------------------------------------------------
+004600 1000-SCORE-ONE-CHARACTER.
+004700     MOVE ZERO TO DET-SCORE(I)
+004800     COMPUTE N = FUNCTION ORD(CHR(I)) - 1
+004900     PERFORM 1100-STRIP-ONE-DIGIT THRU 1100-EXIT
+005000         UNTIL N = 0.
+005100 1000-EXIT.
+005200     EXIT.
+005300 1100-STRIP-ONE-DIGIT.
+005400     DIVIDE N BY 10 GIVING N REMAINDER R
+005500     IF R = 7
+005600         ADD 6 TO RESULT
+005700         ADD 6 TO DET-SCORE(I)
+005800     END-IF.
+005900 1100-EXIT.
+006000     EXIT.
+006100 END PROGRAM CALC-SCORED.
