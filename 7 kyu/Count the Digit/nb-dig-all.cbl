@@ -0,0 +1,55 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NB-DIG-ALL.
+000300 AUTHOR. REPORTING-UTILITIES.
+000400 INSTALLATION. MATH-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RPT  INITIAL VERSION - DIGIT-FREQUENCY
+001000*                    UTILITY. COMPUTES THE SQUARES OF 1..N ONCE
+001100*                    AND TALLIES EVERY DIGIT 0-9 IN ONE CALL,
+001200*                    RETURNING A 10-ELEMENT OCCURS TABLE INSTEAD
+001300*                    OF MAKING THE CALLER RUN NB-DIG TEN TIMES.
+001400*--------------------------------------------------------------
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 77  WS-N-WORK               PIC 9(8)        VALUE ZERO.
+001800 77  WS-SQUARE               PIC 9(16)       VALUE ZERO.
+001900 77  WS-REMAINDER-DIGIT      PIC 9(01)       VALUE ZERO.
+002000 01  WS-DIGIT-INDEX          PIC 9(02)       VALUE ZERO COMP.
+002100 LINKAGE SECTION.
+002200 01  N                       PIC 9(8).
+002300 01  DIGIT-COUNT-TABLE.
+002400     05  DIGIT-COUNT OCCURS 10 TIMES
+002500             PIC 9(10).
+002600 PROCEDURE DIVISION USING N DIGIT-COUNT-TABLE.
+002700 0000-MAINLINE.
+002800     MOVE ZERO TO DIGIT-COUNT-TABLE
+002900     MOVE N TO WS-N-WORK
+003000     PERFORM 1000-SCORE-ONE-SQUARE THRU 1000-EXIT
+003100         VARYING WS-N-WORK FROM WS-N-WORK BY -1
+003200         UNTIL WS-N-WORK = 0
+003300     ADD 1 TO DIGIT-COUNT(1)
+003400     GOBACK.
+003500 0000-EXIT.
+003600     EXIT.
+003700*--------------------------------------------------------------
+003800* SQUARE THE CURRENT N AND TALLY EVERY DIGIT THAT APPEARS.
+003900* DIGIT-COUNT(1) CORRESPONDS TO DIGIT 0, DIGIT-COUNT(10) TO
+004000* DIGIT 9 - TABLE SUBSCRIPTS ARE ONE HIGHER THAN THE DIGIT.
+004100*--------------------------------------------------------------
+004200 1000-SCORE-ONE-SQUARE.
+004300     MULTIPLY WS-N-WORK BY WS-N-WORK GIVING WS-SQUARE
+004400     PERFORM 1100-SCORE-ONE-DIGIT THRU 1100-EXIT
+004500         UNTIL WS-SQUARE = 0.
+004600 1000-EXIT.
+004700     EXIT.
+004800 1100-SCORE-ONE-DIGIT.
+004900     DIVIDE WS-SQUARE BY 10 GIVING WS-SQUARE
+005000         REMAINDER WS-REMAINDER-DIGIT
+005100     COMPUTE WS-DIGIT-INDEX = WS-REMAINDER-DIGIT + 1
+005200     ADD 1 TO DIGIT-COUNT(WS-DIGIT-INDEX).
+005300 1100-EXIT.
+005400     EXIT.
+005500 END PROGRAM NB-DIG-ALL.
