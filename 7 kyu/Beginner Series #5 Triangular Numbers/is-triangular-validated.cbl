@@ -0,0 +1,52 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IS-TRIANGULAR-VALIDATED.
+000300 AUTHOR. SEQUENCE-CLASSIFICATION.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SQC  INITIAL VERSION - VALIDATES T BEFORE
+001000*                    RUNNING THE SQRT-BASED TRIANGULAR TEST.
+001100*                    T MUST BE GREATER THAN ZERO AND SMALL
+001200*                    ENOUGH THAT N * N (N HELD IN A PIC 9(4)
+001300*                    WORKING FIELD) CANNOT OVERFLOW; ANYTHING
+001400*                    OUTSIDE THAT RANGE COMES BACK WITH A
+001500*                    DISTINCT INVALID-INPUT INDICATOR INSTEAD
+001600*                    OF A SILENT, POSSIBLY MEANINGLESS ANSWER.
+001700*--------------------------------------------------------------
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  N                       PIC 9(04).
+002100 01  WS-MAX-VALID-T          PIC 9(08)   VALUE 12497500.
+002200 LINKAGE SECTION.
+002300 01  T                       PIC 9(08).
+002400 01  RESULT                  PIC 9.
+002500 01  STATUS-CODE             PIC 9.
+002600     88  STATUS-OK                       VALUE 0.
+002700     88  STATUS-INVALID-INPUT            VALUE 1.
+002800 PROCEDURE DIVISION USING T RESULT STATUS-CODE.
+002900 0000-MAINLINE.
+003000     INITIALIZE RESULT
+003100     SET STATUS-OK TO TRUE
+003200     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+003300     IF STATUS-OK
+003400         PERFORM 2000-TEST-TRIANGULAR THRU 2000-EXIT
+003500     END-IF
+003600     GOBACK.
+003700 0000-EXIT.
+003800     EXIT.
+003900 1000-VALIDATE-INPUT.
+004000     IF T = ZERO OR T > WS-MAX-VALID-T
+004100         SET STATUS-INVALID-INPUT TO TRUE
+004200     END-IF.
+004300 1000-EXIT.
+004400     EXIT.
+004500 2000-TEST-TRIANGULAR.
+004600     COMPUTE N = FUNCTION SQRT(8 * T + 1)
+004700     IF N * N = T * 8 + 1
+004800         MOVE 1 TO RESULT
+004900     END-IF.
+005000 2000-EXIT.
+005100     EXIT.
+005200 END PROGRAM IS-TRIANGULAR-VALIDATED.
