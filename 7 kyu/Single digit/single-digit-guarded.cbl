@@ -0,0 +1,89 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SINGLE-DIGIT-GUARDED.
+000300 AUTHOR. BATCH-RELIABILITY.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BRL  INITIAL VERSION - PUBLIC ENTRY POINT FOR
+001000*                    THE STACK-SAFE SINGLE-DIGIT REDUCTION.
+001100*                    INITIALIZES THE STEP COUNTER AND DRIVES
+001200*                    THE BOUNDED RECURSIVE WORKER IN
+001300*                    SINGLE-DIGIT-GUARDED-STEP, WHICH ABENDS
+001400*                    GRACEFULLY WITH A DISTINCT RETURN CODE
+001500*                    INSTEAD OF RECURSING WITHOUT LIMIT.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 01  WS-STEP-COUNT           PIC 9(04)   VALUE ZERO COMP.
+002000 LINKAGE SECTION.
+002100 01  N                       PIC 9(20).
+002200 01  RESULT                  PIC 9(10).
+002300 01  RETURN-STATUS             PIC 9(02).
+002400     88  RETURN-STATUS-OK                       VALUE 00.
+002500     88  RETURN-STATUS-MAX-STEPS-EXCEEDED        VALUE 10.
+002600 PROCEDURE DIVISION USING N RESULT RETURN-STATUS.
+002700 0000-MAINLINE.
+002800     MOVE ZERO TO WS-STEP-COUNT
+002900     SET RETURN-STATUS-OK TO TRUE
+003000     CALL "SINGLE-DIGIT-GUARDED-STEP" USING
+003100         N RESULT WS-STEP-COUNT RETURN-STATUS
+003200     GOBACK.
+003300 0000-EXIT.
+003400     EXIT.
+003500 END PROGRAM SINGLE-DIGIT-GUARDED.
+004000 IDENTIFICATION DIVISION.
+004100 PROGRAM-ID. SINGLE-DIGIT-GUARDED-STEP RECURSIVE.
+004200 AUTHOR. BATCH-RELIABILITY.
+004300 INSTALLATION. BATCH-UTILITIES.
+004400 DATE-WRITTEN. 2026-08-09.
+004500 DATE-COMPILED.
+004600*--------------------------------------------------------------
+004700* MODIFICATION HISTORY
+004800*   2026-08-09  BRL  INITIAL VERSION - SAME BINARY DIGIT-SUM
+004900*                    REDUCTION AS THE ORIGINAL SINGLE-DIGIT
+005000*                    RECURSIVE, BUT EACH CALL INCREMENTS A
+005100*                    STEP COUNTER CARRIED THROUGH THE CALL
+005200*                    CHAIN; ONCE THE COUNTER EXCEEDS THE CAP
+005300*                    THE RECURSION UNWINDS WITH A DISTINCT
+005400*                    "EXCEEDED MAXIMUM REDUCTION STEPS" RETURN
+005500*                    CODE RATHER THAN CONTINUING UNBOUNDED.
+005600*--------------------------------------------------------------
+005700 DATA DIVISION.
+005800 LOCAL-STORAGE SECTION.
+005900 01  WS-REDUCED              PIC 9(20).
+006000 01  WS-MAX-STEPS            PIC 9(04)   VALUE 100.
+006100 LINKAGE SECTION.
+006200 01  N                       PIC 9(20).
+006300 01  RESULT                  PIC 9(10).
+006400 01  STEP-COUNT              PIC 9(04).
+006500 01  RETURN-STATUS             PIC 9(02).
+006600     88  RETURN-STATUS-OK                       VALUE 00.
+006700     88  RETURN-STATUS-MAX-STEPS-EXCEEDED        VALUE 10.
+006800 PROCEDURE DIVISION USING N RESULT STEP-COUNT RETURN-STATUS.
+006900 0000-MAINLINE.
+007000     ADD 1 TO STEP-COUNT
+007100     IF STEP-COUNT > WS-MAX-STEPS
+007200         SET RETURN-STATUS-MAX-STEPS-EXCEEDED TO TRUE
+007300         MOVE ZERO TO RESULT
+007400         GOBACK
+007500     END-IF
+007600     IF N < 10
+007700         MOVE N TO RESULT
+007800         GOBACK
+007900     END-IF
+008000     MOVE ZERO TO WS-REDUCED
+008100     PERFORM 1000-SUM-BINARY-DIGITS THRU 1000-EXIT
+008200         UNTIL N = 0.
+008300     CALL "SINGLE-DIGIT-GUARDED-STEP" USING
+008400         WS-REDUCED RESULT STEP-COUNT RETURN-STATUS
+008500     GOBACK.
+008600 0000-EXIT.
+008700     EXIT.
+008800 1000-SUM-BINARY-DIGITS.
+008900     ADD FUNCTION MOD(N, 2) TO WS-REDUCED
+009000     DIVIDE 2 INTO N.
+009100 1000-EXIT.
+009200     EXIT.
+009300 END PROGRAM SINGLE-DIGIT-GUARDED-STEP.
