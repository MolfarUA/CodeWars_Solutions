@@ -0,0 +1,58 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COUNT-PASSENGERS-AUDITED.
+000300 AUTHOR. TRANSIT-AUDIT.
+000400 INSTALLATION. FAREBOX-RECONCILIATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  TRA  INITIAL VERSION - WALKS THE STOP LIST THE
+001000*                    SAME WAY COUNTPASSENGERS DOES, BUT WATCHES
+001100*                    THE RUNNING COUNT AFTER EVERY STOP SO A
+001200*                    DATA-ENTRY ERROR (MORE PEOPLE-OUT THAN ARE
+001300*                    CURRENTLY ABOARD) CAN BE POINTED AT THE
+001400*                    EXACT STOP INDEX INSTEAD OF SURFACING ONLY
+001500*                    AS A BAD FINAL TOTAL. ONLY THE FIRST STOP
+001600*                    WHERE THE RUNNING COUNT GOES NEGATIVE IS
+001700*                    REPORTED; BAD-STOP-INDEX STAYS ZERO WHEN
+001800*                    NO STOP EVER GOES NEGATIVE.
+001900*--------------------------------------------------------------
+002000 DATA DIVISION.
+002050 WORKING-STORAGE SECTION.
+002060 01  WS-RUNNING-COUNT        PIC S9(08)      VALUE ZERO COMP.
+002100 LINKAGE SECTION.
+002200 01  BUS-STOPS.
+002300     05  ARR-LENGTH          PIC 9(03).
+002400     05  XS                  OCCURS 0 TO 100 TIMES
+002500                             DEPENDING ON ARR-LENGTH
+002600                             INDEXED BY I.
+002700         07  PEOPLE-IN       PIC 9(03).
+002800         07  PEOPLE-OUT      PIC 9(03).
+002900 01  RESULT                  PIC 9(08).
+003000 01  BAD-STOP-INDEX          PIC 9(03).
+003100 PROCEDURE DIVISION USING BUS-STOPS RESULT BAD-STOP-INDEX.
+003200 0000-MAINLINE.
+003300     MOVE ZERO TO RESULT
+003400     MOVE ZERO TO BAD-STOP-INDEX
+003450     MOVE ZERO TO WS-RUNNING-COUNT
+003500     PERFORM 1000-PROCESS-ONE-STOP THRU 1000-EXIT
+003600         VARYING I FROM 1 BY 1
+003700         UNTIL I > ARR-LENGTH.
+003750     MOVE WS-RUNNING-COUNT TO RESULT
+003800     GOBACK.
+003900 0000-EXIT.
+004000     EXIT.
+004100*--------------------------------------------------------------
+004200* ACCUMULATE THE RUNNING COUNT FOR ONE STOP, THEN CHECK WHETHER
+004300* IT WENT NEGATIVE. ONCE A BAD STOP HAS BEEN FLAGGED, LEAVE THE
+004400* INDEX ALONE SO LATER STOPS DON'T OVERWRITE THE FIRST OFFENDER.
+004500*--------------------------------------------------------------
+004600 1000-PROCESS-ONE-STOP.
+004700     COMPUTE WS-RUNNING-COUNT =
+004750         WS-RUNNING-COUNT + PEOPLE-IN(I) - PEOPLE-OUT(I)
+004800     IF WS-RUNNING-COUNT < ZERO AND BAD-STOP-INDEX = ZERO
+004900         MOVE I TO BAD-STOP-INDEX
+005000     END-IF.
+005100 1000-EXIT.
+005200     EXIT.
+005300 END PROGRAM COUNT-PASSENGERS-AUDITED.
