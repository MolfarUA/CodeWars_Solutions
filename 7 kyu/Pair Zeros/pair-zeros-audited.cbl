@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAIR-ZEROS-AUDITED.
+000300 AUTHOR. DATA-QUALITY.
+000400 INSTALLATION. FEED-VALIDATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  DQA  INITIAL VERSION - RUNS THE SAME ZERO-
+001000*                    PAIRING PASS AS PAIRZEROS BUT ALSO TALLIES
+001100*                    HOW MANY ZEROS WERE SEEN OVERALL, SO THE
+001200*                    FEED-VALIDATION JOB CAN LOG HOW DIRTY A
+001300*                    DAY'S ZERO-PADDING IS WITHOUT A SECOND PASS
+001400*                    OVER THE SAME ARRAY. PAIRZEROS DOES NOT
+001500*                    OPERATE ON CONSECUTIVE RUNS - IT JUST COUNTS
+001600*                    ZEROS AS THEY'RE SEEN AND EMITS EVERY
+001700*                    ODD-NUMBERED ONE (THE FIRST HALF OF A PAIR,
+001800*                    OR A GENUINE TRAILING SINGLE IF NO FURTHER
+001900*                    ZERO EVER COMPLETES IT) WHILE SUPPRESSING
+002000*                    EVERY EVEN-NUMBERED ONE (THE SECOND HALF OF
+002100*                    A COMPLETED PAIR). AUD-ZEROS-EMITTED AND
+002200*                    AUD-ZEROS-SUPPRESSED NAME THAT DISTINCTION
+002300*                    DIRECTLY, SINCE AT THE POINT EACH ZERO IS
+002400*                    SEEN THE ROUTINE CANNOT YET TELL A
+002500*                    TRAILING SINGLE FROM THE FIRST HALF OF A
+002600*                    PAIR.
+002700*--------------------------------------------------------------
+002800 DATA DIVISION.
+002900 LOCAL-STORAGE SECTION.
+003000 01  Z                       PIC 9(02).
+003100 LINKAGE SECTION.
+003200 01  ARR.
+003300     05  ARR-LENGTH          PIC 9(02).
+003400     05  XS                  PIC 9(02) OCCURS 0 TO 50 TIMES
+003500             DEPENDING ON ARR-LENGTH
+003600             INDEXED BY I.
+003700 01  RESULT.
+003800     05  RES-LENGTH          PIC 9(02).
+003900     05  RES                 PIC 9(02) OCCURS 0 TO 50 TIMES
+004000             DEPENDING ON RES-LENGTH.
+004100 01  AUDIT-SUMMARY.
+004200     05  AUD-TOTAL-ZEROS      PIC 9(02).
+004300     05  AUD-ZEROS-EMITTED    PIC 9(02).
+004400     05  AUD-ZEROS-SUPPRESSED PIC 9(02).
+004500 PROCEDURE DIVISION USING ARR RESULT AUDIT-SUMMARY.
+004600 0000-MAINLINE.
+004700     MOVE ZERO TO Z, RES-LENGTH
+004800     MOVE ZEROES TO AUDIT-SUMMARY
+004900     PERFORM 1000-PROCESS-ONE-ELEMENT THRU 1000-EXIT
+005000         VARYING I FROM 1 BY 1 UNTIL I > ARR-LENGTH.
+005100     GOBACK.
+005200 0000-EXIT.
+005300     EXIT.
+005400 1000-PROCESS-ONE-ELEMENT.
+005500     IF XS(I) = 0
+005600         ADD 1 TO Z
+005700         ADD 1 TO AUD-TOTAL-ZEROS
+005800         IF FUNCTION MOD(Z, 2) = 1
+005900             ADD 1 TO RES-LENGTH
+006000             MOVE 0 TO RES(RES-LENGTH)
+006100             ADD 1 TO AUD-ZEROS-EMITTED
+006200         ELSE
+006300             ADD 1 TO AUD-ZEROS-SUPPRESSED
+006400         END-IF
+006500     ELSE
+006600         ADD 1 TO RES-LENGTH
+006700         MOVE XS(I) TO RES(RES-LENGTH)
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+007100 END PROGRAM PAIR-ZEROS-AUDITED.
