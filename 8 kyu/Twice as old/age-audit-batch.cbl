@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DEPENDENT-AGE-AUDIT.
+000300 AUTHOR. BENEFITS-ELIGIBILITY.
+000400 INSTALLATION. HUMAN-RESOURCES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BEN  INITIAL VERSION - HOUSEHOLD AGE-AUDIT
+001000*                    BATCH JOB BUILT AROUND TWICE-AS-OLD. READS
+001100*                    THE DEPENDENT-ELIGIBILITY EXTRACT OF DAD
+001200*                    AND SON AGES AND REPORTS EVERY FAMILY WHERE
+001300*                    THE DAD IS CURRENTLY LESS THAN TWICE THE
+001400*                    SON'S AGE.
+001500*--------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT FAMILY-INPUT-FILE ASSIGN TO "FAMAGES"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT AUDIT-REPORT-FILE ASSIGN TO "FAMAUDIT"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  FAMILY-INPUT-FILE.
+002700 01  FAMILY-INPUT-RECORD.
+002800     05  FI-FAMILY-ID        PIC X(10).
+002900     05  FI-AGE-DAD          PIC 9(03).
+003000     05  FI-AGE-SON          PIC 9(02).
+003100 FD  AUDIT-REPORT-FILE.
+003200 01  AUDIT-REPORT-RECORD     PIC X(80).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+003500     88  WS-EOF                              VALUE 'Y'.
+003600 77  WS-TWICE-SON-RESULT     PIC 9(03)       VALUE ZERO.
+003700 77  WS-FAMILIES-READ        PIC 9(06)       VALUE ZERO COMP.
+003800 77  WS-FAMILIES-FLAGGED     PIC 9(06)       VALUE ZERO COMP.
+003900 01  WS-DETAIL-LINE.
+004000     05  WS-DL-FAMILY-ID     PIC X(10).
+004100     05  FILLER              PIC X(02)       VALUE SPACES.
+004200     05  WS-DL-AGE-DAD       PIC ZZ9.
+004300     05  FILLER              PIC X(02)       VALUE SPACES.
+004400     05  WS-DL-AGE-SON       PIC Z9.
+004500     05  FILLER              PIC X(02)       VALUE SPACES.
+004600     05  WS-DL-MESSAGE       PIC X(40)       VALUE
+004700             "BELOW TWICE-SON-AGE ELIGIBILITY CUTOFF".
+004800 01  WS-SUMMARY-LINE.
+004900     05  FILLER              PIC X(16)       VALUE
+005000             "FAMILIES READ  ".
+005100     05  WS-SL-READ          PIC ZZZZZ9.
+005200     05  FILLER              PIC X(16)       VALUE
+005300             "  FAMILIES FLAG".
+005400     05  WS-SL-FLAGGED       PIC ZZZZZ9.
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-AUDIT-FAMILY THRU 2000-EXIT
+005900         UNTIL WS-EOF.
+006000     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+006100     STOP RUN.
+006200 0000-EXIT.
+006300     EXIT.
+006400 1000-INITIALIZE.
+006500     OPEN INPUT FAMILY-INPUT-FILE
+006600     OPEN OUTPUT AUDIT-REPORT-FILE
+006700     PERFORM 1100-READ-FAMILY THRU 1100-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000 1100-READ-FAMILY.
+007100     READ FAMILY-INPUT-FILE
+007200         AT END SET WS-EOF TO TRUE
+007300     END-READ.
+007400 1100-EXIT.
+007500     EXIT.
+007600 2000-AUDIT-FAMILY.
+007700     ADD 1 TO WS-FAMILIES-READ
+007800     CALL "TWICE-AS-OLD" USING
+007900         FI-AGE-DAD FI-AGE-SON WS-TWICE-SON-RESULT
+008000*        TWICE-AS-OLD'S RESULT IS UNSIGNED, SO IT CANNOT TELL
+008100*        US WHICH DIRECTION THE GAP RUNS - THE ELIGIBILITY
+008200*        CUTOFF ITSELF IS CHECKED DIRECTLY HERE.
+008300     IF FI-AGE-DAD < FI-AGE-SON * 2
+008400         ADD 1 TO WS-FAMILIES-FLAGGED
+008500         MOVE FI-FAMILY-ID TO WS-DL-FAMILY-ID
+008600         MOVE FI-AGE-DAD TO WS-DL-AGE-DAD
+008700         MOVE FI-AGE-SON TO WS-DL-AGE-SON
+008800         WRITE AUDIT-REPORT-RECORD FROM WS-DETAIL-LINE
+008900     END-IF
+009000     PERFORM 1100-READ-FAMILY THRU 1100-EXIT.
+009100 2000-EXIT.
+009200     EXIT.
+009300 3000-FINALIZE.
+009400     MOVE WS-FAMILIES-READ TO WS-SL-READ
+009500     MOVE WS-FAMILIES-FLAGGED TO WS-SL-FLAGGED
+009600     WRITE AUDIT-REPORT-RECORD FROM WS-SUMMARY-LINE
+009700     CLOSE FAMILY-INPUT-FILE AUDIT-REPORT-FILE.
+009800 3000-EXIT.
+009900     EXIT.
+010000 END PROGRAM DEPENDENT-AGE-AUDIT.
