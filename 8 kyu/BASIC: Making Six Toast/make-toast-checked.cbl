@@ -0,0 +1,38 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAKE-TOAST-CHECKED.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - WRAPS MAKETOAST WITH
+001000*                    THE SHARED UTILITY-RETURN-CODE CONVENTION
+001100*                    IN RETCODE.CPY. NUM IS DECLARED A DIGIT
+001200*                    WIDER THAN RESULT, SO ABS(NUM - 6) CAN
+001300*                    EXCEED RESULT'S DECLARED PICTURE FOR VERY
+001400*                    LARGE NUM; THAT CASE IS FLAGGED AS
+001500*                    OVERFLOW RATHER THAN LEFT TO TRUNCATE.
+001600*--------------------------------------------------------------
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 01  WS-MAX-SAFE-RESULT      PIC 9(08)  VALUE 99999999.
+002000 01  WS-CANDIDATE-RESULT     PIC 9(09).
+002100 LINKAGE SECTION.
+002200 01  NUM                     PIC 9(09).
+002300 01  RESULT                  PIC 9(08).
+002400 COPY RETCODE.
+002500 PROCEDURE DIVISION USING NUM RESULT UTILITY-RETURN-CODE.
+002600 0000-MAINLINE.
+002700     MOVE ZERO TO RESULT
+002800     COMPUTE WS-CANDIDATE-RESULT = FUNCTION ABS(NUM - 6)
+002900     IF WS-CANDIDATE-RESULT > WS-MAX-SAFE-RESULT
+003000         SET UTILITY-RETURN-OVERFLOW TO TRUE
+003100     ELSE
+003200         CALL "makeToast" USING NUM RESULT
+003300         SET UTILITY-RETURN-OK TO TRUE
+003400     END-IF
+003500     GOBACK.
+003600 0000-EXIT.
+003700     EXIT.
+003800 END PROGRAM MAKE-TOAST-CHECKED.
