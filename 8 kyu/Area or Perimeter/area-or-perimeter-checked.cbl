@@ -0,0 +1,34 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AREA-OR-PERIMETER-CHECKED.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - WRAPS AREA-OR-PERIMETER
+001000*                    WITH THE SHARED UTILITY-RETURN-CODE
+001100*                    CONVENTION IN RETCODE.CPY. A ZERO L OR W
+001200*                    IS FLAGGED AS INVALID INPUT SINCE IT
+001300*                    DESCRIBES A DEGENERATE SHAPE THAT HAS NO
+001400*                    MEANINGFUL AREA OR PERIMETER.
+001500*--------------------------------------------------------------
+001600 DATA DIVISION.
+001700 LINKAGE SECTION.
+001800 01  L                       PIC 9(04).
+001900 01  W                       PIC 9(04).
+002000 01  RESULT                  PIC 9(08).
+002100 COPY RETCODE.
+002200 PROCEDURE DIVISION USING L W RESULT UTILITY-RETURN-CODE.
+002300 0000-MAINLINE.
+002400     MOVE ZERO TO RESULT
+002500     IF L = ZERO OR W = ZERO
+002600         SET UTILITY-RETURN-INVALID-INPUT TO TRUE
+002700     ELSE
+002800         CALL "AREA-OR-PERIMETER" USING L W RESULT
+002900         SET UTILITY-RETURN-OK TO TRUE
+003000     END-IF
+003100     GOBACK.
+003200 0000-EXIT.
+003300     EXIT.
+003400 END PROGRAM AREA-OR-PERIMETER-CHECKED.
