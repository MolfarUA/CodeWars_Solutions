@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AREA-PERIM-RECON.
+000300 AUTHOR. QA-CERTIFICATION.
+000400 INSTALLATION. GEOMETRY-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  QAC  INITIAL VERSION - READS A CONTROL FILE OF
+001000*                    (L, W, EXPECTED-METRIC) ROWS, CALLS
+001100*                    AREA-OR-PERIMETER, AND FLAGS ANY ROW WHERE
+001200*                    THE RETURNED RESULT DOESN'T MATCH THE
+001300*                    EXPECTED VALUE SO QA CAN CERTIFY A BUILD.
+001400*--------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT CONTROL-INPUT-FILE ASSIGN TO "APCNTRL"
+002000         ORGANIZATION IS LINE SEQUENTIAL.
+002100     SELECT RECON-REPORT-FILE ASSIGN TO "APRECON"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  CONTROL-INPUT-FILE.
+002600 01  CONTROL-INPUT-RECORD.
+002700     05  CI-L                PIC 9(04).
+002800     05  CI-W                PIC 9(04).
+002900     05  CI-EXPECTED         PIC 9(08).
+003000 FD  RECON-REPORT-FILE.
+003100 01  RECON-REPORT-RECORD     PIC X(80).
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+003400     88  WS-EOF                              VALUE 'Y'.
+003500 77  WS-ACTUAL-RESULT        PIC 9(08)       VALUE ZERO.
+003600 77  WS-TOLERANCE            PIC 9(04)       VALUE ZERO.
+003700 77  WS-DIFFERENCE           PIC S9(08)      VALUE ZERO.
+003800 77  WS-ROWS-CHECKED         PIC 9(06)       VALUE ZERO COMP.
+003900 77  WS-ROWS-FAILED          PIC 9(06)       VALUE ZERO COMP.
+004000 01  WS-DETAIL-LINE.
+004100     05  WS-DL-L             PIC ZZZ9.
+004200     05  FILLER              PIC X(02)       VALUE SPACES.
+004300     05  WS-DL-W             PIC ZZZ9.
+004400     05  FILLER              PIC X(02)       VALUE SPACES.
+004500     05  WS-DL-EXPECTED      PIC Z(7)9.
+004600     05  FILLER              PIC X(02)       VALUE SPACES.
+004700     05  WS-DL-ACTUAL        PIC Z(7)9.
+004800     05  FILLER              PIC X(02)       VALUE SPACES.
+004900     05  WS-DL-STATUS        PIC X(06).
+005000 01  WS-SUMMARY-LINE.
+005100     05  FILLER              PIC X(16)       VALUE
+005200             "ROWS CHECKED   ".
+005300     05  WS-SL-CHECKED       PIC ZZZZZ9.
+005400     05  FILLER              PIC X(14)       VALUE
+005500             "  ROWS FAILED ".
+005600     05  WS-SL-FAILED        PIC ZZZZZ9.
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-CHECK-ROW THRU 2000-EXIT
+006100         UNTIL WS-EOF.
+006200     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+006300     STOP RUN.
+006400 0000-EXIT.
+006500     EXIT.
+006600 1000-INITIALIZE.
+006700     OPEN INPUT CONTROL-INPUT-FILE
+006800     OPEN OUTPUT RECON-REPORT-FILE
+006900     MOVE 1 TO WS-TOLERANCE
+007000     PERFORM 1100-READ-CONTROL THRU 1100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300 1100-READ-CONTROL.
+007400     READ CONTROL-INPUT-FILE
+007500         AT END SET WS-EOF TO TRUE
+007600     END-READ.
+007700 1100-EXIT.
+007800     EXIT.
+007900 2000-CHECK-ROW.
+008000     CALL "AREA-OR-PERIMETER" USING CI-L CI-W WS-ACTUAL-RESULT
+008100     ADD 1 TO WS-ROWS-CHECKED
+008200     COMPUTE WS-DIFFERENCE = CI-EXPECTED - WS-ACTUAL-RESULT
+008300     MOVE CI-L TO WS-DL-L
+008400     MOVE CI-W TO WS-DL-W
+008500     MOVE CI-EXPECTED TO WS-DL-EXPECTED
+008600     MOVE WS-ACTUAL-RESULT TO WS-DL-ACTUAL
+008700     IF FUNCTION ABS(WS-DIFFERENCE) <= WS-TOLERANCE
+008800         MOVE "PASS" TO WS-DL-STATUS
+008900     ELSE
+009000         MOVE "FAIL" TO WS-DL-STATUS
+009100         ADD 1 TO WS-ROWS-FAILED
+009200     END-IF
+009300     WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE
+009400     PERFORM 1100-READ-CONTROL THRU 1100-EXIT.
+009500 2000-EXIT.
+009600     EXIT.
+009700 3000-FINALIZE.
+009800     MOVE WS-ROWS-CHECKED TO WS-SL-CHECKED
+009900     MOVE WS-ROWS-FAILED TO WS-SL-FAILED
+010000     WRITE RECON-REPORT-RECORD FROM WS-SUMMARY-LINE
+010100     CLOSE CONTROL-INPUT-FILE RECON-REPORT-FILE.
+010200 3000-EXIT.
+010300     EXIT.
+010400 END PROGRAM AREA-PERIM-RECON.
