@@ -0,0 +1,48 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GET-VOLUME-OF-CUBOID-CHECKED.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - WRAPS GET-VOLUME-OF-
+001000*                    CUBOID WITH THE SHARED UTILITY-RETURN-CODE
+001100*                    CONVENTION IN RETCODE.CPY. L, W, AND H CAN
+001200*                    EACH RUN UP TO 999, SO THEIR PRODUCT CAN
+001300*                    EXCEED RESULT'S PIC 9(8) CAPACITY; THAT
+001400*                    CASE IS CHECKED AHEAD OF THE CALL INSTEAD
+001500*                    OF LEFT TO SILENTLY TRUNCATE.
+001600*   2026-08-09  BJC  MANIFEST-BATCH NOW CALLS THIS WRAPPER RATHER
+001700*                    THAN THE RAW UTILITY, SO THE OVERFLOW CHECK
+001800*                    ACTUALLY GUARDS THE ONE CALLER WITH CRATE
+001900*                    DIMENSIONS LARGE ENOUGH TO HIT IT. ALSO
+002000*                    CORRECTED THIS PROGRAM'S OWN PROCEDURE
+002100*                    DIVISION USING ORDER TO L W H, MATCHING ITS
+002200*                    LINKAGE SECTION AND THE LIVE GET-VOLUME-OF-
+002300*                    CUBOID'S OWN CALLING CONVENTION.
+002400*--------------------------------------------------------------
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-MAX-SAFE-RESULT      PIC 9(08)    VALUE 99999999.
+002800 01  WS-CANDIDATE-RESULT     PIC 9(09).
+002900 LINKAGE SECTION.
+003000 01  L                       PIC 9(03).
+003100 01  W                       PIC 9(03).
+003200 01  H                       PIC 9(03).
+003300 01  RESULT                  PIC 9(08).
+003400 COPY RETCODE.
+003500 PROCEDURE DIVISION USING L W H RESULT UTILITY-RETURN-CODE.
+003600 0000-MAINLINE.
+003700     MOVE ZERO TO RESULT
+003800     COMPUTE WS-CANDIDATE-RESULT = L * W * H
+003900     IF WS-CANDIDATE-RESULT > WS-MAX-SAFE-RESULT
+004000         SET UTILITY-RETURN-OVERFLOW TO TRUE
+004100     ELSE
+004200         CALL "GET-VOLUME-OF-CUBOID" USING L W H RESULT
+004300         SET UTILITY-RETURN-OK TO TRUE
+004400     END-IF
+004500     GOBACK.
+004600 0000-EXIT.
+004700     EXIT.
+004800 END PROGRAM GET-VOLUME-OF-CUBOID-CHECKED.
