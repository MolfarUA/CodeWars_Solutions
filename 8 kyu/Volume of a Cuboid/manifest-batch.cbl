@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUBOID-MANIFEST-BATCH.
+000300 AUTHOR. WAREHOUSE-SYSTEMS.
+000400 INSTALLATION. SHIPPING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  WHS  INITIAL VERSION - DRIVES
+001000*                    GET-VOLUME-OF-CUBOID ACROSS A WHOLE CRATE
+001100*                    MANIFEST FILE SO A TRUCKLOAD CAN BE SIZED
+001200*                    IN ONE PASS INSTEAD OF ONE CALL PER CRATE.
+001300*   2026-08-09  WHS  SWITCHED TO GET-VOLUME-OF-CUBOID-CHECKED -
+001400*                    CRATE DIMENSIONS RUN UP TO 999 PER SIDE, SO
+001500*                    THE RAW MULTIPLY CAN OVERFLOW WS-CRATE-
+001600*                    VOLUME'S PIC 9(8) AND SILENTLY TRUNCATE. AN
+001700*                    OVERFLOWING CRATE IS NOW FLAGGED IN THE
+001800*                    MANIFEST LINE INSTEAD OF SHIPPING A WRONG
+001900*                    VOLUME.
+002000*--------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CRATE-INPUT-FILE ASSIGN TO "CRATEIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT MANIFEST-OUTPUT-FILE ASSIGN TO "CRATEOUT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CRATE-INPUT-FILE.
+003200 01  CRATE-INPUT-RECORD.
+003300     05  CI-CRATE-ID         PIC X(10).
+003400     05  CI-LENGTH           PIC 9(03).
+003500     05  CI-WIDTH            PIC 9(03).
+003600     05  CI-HEIGHT           PIC 9(03).
+003700 FD  MANIFEST-OUTPUT-FILE.
+003800 01  MANIFEST-OUTPUT-RECORD  PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+004100     88  WS-EOF                              VALUE 'Y'.
+004200 77  WS-CRATE-VOLUME         PIC 9(8)        VALUE ZERO.
+004300 77  WS-RUNNING-TOTAL        PIC 9(10)       VALUE ZERO COMP.
+004400 77  WS-CRATE-COUNT          PIC 9(06)       VALUE ZERO COMP.
+004500 COPY RETCODE.
+004600 01  WS-DETAIL-LINE.
+004700     05  WS-DL-CRATE-ID      PIC X(10).
+004800     05  FILLER              PIC X(02)       VALUE SPACES.
+004900     05  WS-DL-VOLUME        PIC ZZZZZZZ9.
+005000     05  FILLER              PIC X(02)       VALUE SPACES.
+005100     05  WS-DL-OVERFLOW-FLAG PIC X(08).
+005200     05  FILLER              PIC X(02)       VALUE SPACES.
+005300     05  WS-DL-RUN-TOTAL     PIC Z(9)9.
+005400 01  WS-TOTAL-LINE.
+005500     05  FILLER              PIC X(17)       VALUE
+005600             "TOTAL CRATES    ".
+005700     05  WS-TL-CRATE-COUNT   PIC ZZZZZ9.
+005800     05  FILLER              PIC X(15)       VALUE
+005900             "  TOTAL VOLUME ".
+006000     05  WS-TL-VOLUME        PIC Z(9)9.
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-PROCESS-CRATE THRU 2000-EXIT
+006500         UNTIL WS-EOF.
+006600     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+006700     STOP RUN.
+006800 0000-EXIT.
+006900     EXIT.
+007000 1000-INITIALIZE.
+007100     OPEN INPUT CRATE-INPUT-FILE
+007200     OPEN OUTPUT MANIFEST-OUTPUT-FILE
+007300     MOVE ZERO TO WS-RUNNING-TOTAL WS-CRATE-COUNT
+007400     PERFORM 1100-READ-CRATE THRU 1100-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007700 1100-READ-CRATE.
+007800     READ CRATE-INPUT-FILE
+007900         AT END SET WS-EOF TO TRUE
+008000     END-READ.
+008100 1100-EXIT.
+008200     EXIT.
+008300 2000-PROCESS-CRATE.
+008400     CALL "GET-VOLUME-OF-CUBOID-CHECKED" USING
+008500         CI-LENGTH CI-WIDTH CI-HEIGHT WS-CRATE-VOLUME
+008600         UTILITY-RETURN-CODE
+008700     MOVE SPACES TO WS-DL-OVERFLOW-FLAG
+008800     IF UTILITY-RETURN-OVERFLOW
+008900         MOVE "OVERFLOW" TO WS-DL-OVERFLOW-FLAG
+009000     END-IF
+009100     ADD 1 TO WS-CRATE-COUNT
+009200     ADD WS-CRATE-VOLUME TO WS-RUNNING-TOTAL
+009300     MOVE CI-CRATE-ID TO WS-DL-CRATE-ID
+009400     MOVE WS-CRATE-VOLUME TO WS-DL-VOLUME
+009500     MOVE WS-RUNNING-TOTAL TO WS-DL-RUN-TOTAL
+009600     WRITE MANIFEST-OUTPUT-RECORD FROM WS-DETAIL-LINE
+009700     PERFORM 1100-READ-CRATE THRU 1100-EXIT.
+009800 2000-EXIT.
+009900     EXIT.
+010000 3000-FINALIZE.
+010100     MOVE WS-CRATE-COUNT TO WS-TL-CRATE-COUNT
+010200     MOVE WS-RUNNING-TOTAL TO WS-TL-VOLUME
+010300     WRITE MANIFEST-OUTPUT-RECORD FROM WS-TOTAL-LINE
+010400     CLOSE CRATE-INPUT-FILE MANIFEST-OUTPUT-FILE.
+010500 3000-EXIT.
+010600     EXIT.
+010700 END PROGRAM CUBOID-MANIFEST-BATCH.
