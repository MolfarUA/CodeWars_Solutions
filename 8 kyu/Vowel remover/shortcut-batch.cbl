@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SHORTCUT-BATCH.
+000300 AUTHOR. PRODUCT-CATALOG.
+000400 INSTALLATION. ABBREVIATION-SERVICES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  PCS  INITIAL VERSION - SELF-CONTAINED BATCH
+001000*                    ENTRY POINT FOR THE DESCRIPTION-ABBREVIATION
+001100*                    JOB. READS A SEQUENTIAL FILE OF DESCRIPTION
+001200*                    RECORDS ONE LINE AT A TIME, CALLS SHORTCUT
+001300*                    TO STRIP THE VOWELS OUT OF EACH, AND WRITES
+001400*                    THE ABBREVIATED RECORD STRAIGHT TO THE
+001500*                    OUTPUT FILE, SO CALLERS NO LONGER HAVE TO
+001600*                    GLUE THE LOOP TOGETHER THEMSELVES.
+001700*--------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT DESCRIPTION-INPUT-FILE ASSIGN TO "DESCIN"
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400     SELECT DESCRIPTION-OUTPUT-FILE ASSIGN TO "SHORTOUT"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  DESCRIPTION-INPUT-FILE.
+002900 01  DESCRIPTION-INPUT-RECORD   PIC X(80).
+003000 FD  DESCRIPTION-OUTPUT-FILE.
+003100 01  DESCRIPTION-OUTPUT-RECORD  PIC X(80).
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-EOF-SWITCH              PIC X(01)    VALUE 'N'.
+003400     88  WS-EOF                              VALUE 'Y'.
+003500 01  WS-STR.
+003600     05  WS-STR-LEN             PIC 9(02).
+003700     05  WS-STR-CHR             PIC X(80).
+003800 01  WS-RESULT.
+003900     05  WS-RESULT-LEN          PIC 9(02).
+004000     05  WS-RESULT-CHR          PIC X(80).
+004100 PROCEDURE DIVISION.
+004200 0000-MAINLINE.
+004300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004400     PERFORM 2000-ABBREVIATE-RECORD THRU 2000-EXIT
+004500         UNTIL WS-EOF.
+004600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+004700     STOP RUN.
+004800 0000-EXIT.
+004900     EXIT.
+005000 1000-INITIALIZE.
+005100     OPEN INPUT DESCRIPTION-INPUT-FILE
+005200     OPEN OUTPUT DESCRIPTION-OUTPUT-FILE
+005300     PERFORM 1100-READ-DESCRIPTION THRU 1100-EXIT.
+005400 1000-EXIT.
+005500     EXIT.
+005600 1100-READ-DESCRIPTION.
+005700     READ DESCRIPTION-INPUT-FILE
+005800         AT END SET WS-EOF TO TRUE
+005900     END-READ.
+006000 1100-EXIT.
+006100     EXIT.
+006200 2000-ABBREVIATE-RECORD.
+006300     MOVE SPACES TO WS-STR-CHR
+006400     COMPUTE WS-STR-LEN =
+006500         FUNCTION LENGTH(FUNCTION TRIM(DESCRIPTION-INPUT-RECORD))
+006600     MOVE FUNCTION TRIM(DESCRIPTION-INPUT-RECORD) TO WS-STR-CHR
+006700     INITIALIZE WS-RESULT
+006800     CALL "shortcut" USING WS-STR WS-RESULT
+006900     MOVE SPACES TO DESCRIPTION-OUTPUT-RECORD
+007000     MOVE WS-RESULT-CHR TO DESCRIPTION-OUTPUT-RECORD
+007100     WRITE DESCRIPTION-OUTPUT-RECORD
+007200     PERFORM 1100-READ-DESCRIPTION THRU 1100-EXIT.
+007300 2000-EXIT.
+007400     EXIT.
+007500 9000-TERMINATE.
+007600     CLOSE DESCRIPTION-INPUT-FILE DESCRIPTION-OUTPUT-FILE.
+007700 9000-EXIT.
+007800     EXIT.
+007900 END PROGRAM SHORTCUT-BATCH.
