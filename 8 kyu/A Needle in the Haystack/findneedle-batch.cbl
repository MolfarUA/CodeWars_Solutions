@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FINDNEEDLE-BATCH.
+000300 AUTHOR. SUPPORT-SERVICES.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SUP  INITIAL VERSION - GENERALIZES FINDNEEDLE
+001000*                    INTO A BATCH SEARCH UTILITY. EACH INPUT
+001100*                    RECORD IS ONE (HAYSTACK-ID, POSITION,
+001200*                    ELEMENT) TRIPLE FLATTENED OUT OF A
+001300*                    HAYSTACK'S ARRAY OF STRINGS, SO A SET OF
+001400*                    HAYSTACKS OF ANY SIZE CAN BE DRIVEN THROUGH
+001500*                    ONE SEQUENTIAL FILE. THE SEARCH TERM IS A
+001600*                    CALLER-SUPPLIED PARAMETER RATHER THAN THE
+001700*                    HARDCODED "NEEDLE", SO SUPPORT NO LONGER
+001800*                    HAS TO HAND-MODIFY A COPY OF THIS ROUTINE
+001900*                    EVERY TIME A DIFFERENT MARKER VALUE NEEDS
+002000*                    TO BE LOCATED. EVERY MATCHING HAYSTACK-ID/
+002100*                    POSITION COMBINATION IS REPORTED, NOT JUST
+002200*                    THE FIRST ONE FOUND.
+002300*   2026-08-09  SUP  RUNS AS A JOB-STEP ENTRY PROGRAM, NOT A
+002400*                    CALLED SUBPROGRAM - SEARCH-TERM NOW COMES
+002500*                    FROM A ONE-RECORD CONTROL FILE INSTEAD OF
+002600*                    A LINKAGE PARAMETER, MATCHING THE OTHER
+002700*                    JCL-DRIVEN STEPS IN THIS SUITE.
+002800*   2026-08-09  SUP  WS-CONTROL-OK, WS-INPUT-OK, AND WS-OUTPUT-OK
+002900*                    ARE NOW ACTUALLY TESTED AFTER THEIR OPENS -
+003000*                    A MISSING CONTROL FILE FALLS BACK TO AN EMPTY
+003100*                    SEARCH TERM, AND A MISSING HAYSTACK INPUT OR
+003200*                    AN OUTPUT OPEN FAILURE NOW SKIPS STRAIGHT TO
+003300*                    END-OF-FILE INSTEAD OF READING AN UNOPENED
+003400*                    FILE.
+003500*--------------------------------------------------------------
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT SEARCH-TERM-CONTROL-FILE ASSIGN TO "NEEDLECT"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-CONTROL-STATUS.
+004300     SELECT HAYSTACK-INPUT-FILE ASSIGN TO "NEEDLEIN"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-INPUT-STATUS.
+004600     SELECT NEEDLE-MATCH-FILE ASSIGN TO "NEEDLRPT"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-OUTPUT-STATUS.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  SEARCH-TERM-CONTROL-FILE.
+005200 01  SC-CONTROL-RECORD        PIC X(40).
+005300 FD  HAYSTACK-INPUT-FILE.
+005400 01  HI-RECORD.
+005500     05  HI-HAYSTACK-ID       PIC 9(05).
+005600     05  HI-POSITION          PIC 9(03).
+005700     05  HI-ELEMENT           PIC X(40).
+005800 FD  NEEDLE-MATCH-FILE.
+005900 01  NM-RECORD                PIC X(60).
+006000 WORKING-STORAGE SECTION.
+006100 77  WS-CONTROL-STATUS        PIC X(02)   VALUE SPACES.
+006200     88  WS-CONTROL-OK                    VALUE '00'.
+006300 77  WS-INPUT-STATUS          PIC X(02)   VALUE SPACES.
+006400     88  WS-INPUT-OK                      VALUE '00'.
+006500     88  WS-INPUT-EOF                     VALUE '10'.
+006600 77  WS-OUTPUT-STATUS         PIC X(02)   VALUE SPACES.
+006700     88  WS-OUTPUT-OK                     VALUE '00'.
+006800 01  WS-SEARCH-TERM           PIC X(40)   VALUE SPACES.
+006900 01  WS-DISPLAY-HAYSTACK-ID   PIC Z(04)9.
+007000 01  WS-DISPLAY-POSITION      PIC Z(02)9.
+007100 PROCEDURE DIVISION.
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007400     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+007500         UNTIL WS-INPUT-EOF
+007600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007700     STOP RUN.
+007800 0000-EXIT.
+007900     EXIT.
+008000 1000-INITIALIZE.
+008100     OPEN INPUT SEARCH-TERM-CONTROL-FILE
+008200     IF WS-CONTROL-OK
+008300         READ SEARCH-TERM-CONTROL-FILE
+008400             AT END MOVE SPACES TO SC-CONTROL-RECORD
+008500         END-READ
+008600         MOVE SC-CONTROL-RECORD TO WS-SEARCH-TERM
+008700         CLOSE SEARCH-TERM-CONTROL-FILE
+008800     ELSE
+008900         MOVE SPACES TO WS-SEARCH-TERM
+009000     END-IF
+009100     OPEN INPUT HAYSTACK-INPUT-FILE
+009200     OPEN OUTPUT NEEDLE-MATCH-FILE
+009300     IF WS-INPUT-OK AND WS-OUTPUT-OK
+009400         READ HAYSTACK-INPUT-FILE
+009500             AT END SET WS-INPUT-EOF TO TRUE
+009600         END-READ
+009700     ELSE
+009800         SET WS-INPUT-EOF TO TRUE
+009900     END-IF.
+010000 1000-EXIT.
+010100     EXIT.
+010200 2000-PROCESS-ONE-RECORD.
+010300     IF HI-ELEMENT = WS-SEARCH-TERM
+010400         PERFORM 2100-WRITE-ONE-MATCH THRU 2100-EXIT
+010500     END-IF
+010600     READ HAYSTACK-INPUT-FILE
+010700         AT END SET WS-INPUT-EOF TO TRUE
+010800     END-READ.
+010900 2000-EXIT.
+011000     EXIT.
+011100 2100-WRITE-ONE-MATCH.
+011200     MOVE HI-HAYSTACK-ID TO WS-DISPLAY-HAYSTACK-ID
+011300     MOVE HI-POSITION TO WS-DISPLAY-POSITION
+011400     STRING "HAYSTACK " DELIMITED BY SIZE
+011500         FUNCTION TRIM(WS-DISPLAY-HAYSTACK-ID) DELIMITED BY SIZE
+011600         " POSITION " DELIMITED BY SIZE
+011700         FUNCTION TRIM(WS-DISPLAY-POSITION) DELIMITED BY SIZE
+011800         INTO NM-RECORD
+011900     WRITE NM-RECORD.
+012000 2100-EXIT.
+012100     EXIT.
+012200 9000-TERMINATE.
+012300     CLOSE HAYSTACK-INPUT-FILE
+012400     CLOSE NEEDLE-MATCH-FILE.
+012500 9000-EXIT.
+012600     EXIT.
+012700 END PROGRAM FINDNEEDLE-BATCH.
