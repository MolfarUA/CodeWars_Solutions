@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RENTAL-CAR-COST-RATED.
+000300 AUTHOR. RATE-DESK-MAINTENANCE.
+000400 INSTALLATION. FLEET-BILLING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RDM  INITIAL VERSION - TABLE-DRIVEN REPLACEMENT
+001000*                    FOR THE HARDCODED 3-DAY/7-DAY BREAKPOINTS
+001100*                    IN RENTAL-CAR-COST. RATES ARE NOW KEYED BY
+001200*                    RENTAL-CLASS AND LOADED FROM A RATE FILE
+001300*                    SO THE RENTAL DESK CAN UPDATE PRICING BY
+001400*                    HANDING US A NEW RATE SHEET INSTEAD OF A
+001500*                    RECOMPILE. PAST THE SECOND BREAKPOINT THE
+001600*                    PER-DAY RATE SWITCHES TO THE CLASS'S WEEKLY
+001700*                    RATE, AND BETWEEN THE TWO BREAKPOINTS IT
+001800*                    SWITCHES TO THE WEEKEND RATE, SO A LONGER
+001900*                    RENTAL ACTUALLY GETS THE PROMO PRICING THE
+002000*                    RATE SHEET CARRIES FOR IT.
+002100*   2026-08-09  RDM  THE PAST-BREAKPOINT DISCOUNTS WERE STILL TWO
+002200*                    HARDCODED LITERALS SHARED BY EVERY CLASS,
+002300*                    DEFEATING THE WHOLE POINT OF A RATE-SHEET-
+002400*                    DRIVEN TABLE. RTE-BREAK-1-DISCOUNT AND
+002500*                    RTE-BREAK-2-DISCOUNT ARE NOW PART OF THE RATE
+002600*                    SHEET LAYOUT, ONE PAIR PER CLASS.
+002700*--------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  RATE-TABLE-FILE.
+003700 01  RATE-TABLE-RECORD.
+003800     05  RT-CLASS            PIC X(04).
+003900     05  RT-BREAK-1-DAYS     PIC 9(03).
+004000     05  RT-BREAK-2-DAYS     PIC 9(03).
+004100     05  RT-DAILY-RATE       PIC 9(05)V99.
+004200     05  RT-WEEKLY-RATE      PIC 9(05)V99.
+004300     05  RT-WEEKEND-RATE     PIC 9(05)V99.
+004400     05  RT-BREAK-1-DISCOUNT PIC 9(03)V99.
+004500     05  RT-BREAK-2-DISCOUNT PIC 9(03)V99.
+004600 WORKING-STORAGE SECTION.
+004700 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+004800     88  WS-EOF                              VALUE 'Y'.
+004900 77  WS-TABLE-INDEX          PIC 9(03)       VALUE ZERO COMP.
+005000 01  RATE-TABLE-AREA.
+005100     05  RATE-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+005200             DEPENDING ON WS-TABLE-COUNT
+005300             INDEXED BY RATE-TABLE-IDX.
+005400         10  RTE-CLASS           PIC X(04).
+005500         10  RTE-BREAK-1-DAYS    PIC 9(03).
+005600         10  RTE-BREAK-2-DAYS    PIC 9(03).
+005700         10  RTE-DAILY-RATE      PIC 9(05)V99.
+005800         10  RTE-WEEKLY-RATE     PIC 9(05)V99.
+005900         10  RTE-WEEKEND-RATE    PIC 9(05)V99.
+006000         10  RTE-BREAK-1-DISCOUNT PIC 9(03)V99.
+006100         10  RTE-BREAK-2-DISCOUNT PIC 9(03)V99.
+006200 77  WS-TABLE-COUNT          PIC 9(03)       VALUE ZERO COMP.
+006300 77  WS-GROSS-RATE           PIC 9(07)V99    VALUE ZERO.
+006400 LINKAGE SECTION.
+006500 01  D                       PIC 9(8).
+006600 01  RENTAL-CLASS            PIC X(04).
+006700 01  RESULT                  PIC 9(10).
+006800 PROCEDURE DIVISION USING D RENTAL-CLASS RESULT.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-LOAD-RATE-TABLE THRU 1000-EXIT.
+007100     PERFORM 2000-COMPUTE-COST THRU 2000-EXIT.
+007200     GOBACK.
+007300 0000-EXIT.
+007400     EXIT.
+007500*--------------------------------------------------------------
+007600* LOAD THE CURRENT RATE SHEET INTO WORKING STORAGE.
+007700*--------------------------------------------------------------
+007800 1000-LOAD-RATE-TABLE.
+007900     MOVE ZERO TO WS-TABLE-COUNT
+008000     MOVE 'N' TO WS-EOF-SWITCH
+008100     OPEN INPUT RATE-TABLE-FILE
+008200     PERFORM 1100-READ-RATE-RECORD THRU 1100-EXIT
+008300     PERFORM 1200-BUILD-TABLE-ENTRY THRU 1200-EXIT
+008400         UNTIL WS-EOF
+008500     CLOSE RATE-TABLE-FILE.
+008600 1000-EXIT.
+008700     EXIT.
+008800 1100-READ-RATE-RECORD.
+008900     READ RATE-TABLE-FILE
+009000         AT END SET WS-EOF TO TRUE
+009100     END-READ.
+009200 1100-EXIT.
+009300     EXIT.
+009400 1200-BUILD-TABLE-ENTRY.
+009500     ADD 1 TO WS-TABLE-COUNT
+009600     MOVE RATE-TABLE-RECORD TO RATE-TABLE-ENTRY(WS-TABLE-COUNT)
+009700     PERFORM 1100-READ-RATE-RECORD THRU 1100-EXIT.
+009800 1200-EXIT.
+009900     EXIT.
+010000*--------------------------------------------------------------
+010100* FIND THE MATCHING RENTAL CLASS AND APPLY ITS BREAKPOINTS.
+010200*--------------------------------------------------------------
+010300 2000-COMPUTE-COST.
+010400     MOVE ZERO TO RESULT
+010500     SET RATE-TABLE-IDX TO 1
+010600     SEARCH RATE-TABLE-ENTRY
+010700         AT END
+010800             PERFORM 2900-DEFAULT-RATE THRU 2900-EXIT
+010900         WHEN RTE-CLASS(RATE-TABLE-IDX) = RENTAL-CLASS
+011000             PERFORM 2100-APPLY-BREAKPOINTS THRU 2100-EXIT
+011100     END-SEARCH.
+011200 2000-EXIT.
+011300     EXIT.
+011400 2100-APPLY-BREAKPOINTS.
+011500     EVALUATE TRUE
+011600         WHEN D > RTE-BREAK-2-DAYS(RATE-TABLE-IDX)
+011700             COMPUTE WS-GROSS-RATE =
+011800                 D * RTE-WEEKLY-RATE(RATE-TABLE-IDX)
+011900                 - RTE-BREAK-2-DISCOUNT(RATE-TABLE-IDX)
+012000         WHEN D > RTE-BREAK-1-DAYS(RATE-TABLE-IDX)
+012100             COMPUTE WS-GROSS-RATE =
+012200                 D * RTE-WEEKEND-RATE(RATE-TABLE-IDX)
+012300                 - RTE-BREAK-1-DISCOUNT(RATE-TABLE-IDX)
+012400         WHEN OTHER
+012500             COMPUTE WS-GROSS-RATE =
+012600                 D * RTE-DAILY-RATE(RATE-TABLE-IDX)
+012700     END-EVALUATE
+012800     MOVE WS-GROSS-RATE TO RESULT.
+012900 2100-EXIT.
+013000     EXIT.
+013100*--------------------------------------------------------------
+013200* NO MATCHING CLASS ON THE RATE SHEET - FALL BACK TO THE
+013300* STANDARD $40/DAY RATE THAT USED TO BE HARDCODED HERE.
+013400*--------------------------------------------------------------
+013500 2900-DEFAULT-RATE.
+013600     EVALUATE TRUE
+013700         WHEN D > 6
+013800             COMPUTE RESULT = D * 40 - 50
+013900         WHEN D > 2
+014000             COMPUTE RESULT = D * 40 - 20
+014100         WHEN OTHER
+014200             COMPUTE RESULT = D * 40
+014300     END-EVALUATE.
+014400 2900-EXIT.
+014500     EXIT.
+014600 END PROGRAM RENTAL-CAR-COST-RATED.
