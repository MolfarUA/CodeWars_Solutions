@@ -0,0 +1,78 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SAME-CASE-LOCALE.
+000300 AUTHOR. NAME-MATCHING.
+000400 INSTALLATION. PARTNER-FEED-VALIDATION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  NMV  INITIAL VERSION - ADDS A MODE SWITCH TO
+001000*                    THE PLAIN SAMECASE COMPARISON SO THE
+001100*                    NAME-MATCHING VALIDATION JOB CAN ASK FOR
+001200*                    EXTENDED (ACCENTED LATIN-1) CASE FOLDING
+001300*                    INSTEAD OF ASCII-ONLY, SO PARTNER FEEDS
+001400*                    CARRYING ACCENTED NAME CHARACTERS AREN'T
+001500*                    MIS-FLAGGED AS CASE MISMATCHES. THE EXTENDED
+001600*                    RANGES ARE EXPRESSED AS HEX LITERALS SO THE
+001700*                    SOURCE STAYS PLAIN ASCII.
+001800*--------------------------------------------------------------
+001900 DATA DIVISION.
+002000 LINKAGE SECTION.
+002100 01  MODE-SELECT             PIC X(01).
+002200     88  MODE-ASCII-ONLY                     VALUE 'A'.
+002300     88  MODE-EXTENDED                       VALUE 'E'.
+002400 01  A                       PIC X.
+002500     88  A-UPPER-ASCII                       VALUE 'A' THRU 'Z'.
+002600     88  A-LOWER-ASCII                       VALUE 'a' THRU 'z'.
+002700     88  A-ALPHA-ASCII                       VALUE 'A' THRU 'Z'
+002800                                                    'a' THRU 'z'.
+002900     88  A-UPPER-EXTENDED     VALUE 'A' THRU 'Z'
+003000         X"C0" THRU X"D6" X"D8" THRU X"DE".
+003100     88  A-LOWER-EXTENDED     VALUE 'a' THRU 'z'
+003200         X"DF" THRU X"F6" X"F8" THRU X"FF".
+003500 01  B                       PIC X.
+003600     88  B-UPPER-ASCII                       VALUE 'A' THRU 'Z'.
+003700     88  B-LOWER-ASCII                       VALUE 'a' THRU 'z'.
+003800     88  B-ALPHA-ASCII                       VALUE 'A' THRU 'Z'
+003900                                                    'a' THRU 'z'.
+004000     88  B-UPPER-EXTENDED     VALUE 'A' THRU 'Z'
+004100         X"C0" THRU X"D6" X"D8" THRU X"DE".
+004200     88  B-LOWER-EXTENDED     VALUE 'a' THRU 'z'
+004300         X"DF" THRU X"F6" X"F8" THRU X"FF".
+004600 01  RESULT                  PIC S9.
+004700 PROCEDURE DIVISION USING MODE-SELECT A B RESULT.
+004800 0000-MAINLINE.
+004900     IF MODE-EXTENDED
+005000         PERFORM 2000-COMPARE-EXTENDED THRU 2000-EXIT
+005100     ELSE
+005200         PERFORM 1000-COMPARE-ASCII THRU 1000-EXIT
+005300     END-IF
+005400     GOBACK.
+005500 0000-EXIT.
+005600     EXIT.
+005700 1000-COMPARE-ASCII.
+005800     EVALUATE TRUE ALSO TRUE
+005900         WHEN A-UPPER-ASCII ALSO B-UPPER-ASCII
+006000         WHEN A-LOWER-ASCII ALSO B-LOWER-ASCII
+006100             MOVE 1 TO RESULT
+006200         WHEN A-ALPHA-ASCII ALSO B-ALPHA-ASCII
+006300             MOVE 0 TO RESULT
+006400         WHEN OTHER
+006500             MOVE -1 TO RESULT
+006600     END-EVALUATE.
+006700 1000-EXIT.
+006800     EXIT.
+006900 2000-COMPARE-EXTENDED.
+007000     EVALUATE TRUE ALSO TRUE
+007100         WHEN A-UPPER-EXTENDED ALSO B-UPPER-EXTENDED
+007200         WHEN A-LOWER-EXTENDED ALSO B-LOWER-EXTENDED
+007300             MOVE 1 TO RESULT
+007400         WHEN (A-UPPER-EXTENDED OR A-LOWER-EXTENDED)
+007500                 ALSO (B-UPPER-EXTENDED OR B-LOWER-EXTENDED)
+007600             MOVE 0 TO RESULT
+007700         WHEN OTHER
+007800             MOVE -1 TO RESULT
+007900     END-EVALUATE.
+008000 2000-EXIT.
+008100     EXIT.
+008200 END PROGRAM SAME-CASE-LOCALE.
