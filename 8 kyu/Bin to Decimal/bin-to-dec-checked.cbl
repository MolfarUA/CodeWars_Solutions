@@ -0,0 +1,98 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BIN-TO-DEC-CHECKED.
+000300 AUTHOR. TELEMETRY-DECODING.
+000400 INSTALLATION. DATA-QUALITY.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  TLM  INITIAL VERSION - ADDS A PARITY-CHECK PASS
+001000*                    AHEAD OF THE BIN-TO-DEC CONVERSION. A
+001100*                    FRAME THAT IS NOT CLEAN 0/1 CHARACTERS, OR
+001200*                    THAT FAILS THE REQUESTED EVEN/ODD PARITY
+001300*                    CHECK, IS REJECTED VIA FRAME-VALID RATHER
+001400*                    THAN SILENTLY MIS-CONVERTED.
+001500*--------------------------------------------------------------
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  WS-CHAR-INDEX           PIC 9(03)       VALUE ZERO COMP.
+001900 01  WS-ONE-BIT-COUNT        PIC 9(03)       VALUE ZERO COMP.
+002000 77  WS-BAD-CHAR-SWITCH      PIC X(01)       VALUE 'N'.
+002100     88  WS-BAD-CHAR-FOUND                   VALUE 'Y'.
+002200 LINKAGE SECTION.
+002300 01  BIN                     PIC X(127).
+002400 01  PARITY-MODE             PIC X(01).
+002500     88  PARITY-EVEN                         VALUE 'E'.
+002600     88  PARITY-ODD                          VALUE 'O'.
+002700     88  PARITY-NONE                         VALUE 'N'.
+002800 01  RESULT                  PIC 9(38).
+002900 01  FRAME-VALID             PIC X(01).
+003000     88  FRAME-IS-VALID                      VALUE 'Y'.
+003100     88  FRAME-IS-INVALID                    VALUE 'N'.
+003200 PROCEDURE DIVISION USING BIN PARITY-MODE RESULT FRAME-VALID.
+003300 0000-MAINLINE.
+003400     MOVE ZERO TO RESULT
+003500     MOVE ZERO TO WS-ONE-BIT-COUNT
+003600     MOVE 'N' TO WS-BAD-CHAR-SWITCH
+003700     SET FRAME-IS-VALID TO TRUE
+003800     PERFORM 1000-SCAN-FRAME THRU 1000-EXIT
+003900         VARYING WS-CHAR-INDEX FROM 1 BY 1
+004000         UNTIL WS-CHAR-INDEX > FUNCTION LENGTH(BIN)
+004100             OR BIN(WS-CHAR-INDEX:1) = SPACE
+004200     IF WS-BAD-CHAR-FOUND
+004300         SET FRAME-IS-INVALID TO TRUE
+004400         MOVE ZERO TO RESULT
+004500     ELSE
+004600         PERFORM 2000-CHECK-PARITY THRU 2000-EXIT
+004700         IF FRAME-IS-VALID
+004800             PERFORM 3000-CONVERT-FRAME THRU 3000-EXIT
+004900         END-IF
+005000     END-IF
+005100     GOBACK.
+005200 0000-EXIT.
+005300     EXIT.
+005400*--------------------------------------------------------------
+005500* REJECT ANYTHING THAT ISN'T A CLEAN 0/1 BIT, AND COUNT THE
+005600* ONE-BITS FOR THE PARITY CHECK BELOW.
+005700*--------------------------------------------------------------
+005800 1000-SCAN-FRAME.
+005900     EVALUATE BIN(WS-CHAR-INDEX:1)
+006000         WHEN '0'
+006100             CONTINUE
+006200         WHEN '1'
+006300             ADD 1 TO WS-ONE-BIT-COUNT
+006400         WHEN OTHER
+006500             SET WS-BAD-CHAR-FOUND TO TRUE
+006600     END-EVALUATE.
+006700 1000-EXIT.
+006800     EXIT.
+006900 2000-CHECK-PARITY.
+007000     EVALUATE TRUE
+007100         WHEN PARITY-NONE
+007200             CONTINUE
+007300         WHEN PARITY-EVEN
+007400             IF FUNCTION MOD(WS-ONE-BIT-COUNT, 2) NOT = 0
+007500                 SET FRAME-IS-INVALID TO TRUE
+007600             END-IF
+007700         WHEN PARITY-ODD
+007800             IF FUNCTION MOD(WS-ONE-BIT-COUNT, 2) NOT = 1
+007900                 SET FRAME-IS-INVALID TO TRUE
+008000             END-IF
+008100     END-EVALUATE.
+008200 2000-EXIT.
+008300     EXIT.
+008400 3000-CONVERT-FRAME.
+008500     PERFORM 3100-CONVERT-ONE-CHAR THRU 3100-EXIT
+008600         VARYING WS-CHAR-INDEX FROM 1 BY 1
+008700         UNTIL WS-CHAR-INDEX > FUNCTION LENGTH(BIN)
+008800             OR BIN(WS-CHAR-INDEX:1) = SPACE.
+008900 3000-EXIT.
+009000     EXIT.
+009100 3100-CONVERT-ONE-CHAR.
+009200     MULTIPLY 2 BY RESULT
+009300     IF BIN(WS-CHAR-INDEX:1) = '1'
+009400         ADD 1 TO RESULT
+009500     END-IF.
+009600 3100-EXIT.
+009700     EXIT.
+009800 END PROGRAM BIN-TO-DEC-CHECKED.
