@@ -0,0 +1,35 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DOUBLE-INTEGER-CHECKED.
+000300 AUTHOR. BATCH-JOB-CONTROL.
+000400 INSTALLATION. BATCH-UTILITIES.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  BJC  INITIAL VERSION - WRAPS DOUBLE-INTEGER
+001000*                    WITH THE SHARED UTILITY-RETURN-CODE
+001100*                    CONVENTION IN RETCODE.CPY SO JOB CONTROL
+001200*                    CAN DETECT AN OUT-OF-RANGE N BEFORE
+001300*                    RESULT SILENTLY WRAPS.
+001400*--------------------------------------------------------------
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 01  WS-MAX-SAFE-N           PIC S9(08)  VALUE 49999999.
+001800 01  WS-MIN-SAFE-N           PIC S9(08)  VALUE -49999999.
+001900 LINKAGE SECTION.
+002000 01  N                       PIC S9(08).
+002100 01  RESULT                  PIC S9(08) SIGN LEADING.
+002200 COPY RETCODE.
+002300 PROCEDURE DIVISION USING N RESULT UTILITY-RETURN-CODE.
+002400 0000-MAINLINE.
+002500     MOVE ZERO TO RESULT
+002600     IF N > WS-MAX-SAFE-N OR N < WS-MIN-SAFE-N
+002700         SET UTILITY-RETURN-OVERFLOW TO TRUE
+002800     ELSE
+002900         CALL "DOUBLE-INTEGER" USING N RESULT
+003000         SET UTILITY-RETURN-OK TO TRUE
+003100     END-IF
+003200     GOBACK.
+003300 0000-EXIT.
+003400     EXIT.
+003500 END PROGRAM DOUBLE-INTEGER-CHECKED.
